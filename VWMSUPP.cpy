@@ -0,0 +1,14 @@
+      ******************************************************************
+      *
+      * VWMSUPP - TEMPORARY STATEMENT-OF-CREDIT SUPPRESSION/HOLD LIST.
+      * A ROW ON THIS TABLE SKIPS A DEALER'S STATEMENT FOR THE CURRENT
+      * CYCLE ONLY, SEPARATELY FROM THE PERMANENT VWMCU00.CRED_PRT_FLAG
+      * SETTING. DATA STEWARDSHIP MAINTAINS THIS TABLE DIRECTLY - THE
+      * EXTRACT ONLY READS IT.
+      *
+      ******************************************************************
+
+       01  DCLVWMSUPP.
+           10  CUST-NO                 PIC S9(09)   COMP.
+           10  SUPP-REASON             PIC X(30).
+           10  SUPP-EFF-DATE           PIC X(10).
