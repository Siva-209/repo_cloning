@@ -22,1234 +22,2167 @@
 002200*----------+-----------------------------------------------------*
 002300* PBMPA045 | PBMPA045                                            |
 002400*================================================================*
-009900*-----------------------------------------------------------------
-010000                                                                  
-010100 ENVIRONMENT DIVISION.                                            
-010200                                                                  
-010300 INPUT-OUTPUT SECTION.                                            
-010400 FILE-CONTROL.                                                    
-010500     SELECT PROCESSING-FREQUENCY-PARM                             
-010600         ASSIGN TO MXPA045I.                                      
-010700                                                                  
-010800     SELECT STATEMENT-OF-CREDIT-EXTRACT                           
-010900         ASSIGN TO MXPA045T.                                      
-011000                                                                  
-011100 DATA DIVISION.                                                   
-011200 FILE SECTION.                                                    
-011300 FD  PROCESSING-FREQUENCY-PARM                                    
-011400     RECORDING MODE IS F.                                         
-011500 01  PROCESSING-FREQUENCY-PARM-REC       PIC X(80).               
-011600                                                                  
-011700 FD  STATEMENT-OF-CREDIT-EXTRACT                                  
-011800     RECORDING MODE IS F.                                         
-011900****  P0516718 S                                                  
-012000*01  STATEMENT-OF-CREDIT-EXTRACT-RC      PIC X(140).              
-012100 01  STATEMENT-OF-CREDIT-EXTRACT-RC      PIC X(162).              
-012200****  P0516718 E                                                  
-012300                                                                  
-012400 WORKING-STORAGE SECTION.                                         
-012500 01  WS-CONSTANTS.                                                
-012600     05  WS-ADDR-PHONE-PGM       PIC X(08) VALUE 'MXBPW020'.      
-012700 01  WS-SWITHCES.                                                 
-012800     05  WS-NO-MORE-ROWS-SW              PIC X(01) VALUE 'N'.     
-012900         88 NO-MORE-ROWS                           VALUE 'Y'.     
-013000     05  WS-CRED-PRT-FREQ-CODE           PIC X(01).               
-013100                                                                  
-013200 01  WS-COUNTERS COMP-3.                                          
-013300     05  WS-VWMJ280-ROWS-FETCHED         PIC S9(09).              
-013400     05  WS-EXTRACT-RECS-WRITTEN         PIC S9(09).              
-013500                                                                  
-013600 01  WS-ACCUMULATORS COMP-3.                                      
-013700     05  WS-NBR-CREDIT-DETAIL            PIC S9(04).              
-013800     05  WS-UNIDENTIFIED-CASH            PIC S9(09)V9(02).        
-013900     05  WS-PAYABLE-TRANSFER             PIC S9(09)V9(02).        
-014000     05  WS-MISCELLANEOUS                PIC S9(09)V9(02).        
-014100                                                                  
-014200 01  WS-CURRENT-FIELDS.                                           
-014300     05  WS-CURRENT-CUST-NO              PIC S9(09) VALUE 0 COMP. 
-014400     05  WS-CURRENT-PAYEE-NO             PIC S9(09) VALUE 0 COMP. 
-014500     05  WS-CURRENT-PBL-DTL-NO           PIC X(11).               
-014600     05  WS-CURRENT-APPLIED-DATE         PIC X(10).               
-014700     05  WS-CURRENT-PAY-TYPE-CODE        PIC X(04).               
-014800         88  TRUST-RELATED       VALUES '0001', '0002', '0003',   
-014900                                        '0005', '0013', '0015',   
-015000                                        '0810', '0820', '0840',   
-015100                                        'R001', 'R003', 'R015'.   
-015200         88  CHARGE-TYPE         VALUES '0010', '0020', '0030',   
-015300                                        '0040', '0050', '0060',   
-015400                                        '0070', '0090', '0110',   
-015500                                        'R010', 'R020', 'R030',   
-015600                                        'R040', 'R050', 'R060',   
-015700                                        'R070', 'R110'.           
-015800         88  PAYABLE-TRANSFER    VALUES '0330'.                   
-015900         88  UNIDENTIFIED-CASH   VALUES '0999', 'R999'.           
-016000         88  CURTAILMENT         VALUES '0010', 'R010'.           
-016100         88  FLAT                VALUES '0020', '0040', '0070',   
-016200                                        'R020', 'R040', 'R070'.   
-016300         88  ADB                 VALUES '0030', 'R030'.           
-016400         88  SCHED-LIQ           VALUES '0050', 'R050'.           
-016500         88  INSURANCE           VALUES '0060', 'R060'.           
-016600         88  ADMIN               VALUES '0110', 'R110'.           
-016700         88  NSF                 VALUES '0090'.                   
-016800                                                                  
-016900 01  WS-DATE-FIELDS.                                              
-017000     05  WS-PROCESSING-DATE              PIC X(10).               
-017100     05  WS-FROM-DATE                    PIC X(10).               
-017200     05  WS-TO-DATE                      PIC X(10).               
-017300                                                                  
-017400 01  WS-INDICATOR-VARIABLES.                                      
-017500     05  WS-CUST-NO-NN                   PIC S9(04) VALUE 0 COMP. 
-017600     05  WS-DLR-NO-NN                    PIC S9(04) VALUE 0 COMP. 
-017700     05  WS-TRUST-NO-NN                  PIC S9(04) VALUE 0 COMP. 
-017800     05  WS-BILL-DATE-NN                 PIC S9(04) VALUE 0 COMP. 
-017900     05  WS-RECV-BRANCH-NO-NN            PIC S9(04) VALUE 0 COMP. 
-018000     05  WS-DLR-REP-CODE-NN              PIC S9(04) VALUE 0 COMP. 
-018100     05  WS-PROC-DATE-NN                 PIC S9(04) VALUE 0 COMP. 
-018200     05  WS-FROM-DATE-NN                 PIC S9(04) VALUE 0 COMP. 
-018300     05  WS-TO-DATE-NN                   PIC S9(04) VALUE 0 COMP. 
-018400                                                                  
-018500 01  WS-DISPLAY-FIELDS.                                           
-018600     05  WS-DISPLAY-COUNTER              PIC ZZZ,ZZZ,ZZ9.         
-018700     05  WS-DISPLAY-DLR-NO               PIC ZZZZZZZZ9.           
-018800     05  WS-DISPLAY-TRUST-LINE-NO        PIC ZZZ9.                
-018900                                                                  
-019000 01  WS-PROCESSING-FREQUENCY-PARM.                                
-019100     05  WS-PROCESSING-FREQUENCY         PIC X(01).               
-019200         88  DAILY-PROCESSING                      VALUE 'D'.     
-019300         88  WEEKLY-PROCESSING                     VALUE 'W'.     
-019400     05  FILLER                          PIC X(79).               
-019500                                                                  
-019600     EXEC SQL                                                     
-019700          INCLUDE MXWW03                                          
-019800     END-EXEC.                                                    
-019900                                                                  
-020000     EXEC SQL                                                     
-020100         INCLUDE MX0W07                                           
-020200     END-EXEC.                                                    
-020300                                                                  
-020400     EXEC SQL                                                     
-020500         INCLUDE MXAW21                                           
-020600     END-EXEC.                                                    
-020700                                                                  
-020800     EXEC SQL                                                     
-020900         INCLUDE MXCW020                                          
-021000     END-EXEC.                                                    
-021100                                                                  
-021200     EXEC SQL                                                     
-021300         INCLUDE MXLTA047                                         
-021400     END-EXEC.                                                    
-021500                                                                  
-021600******************************************************************
-021700*  DB2 table includes                                             
-021800******************************************************************
-021900                                                                  
-022000     EXEC SQL                                                     
-022100         INCLUDE VWMJ280                                          
-022200     END-EXEC.                                                    
+002500*-----------------------------------------------------------------
+002600                                                                  
+002700 ENVIRONMENT DIVISION.                                            
+002800                                                                  
+002900 INPUT-OUTPUT SECTION.                                            
+003000 FILE-CONTROL.                                                    
+003100     SELECT PROCESSING-FREQUENCY-PARM                             
+003200         ASSIGN TO MXPA045I.                                      
+003300                                                                  
+003400     SELECT STATEMENT-OF-CREDIT-EXTRACT                           
+003500         ASSIGN TO MXPA045T.                                      
+003600                                                                  
+003700* TRACKER 6754 S
+003800     SELECT BALANCING-REPORT
+003900         ASSIGN TO MXPA045B.
+004000* TRACKER 6754 E
+004100      
+004200* TRACKER 7382 S
+004300     SELECT SUPPRESSION-REPORT
+004400         ASSIGN TO MXPA045S.
+004500* TRACKER 7382 E
+004600      
+004700* TRACKER 8156 S
+004800     SELECT REP-EXCEPTION-REPORT
+004900         ASSIGN TO MXPA045R.
+005000* TRACKER 8156 E
+005100      
+005200 DATA DIVISION.
+005300 FILE SECTION.                                                    
+005400 FD  PROCESSING-FREQUENCY-PARM                                    
+005500     RECORDING MODE IS F.                                         
+005600 01  PROCESSING-FREQUENCY-PARM-REC       PIC X(80).               
+005700                                                                  
+005800 FD  STATEMENT-OF-CREDIT-EXTRACT
+005900     RECORDING MODE IS F.
+006000* P0516718 S
+006100*01  STATEMENT-OF-CREDIT-EXTRACT-RC      PIC X(140).
+006200*01  STATEMENT-OF-CREDIT-EXTRACT-RC      PIC X(162).
+006300* P0516718 E
+006400* TRACKER 6203 S
+006500 01  STATEMENT-OF-CREDIT-EXTRACT-RC      PIC X(179).
+006600* TRACKER 6203 E
+006700* P0516718 E
+006800
+006900* TRACKER 6754 S
+007000 FD  BALANCING-REPORT
+007100     RECORDING MODE IS F.
+007200 01  BALANCING-REPORT-REC                   PIC X(80).
+007300* TRACKER 6754 E
+007400      
+007500* TRACKER 7382 S
+007600 FD  SUPPRESSION-REPORT
+007700     RECORDING MODE IS F.
+007800 01  SUPPRESSION-REPORT-REC                 PIC X(80).
+007900* TRACKER 7382 E
+008000      
+008100      
+008200* TRACKER 8156 S
+008300 FD  REP-EXCEPTION-REPORT
+008400     RECORDING MODE IS F.
+008500 01  REP-EXCEPTION-REPORT-REC               PIC X(80).
+008600* TRACKER 8156 E
+008700
+008800 WORKING-STORAGE SECTION.                                         
+008900 01  WS-CONSTANTS.                                                
+009000     05  WS-ADDR-PHONE-PGM       PIC X(08) VALUE 'MXBPW020'.      
+009100 01  WS-SWITHCES.
+009200     05  WS-NO-MORE-ROWS-SW              PIC X(01) VALUE 'N'.
+009300         88 NO-MORE-ROWS                           VALUE 'Y'.
+009400     05  WS-CRED-PRT-FREQ-CODE           PIC X(01).
+009500* TRACKER 7382 S
+009600     05  WS-NO-MORE-SUPP-ROWS-SW         PIC X(01) VALUE 'N'.
+009700         88 NO-MORE-SUPP-ROWS                      VALUE 'Y'.
+009800* TRACKER 7382 E
+009900* TRACKER 9502 S
+010000     05  WS-DATE-OVERRIDE-SW             PIC X(01) VALUE 'N'.
+010100         88 WS-DATE-OVERRIDE-SUPPLIED               VALUE 'Y'.
+010200     05  WS-SAVE-SUBFUNCTION-CODE        PIC X(08) VALUE SPACES.
+010300* TRACKER 9502 E
+010400
+010500* TRACKER 7118 S
+010600 01  WS-CHECKPOINT-FIELDS COMP-3.
+010700     05  WS-CHECKPOINT-CUST-NO           PIC S9(09) VALUE 0.
+010800     05  WS-CKPT-CUST-SINCE-UPDT         PIC S9(04) VALUE 0.
+010900     05  WS-CKPT-UPDATE-INTERVAL         PIC S9(04) VALUE 100.
+011000* TRACKER 7118 E
+011100 01  WS-COUNTERS COMP-3.
+011200     05  WS-VWMJ280-ROWS-FETCHED         PIC S9(09).
+011300     05  WS-EXTRACT-RECS-WRITTEN         PIC S9(09).
+011400
+011500 01  WS-ACCUMULATORS COMP-3.
+011600     05  WS-NBR-CREDIT-DETAIL            PIC S9(04).
+011700     05  WS-UNIDENTIFIED-CASH            PIC S9(09)V9(02).
+011800     05  WS-PAYABLE-TRANSFER             PIC S9(09)V9(02).
+011900     05  WS-MISCELLANEOUS                PIC S9(09)V9(02).
+012000      
+012100* TRACKER 7645 S
+012200 01  WS-CM-TOTAL-AMT              PIC S9(09)V9(02) COMP-3.
+012300 01  WS-CM-AMT-HELD-BACK          PIC S9(11)V9(02) COMP-3.
+012400      
+012500 01  WS-CM-BUFFER-TABLE.
+012600     05  WS-CM-BUFFER-IX          PIC S9(04) COMP VALUE 0.
+012700     05  WS-CM-BUFFER-OVFL-SW     PIC X(01) VALUE 'N'.
+012800         88  WS-CM-BUFFER-OVERFLOWED           VALUE 'Y'.
+012900     05  WS-CM-BUFFER-ENTRY OCCURS 25 TIMES
+013000                          INDEXED BY WS-CM-BUFFER-IDX.
+013100         10  WS-CM-BUFFER-REC     PIC X(179).
+013200      
+013300* TRACKER 8934 S
+013400 01  WS-HIST-APPLIED-DATE         PIC X(10) VALUE SPACES.
+013500* TRACKER 8934 E
+013600      
+013700* TRACKER 9188 S
+013800 01  WS-ADDL-CUST-IX              PIC S9(04) COMP VALUE 0.
+013900* TRACKER 9188 E
+014000      
+014100 01  WS-DISP-HELD-BACK-AMT        PIC Z,ZZZ,ZZZ,ZZ9.99.
+014200* TRACKER 7645 E
+014300
+014400* TRACKER 6754 S
+014500 01  WS-BALANCE-TOTALS COMP-3.
+014600     05  WS-SOURCE-TOTAL-AMT             PIC S9(11)V9(02).
+014700     05  WS-EXTRACT-TOTAL-AMT            PIC S9(11)V9(02).
+014800     05  WS-AMT-DIFFERENCE               PIC S9(11)V9(02).
+014900
+015000 01  WS-BALANCE-REPORT-LINE              PIC X(80).
+015100
+015200 01  WS-BALANCE-ED-FIELDS.
+015300     05  WS-BAL-ED-SOURCE-AMT            PIC Z,ZZZ,ZZZ,ZZ9.99-.
+015400     05  WS-BAL-ED-EXTRACT-AMT           PIC Z,ZZZ,ZZZ,ZZ9.99-.
+015500     05  WS-BAL-ED-DIFFERENCE            PIC Z,ZZZ,ZZZ,ZZ9.99-.
+015600* TRACKER 6754 E
+015700      
+015800* TRACKER 7382 S
+015900 01  WS-SUPPRESSION-COUNTERS COMP-3.
+016000     05  WS-SUPP-ROWS-FOUND              PIC S9(04) VALUE 0.
+016100      
+016200 01  WS-SUPPRESSION-REPORT-LINE          PIC X(80).
+016300 01  WS-SUPP-ED-CUST-NO                  PIC ZZZZZZZZ9.
+016400* TRACKER 7382 E
+016500      
+016600* TRACKER 8156 S
+016700 01  WS-REP-EXCEPTION-COUNTERS COMP-3.
+016800     05  WS-REP-EXC-COUNT                PIC S9(04) VALUE 0.
+016900      
+017000 01  WS-REP-EXCEPTION-LINE               PIC X(80).
+017100 01  WS-REP-EXC-ED-CUST-NO                PIC ZZZZZZZZ9.
+017210*  DLR-REP-CODE IS AN ALPHANUMERIC CODE, NOT A NUMBER, LIKE THE
+017220*  SHOP'S OTHER *-CODE FIELDS; A NUMERIC-EDITED PICTURE HERE
+017230*  WOULD GARBLE IT ON THE EXCEPTION REPORT.
+017240 01  WS-REP-EXC-ED-REP-CODE               PIC X(09).
+017300* TRACKER 8156 E
+017400      
+017500 01  WS-CURRENT-FIELDS.
+017600     05  WS-CURRENT-CUST-NO              PIC S9(09) VALUE 0 COMP. 
+017700     05  WS-CURRENT-PAYEE-NO             PIC S9(09) VALUE 0 COMP. 
+017800     05  WS-CURRENT-PBL-DTL-NO           PIC X(11).               
+017900     05  WS-CURRENT-APPLIED-DATE         PIC X(10).               
+018000     05  WS-CURRENT-PAY-TYPE-CODE        PIC X(04).               
+018100         88  TRUST-RELATED       VALUES '0001', '0002', '0003',   
+018200                                        '0005', '0013', '0015',   
+018300                                        '0810', '0820', '0840',   
+018400                                        'R001', 'R003', 'R015'.   
+018500         88  CHARGE-TYPE         VALUES '0010', '0020', '0030',   
+018600                                        '0040', '0050', '0060',   
+018700                                        '0070', '0090', '0110',   
+018800                                        'R010', 'R020', 'R030',   
+018900                                        'R040', 'R050', 'R060',   
+019000                                        'R070', 'R110'.           
+019100         88  PAYABLE-TRANSFER    VALUES '0330'.                   
+019200         88  UNIDENTIFIED-CASH   VALUES '0999', 'R999'.           
+019300         88  CURTAILMENT         VALUES '0010', 'R010'.           
+019400         88  FLAT                VALUES '0020', '0040', '0070',   
+019500                                        'R020', 'R040', 'R070'.   
+019600         88  ADB                 VALUES '0030', 'R030'.           
+019700         88  SCHED-LIQ           VALUES '0050', 'R050'.           
+019800         88  INSURANCE           VALUES '0060', 'R060'.           
+019900         88  ADMIN               VALUES '0110', 'R110'.           
+020000         88  NSF                 VALUES '0090'.                   
+020100                                                                  
+020200* TRACKER 9814 S
+020300*  ONE CURRENCY IS DERIVED PER DEALER (SEE 2000-PROCESS-
+020400*  APPLIED-PAYMENTS) AND CARRIED HERE FOR USE WHEN EACH
+020500*  DETAIL RECORD IS BUILT.
+020600 01  WS-CURRENT-CURRENCY-CODE            PIC X(03).
+020700* TRACKER 9814 E
+020800 01  WS-DATE-FIELDS.                                              
+020900     05  WS-PROCESSING-DATE              PIC X(10).               
+021000     05  WS-FROM-DATE                    PIC X(10).               
+021100     05  WS-TO-DATE                      PIC X(10).               
+021200                                                                  
+021300 01  WS-INDICATOR-VARIABLES.                                      
+021400     05  WS-CUST-NO-NN                   PIC S9(04) VALUE 0 COMP. 
+021500     05  WS-DLR-NO-NN                    PIC S9(04) VALUE 0 COMP. 
+021600     05  WS-TRUST-NO-NN                  PIC S9(04) VALUE 0 COMP. 
+021700     05  WS-BILL-DATE-NN                 PIC S9(04) VALUE 0 COMP. 
+021800     05  WS-RECV-BRANCH-NO-NN            PIC S9(04) VALUE 0 COMP. 
+021900     05  WS-DLR-REP-CODE-NN              PIC S9(04) VALUE 0 COMP. 
+022000     05  WS-PROC-DATE-NN                 PIC S9(04) VALUE 0 COMP. 
+022100     05  WS-FROM-DATE-NN                 PIC S9(04) VALUE 0 COMP. 
+022200     05  WS-TO-DATE-NN                   PIC S9(04) VALUE 0 COMP. 
 022300                                                                  
-022400     EXEC SQL                                                     
-022500         INCLUDE VWMTRLI                                          
-022600     END-EXEC.                                                    
-022700                                                                  
-022800     EXEC SQL                                                     
-022900         INCLUDE VWMCU00                                          
-023000     END-EXEC.                                                    
-023100                                                                  
-023200     EXEC SQL                                                     
-023300         INCLUDE VWMCN00                                          
-023400     END-EXEC.                                                    
-023500                                                                  
-023600     EXEC SQL                                                     
-023700         INCLUDE VWMRP00                                          
-023800     END-EXEC.                                                    
-023900                                                                  
-024000     EXEC SQL                                                     
-024100         INCLUDE VWMCTUPD                                         
-024200     END-EXEC.                                                    
-024300                                                                  
-024400     EXEC SQL                                                     
-024500         INCLUDE VWMCUCP                                          
-024600     END-EXEC.                                                    
-024700****  P0516718 S                                                  
-024800     EXEC SQL                                                     
-024900         INCLUDE VWMTR00                                          
-025000     END-EXEC.                                                    
-025100                                                                  
-025200     EXEC SQL                                                     
-025300         INCLUDE VWMPBTR                                          
-025400     END-EXEC.                                                    
-025500****  P0516718 E                                                  
+022400 01  WS-DISPLAY-FIELDS.                                           
+022500     05  WS-DISPLAY-COUNTER              PIC ZZZ,ZZZ,ZZ9.         
+022600     05  WS-DISPLAY-DLR-NO               PIC ZZZZZZZZ9.           
+022700     05  WS-DISPLAY-TRUST-LINE-NO        PIC ZZZ9.                
+022800                                                                  
+022900 01  WS-PROCESSING-FREQUENCY-PARM.                                
+023000     05  WS-PROCESSING-FREQUENCY         PIC X(01).
+023100         88  DAILY-PROCESSING                      VALUE 'D'.
+023200         88  WEEKLY-PROCESSING                     VALUE 'W'.
+023300* TRACKER 6203 S
+023400         88  MONTHLY-PROCESSING                    VALUE 'M'.
+023500* TRACKER 6203 E
+023600* TRACKER 7645 S
+023700     05  WS-MIN-CREDIT-THRESHOLD         PIC 9(07)V99.
+023800* TRACKER 7645 E
+023900* TRACKER 9502 S
+024000     05  WS-PARM-FROM-DATE               PIC X(10).
+024100     05  WS-PARM-TO-DATE                 PIC X(10).
+024200     05  FILLER                          PIC X(50).
+024300* TRACKER 9502 E
+024400                                                                  
+024500     EXEC SQL                                                     
+024600          INCLUDE MXWW03                                          
+024700     END-EXEC.                                                    
+024800                                                                  
+024900     EXEC SQL                                                     
+025000         INCLUDE MX0W07                                           
+025100     END-EXEC.                                                    
+025200                                                                  
+025300     EXEC SQL                                                     
+025400         INCLUDE MXAW21                                           
+025500     END-EXEC.                                                    
 025600                                                                  
 025700     EXEC SQL                                                     
-025800         INCLUDE SQLCA                                            
+025800         INCLUDE MXCW020                                          
 025900     END-EXEC.                                                    
 026000                                                                  
-026100***************************************************************** 
-026200*  CURSOR DEFINITION FOR APPLIED PAYMENT INFORMATION            * 
-026300***************************************************************** 
+026100     EXEC SQL                                                     
+026200         INCLUDE MXLTA047                                         
+026300     END-EXEC.                                                    
 026400                                                                  
-026500     EXEC SQL                                                     
-026600        DECLARE VWMJ280 CURSOR FOR                                
-026700         SELECT ISSUING_BRANCH_NO                                 
-026800               ,ISSUE_DATE                                        
-026900               ,PAYEE_TYPE                                        
-027000               ,PAYEE_NO                                          
-027100               ,PAYEE_SUFF_NO                                     
-027200               ,SEQ_NO                                            
-027300               ,PBL_DTL_NO                                        
-027400               ,DTL_SEQ_NO                                        
-027500               ,PBL_DTL_TYPE_CODE                                 
-027600               ,NET_AMT                                           
-027700               ,SERVICE_CHRG_AMT                                  
-027800               ,BRANCH_NO                                         
-027900               ,CUST_NO                                           
-028000               ,PAY_POST_DATE                                     
-028100               ,PAY_APPLIED_DATE                                  
-028200               ,PAY_NO                                            
-028300               ,PAY_STAT_CODE                                     
-028400               ,DLR_NO                                            
-028500               ,TRUST_NO                                          
-028600               ,TRUST_LINE_NO                                     
-028700               ,CHRG_SEQ_NO                                       
-028800               ,BILL_LOC_NO                                       
-028900               ,BILL_DATE                                         
-029000               ,RECV_BRANCH_NO                                    
-029100               ,PAY_APPLIED_AMT                                   
-029200               ,PAY_TYPE_CODE                                     
-029300* ECR02987633 - S                                                 
-029400               ,CUST_ORG_CM_NO                                    
-029500* ECR02987633 - S                                                 
-029600           FROM VWMJ280 A                                         
-029700          WHERE A.PAY_POST_DATE  <= :WS-TO-DATE                   
-029800            AND A.PAY_NO LIKE 'CM%'                               
-029900            AND A.PAY_APPLIED_DATE                                
-030000                BETWEEN :WS-FROM-DATE AND :WS-TO-DATE             
-030100            AND A.PBL_DTL_TYPE_CODE = '6'                         
-030200*** TRACKER 2078 BEGIN                                            
-030300            AND A.PAY_TYPE_CODE <> '0019'                         
-030400*** TRACKER 2078 END                                              
-030500************ test customers ********************************      
-030600****        AND A.CUST_NO IN (11045, 13580, 2606, 2689, 39221,    
-030700****                          4008, 5446, 91230, 91726, 67346,    
-030800****                          14165, 29418, 31245, 31486,         
-030900****                          42347, 32928, 2699, 30879,          
-031000****                          31733, 31477, 13636, 11148,         
-031100****                          13054)                              
-031200************************************************************      
-031300            AND EXISTS                                            
-031400            (SELECT  *                                            
-031500               FROM VWMCU00 B                                     
-031600              WHERE A.CUST_NO  =  B.CUST_NO                       
-031700                AND B.CRED_PRT_FLAG  =  'Y'                       
-031800                AND B.CRED_PRT_FREQ_CODE = :WS-CRED-PRT-FREQ-CODE)
-031900          ORDER BY A.CUST_NO, A.PAYEE_NO, A.PBL_DTL_NO,           
-032000                   A.PAY_APPLIED_DATE                             
-032100     END-EXEC.                                                    
-032200                                                                  
-032300                                                                  
-032400 PROCEDURE DIVISION.                                              
+026500******************************************************************
+026600*  DB2 table includes                                             
+026700******************************************************************
+026800                                                                  
+026900     EXEC SQL                                                     
+027000         INCLUDE VWMJ280                                          
+027100     END-EXEC.                                                    
+027200                                                                  
+027300     EXEC SQL                                                     
+027400         INCLUDE VWMTRLI                                          
+027500     END-EXEC.                                                    
+027600                                                                  
+027700     EXEC SQL                                                     
+027800         INCLUDE VWMCU00                                          
+027900     END-EXEC.                                                    
+028000                                                                  
+028100     EXEC SQL                                                     
+028200         INCLUDE VWMCN00                                          
+028300     END-EXEC.                                                    
+028400                                                                  
+028500     EXEC SQL                                                     
+028600         INCLUDE VWMRP00                                          
+028700     END-EXEC.                                                    
+028800                                                                  
+028900     EXEC SQL
+029000         INCLUDE VWMCTUPD
+029100     END-EXEC.
+029200
+029300* TRACKER 7118 S
+029400     EXEC SQL
+029500         INCLUDE VWMCKPT
+029600     END-EXEC.
+029700      
+029800* TRACKER 7118 E
+029900      
+030000* TRACKER 7382 S
+030100     EXEC SQL
+030200         INCLUDE VWMSUPP
+030300     END-EXEC.
+030400      
+030500* TRACKER 7382 E
+030600      
+030700* TRACKER 8934 S
+030800     EXEC SQL
+030900         INCLUDE VWMSCHS
+031000     END-EXEC.
+031100      
+031200* TRACKER 8934 E
+031300     EXEC SQL
+031400         INCLUDE VWMCUCP
+031500     END-EXEC.
+031600* P0516718 S                                                  
+031700     EXEC SQL                                                     
+031800         INCLUDE VWMTR00                                          
+031900     END-EXEC.                                                    
+032000                                                                  
+032100     EXEC SQL                                                     
+032200         INCLUDE VWMPBTR                                          
+032300     END-EXEC.                                                    
+032400* P0516718 E                                                  
 032500                                                                  
-032600***************************************************************** 
-032700*                     0000-MAINLINE                             * 
-032800***************************************************************** 
+032600     EXEC SQL                                                     
+032700         INCLUDE SQLCA                                            
+032800     END-EXEC.                                                    
 032900                                                                  
-033000 0000-MAINLINE.                                                   
-033100     PERFORM 1000-INITIALIZATION THRU 1000-EXIT.                  
-033200     PERFORM 2000-PROCESS-APPLIED-PAYMENTS THRU 2000-EXIT         
-033300         UNTIL NO-MORE-ROWS.                                      
-033400     PERFORM 9900-TERMINATION THRU 9900-EXIT.                     
-033500     GOBACK.                                                      
-033600 0000-EXIT.                                                       
-033700     EXIT.                                                        
-033800                                                                  
-033900***************************************************************** 
-034000*                      1000-INITIALIZATION                      * 
-034100***************************************************************** 
-034200                                                                  
-034300 1000-INITIALIZATION.                                             
-034400     DISPLAY ' '.                                                 
-034500     DISPLAY 'PROGRAM MXBPA045 BEGINNING EXECUTION'.              
-034600     DISPLAY ' '.                                                 
-034700     MOVE 'MXBPA045' TO ABT-PGM-NAME.                             
-034800****  P0516718 S                                                  
-034900*    MOVE SPACES TO SUBSYSTEM-ID-IND                              
-035000*                   SUBFUNCTION-CODE.                             
-035100     MOVE SPACES TO SUBSYSTEM-ID-IND OF DCLVWMCTUPD               
-035200                    SUBFUNCTION-CODE OF DCLVWMCTUPD.              
-035300****  P0516718 E                                                  
-035400                                                                  
-035500     PERFORM 7000-SELECT-VWMCTUPD THRU 7000-EXIT.                 
-035600     IF DA-OK                                                     
-035700         MOVE PROC-DATE TO WS-TO-DATE                             
-035800     ELSE                                                         
-035900         SET ABT-DO-ABEND     TO TRUE                             
-036000         SET ABT-ERROR-IS-DB2 TO TRUE                             
-036100         MOVE 'SELECT  '      TO ABT-DA-FUNCTION                  
-036200         MOVE '1000-INIT'     TO ABT-ERROR-SECTION                
-036300         MOVE 3601            TO ABT-ERROR-ABEND-CODE             
-036400         MOVE 'VWMCTUPD'      TO ABT-DA-ACCESS-NAME               
-036500         PERFORM Z-980-ABNORMAL-TERM THRU                         
-036600                 Z-980-ABNORMAL-TERM-RETURN                       
-036700     END-IF.                                                      
-036800                                                                  
-036900     OPEN INPUT PROCESSING-FREQUENCY-PARM.                        
-037000                                                                  
-037100     READ PROCESSING-FREQUENCY-PARM INTO                          
-037200          WS-PROCESSING-FREQUENCY-PARM.                           
-037300                                                                  
-037400     IF DAILY-PROCESSING                                          
-037500         MOVE 'D' TO WS-CRED-PRT-FREQ-CODE                        
-037600         MOVE 'A045DALY' TO SUBFUNCTION-CODE                      
-037700         DISPLAY 'DAILY STATEMENT OF CREDIT RUN'                  
-037800     ELSE                                                         
-037900         IF WEEKLY-PROCESSING                                     
-038000             MOVE 'W' TO WS-CRED-PRT-FREQ-CODE                    
-038100             MOVE 'A045WKLY' TO SUBFUNCTION-CODE                  
-038200             DISPLAY 'WEEKLY STATEMENT OF CREDIT RUN'             
-038300         ELSE                                                     
-038400             SET ABT-DO-ABEND     TO TRUE                         
-038500             SET ABT-ERROR-IS-SEQ TO TRUE                         
-038600             MOVE 'SEQ     '      TO ABT-DA-FUNCTION              
-038700             MOVE '1000-INIT'     TO ABT-ERROR-SECTION            
-038800             MOVE 3602            TO ABT-ERROR-ABEND-CODE         
-038900             MOVE 'MXPA045I'      TO ABT-DA-ACCESS-NAME           
-039000             PERFORM Z-980-ABNORMAL-TERM THRU                     
-039100                     Z-980-ABNORMAL-TERM-RETURN                   
-039200         END-IF                                                   
-039300     END-IF.                                                      
-039400                                                                  
-039500     CLOSE PROCESSING-FREQUENCY-PARM.                             
-039600                                                                  
-039700****  P0516718 S                                                  
-039800*    MOVE 'A' TO SUBSYSTEM-ID-IND.                                
-039900     MOVE 'A' TO SUBSYSTEM-ID-IND OF DCLVWMCTUPD.                 
-040000****  P0516718 E                                                  
-040100     PERFORM 7000-SELECT-VWMCTUPD THRU 7000-EXIT.                 
-040200     IF DA-OK                                                     
-040300         NEXT SENTENCE                                            
-040400     ELSE                                                         
-040500         SET ABT-DO-ABEND     TO TRUE                             
-040600         SET ABT-ERROR-IS-DB2 TO TRUE                             
-040700         MOVE 'SELECT  '      TO ABT-DA-FUNCTION                  
-040800         MOVE '1000-INIT'     TO ABT-ERROR-SECTION                
-040900         MOVE 3603            TO ABT-ERROR-ABEND-CODE             
-041000         MOVE 'VWMCTUPD'      TO ABT-DA-ACCESS-NAME               
-041100         PERFORM Z-980-ABNORMAL-TERM THRU                         
-041200                 Z-980-ABNORMAL-TERM-RETURN                       
-041300     END-IF.                                                      
-041400                                                                  
-041500     IF WS-TO-DATE >= WS-FROM-DATE                                
-041600         DISPLAY 'PROCESSING DATE RANGE ' WS-FROM-DATE ' TO '     
-041700                                          WS-TO-DATE              
-041800     ELSE                                                         
-041900         DISPLAY 'PROCESSING DATE ' WS-TO-DATE                    
-042000                 ' IS LESS THAN FROM DATE ' WS-FROM-DATE          
-042100         DISPLAY 'UPDATE VWMCTUPD PROC_DATE FOR SUBSYSTEM_ID_IND '
-042200****  P0516718 S                                                  
-042300*                 SUBSYSTEM-ID-IND ' AND SUBFUNCTION_CODE '       
-042400*                                        SUBFUNCTION-CODE         
-042500                  SUBSYSTEM-ID-IND OF DCLVWMCTUPD                 
-042600                  ' AND SUBFUNCTION_CODE '                        
-042700                  SUBFUNCTION-CODE OF DCLVWMCTUPD                 
-042800****  P0516718 E                                                  
-042900         SET ABT-DO-ABEND TO TRUE                                 
-043000         MOVE '1000-INIT' TO ABT-ERROR-SECTION                    
-043100         MOVE 3604        TO ABT-ERROR-ABEND-CODE                 
-043200         MOVE 'VWMCTUPD'  TO ABT-DA-ACCESS-NAME                   
-043300         PERFORM Z-980-ABNORMAL-TERM THRU                         
-043400                 Z-980-ABNORMAL-TERM-RETURN                       
-043500     END-IF.                                                      
-043600                                                                  
-043700     OPEN OUTPUT STATEMENT-OF-CREDIT-EXTRACT.                     
-043800                                                                  
-043900     MOVE LOW-VALUES TO MXAW21-CREDIT-GENERAL-RECORD.             
-044000     INITIALIZE WS-COUNTERS                                       
-044100                WS-ACCUMULATORS                                   
-044200                WS-CURRENT-FIELDS.                                
-044300                                                                  
-044400     EXEC SQL                                                     
-044500         OPEN VWMJ280                                             
-044600     END-EXEC.                                                    
-044700                                                                  
-044800     PERFORM Z-970-SET-DA-STATUS-DB2 THRU                         
-044900             Z-970-SET-DA-STATUS-DB2-EXIT.                        
-045000                                                                  
-045100     IF DA-OK                                                     
-045200         PERFORM 5000-FETCH-VWMJ280 THRU 5000-EXIT                
-045300     ELSE                                                         
-045400         SET ABT-DO-ABEND     TO TRUE                             
-045500         SET ABT-ERROR-IS-DB2 TO TRUE                             
-045600         MOVE 'OPEN    '      TO ABT-DA-FUNCTION                  
-045700         MOVE '1000-INIT'     TO ABT-ERROR-SECTION                
-045800         MOVE 3605            TO ABT-ERROR-ABEND-CODE             
-045900         MOVE 'VWMJ280 '      TO ABT-DA-ACCESS-NAME               
-046000         PERFORM Z-980-ABNORMAL-TERM THRU                         
-046100                 Z-980-ABNORMAL-TERM-RETURN                       
-046200     END-IF.                                                      
-046300 1000-EXIT.                                                       
-046400     EXIT.                                                        
-046500                                                                  
-046600***************************************************************** 
-046700*                2000-PROCESS-APPLIED-PAYMENTS                  * 
-046800***************************************************************** 
-046900                                                                  
-047000 2000-PROCESS-APPLIED-PAYMENTS.                                   
-047100                                                                  
-047200     INITIALIZE MXAW21-CGR-SORT-KEY                               
-047300                WS-CURRENT-FIELDS.                                
-047400                                                                  
-047500     MOVE CUST-NO OF DCLVWMJ280 TO WS-CURRENT-CUST-NO             
-047600                                    MXAW21-SK-DLR-NBR.            
-047700                                                                  
-047800     MOVE CUST-NO OF DCLVWMJ280      TO CUST-NO OF DCLVWMCU00     
-047900     PERFORM 6000-SELECT-VWMCU00        THRU 6000-EXIT.           
-048000     MOVE COUNTRY-CODE OF DCLVWMCU00 TO MXAW21-SK-COUNTRY-CODE.   
-048100     MOVE CNTL-ENT-NO OF DCLVWMCU00  TO CNTL-ENT-NO OF DCLVWMCN00.
-048200     MOVE LANGUAGE-CODE OF DCLVWMCU00 TO MXAW21-SK-LANG-IND.      
-048300     INITIALIZE MXAW21-CGR-DATA.                                  
-048400     MOVE CUST-NO OF DCLVWMCU00      TO MXAW21-0001-DLR-NBR.      
-048500     MOVE CNTL-ENT-NO OF DCLVWMCU00  TO MXAW21-0001-DLR-CNTL-ENT. 
-048600     MOVE '00'                       TO MXAW21-SK-RECORD-TYPE.    
-048700     MOVE 1                          TO MXAW21-SK-RECORD-TYPE-SEQ.
-048800     PERFORM 8000-WRITE-EXTRACT-RECORD  THRU 8000-EXIT.           
-048900     INITIALIZE MXAW21-CGR-DATA.                                  
-049000     MOVE CUST-NO OF DCLVWMJ280      TO MX0W07-DLR-NO.            
-049100     MOVE CNTL-ENT-NO OF DCLVWMCU00  TO MX0W07-CNTL-ENT-NO.       
-049200     PERFORM MX0P07-RETRIEVE-ADDL-CUST  THRU MX0P07-EXIT.         
-049300                                                                  
-049400     IF MX0W07-STAT-CODE = 'E' AND SQLCODE NOT = 0                
-049500         DISPLAY 'ABEND IN ADDL-CUST ROUTINE'                     
-049600         DISPLAY 'CUST NUMBER: '  CUST-NO OF DCLVWMJ280           
-049700         PERFORM Z-980-ABNORMAL-TERM                              
-049800     END-IF.                                                      
-049900                                                                  
-050000     IF MX0W07-ADDL-CUST-FLAG = 'Y'                               
-050100         MOVE 5                 TO TABLE-ENTRY-WANTED             
-050200         MOVE LANGUAGE-CODE     OF DCLVWMCU00                     
-050300                                TO MXCW021-LANG-CODE              
-050400         PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT         
-050500         MOVE MXCW021-LANG-TEXT TO MXAW21-0002-ADDL-CUST-LIT      
-050600         MOVE MX0W07-CPU-DLR-NO TO MXAW21-0002-ADDL-CUST-NO       
-050700     ELSE                                                         
-050800         MOVE SPACES            TO MXAW21-0002-ADDL-CUST-LIT      
-050900         MOVE SPACES            TO MXAW21-0002-ADDL-CUST-NO       
-051000     END-IF.                                                      
-051100                                                                  
-051200     MOVE '00'                      TO MXAW21-SK-RECORD-TYPE.     
-051300     MOVE 2                         TO MXAW21-SK-RECORD-TYPE-SEQ. 
-051400     PERFORM 8000-WRITE-EXTRACT-RECORD THRU 8000-EXIT.            
-051500                                                                  
-051600     PERFORM 2100-FORMAT-ADDRESS       THRU 2100-EXIT.            
-051700                                                                  
-051800     INITIALIZE MXAW21-CGR-DATA.                                  
-051900     MOVE MXCW020-LINE1             TO MXAW21-0004-DLR-NAME-ADDR. 
-052000     MOVE 4                         TO MXAW21-SK-RECORD-TYPE-SEQ. 
-052100     PERFORM 8000-WRITE-EXTRACT-RECORD THRU 8000-EXIT.            
-052200     INITIALIZE MXAW21-CGR-DATA.                                  
-052300                                                                  
-052400     MOVE MXCW020-LINE2             TO MXAW21-0004-DLR-NAME-ADDR. 
-052500     MOVE 5                         TO MXAW21-SK-RECORD-TYPE-SEQ. 
-052600     PERFORM 8000-WRITE-EXTRACT-RECORD THRU 8000-EXIT.            
-052700     INITIALIZE MXAW21-CGR-DATA.                                  
-052800                                                                  
-052900     MOVE MXCW020-LINE3             TO MXAW21-0004-DLR-NAME-ADDR. 
-053000     MOVE 6                         TO MXAW21-SK-RECORD-TYPE-SEQ. 
-053100     PERFORM 8000-WRITE-EXTRACT-RECORD     THRU 8000-EXIT.        
-053200     INITIALIZE MXAW21-CGR-DATA.                                  
-053300                                                                  
-053400     MOVE MXCW020-LINE4             TO MXAW21-0004-DLR-NAME-ADDR. 
-053500     MOVE 7                         TO MXAW21-SK-RECORD-TYPE-SEQ. 
-053600     PERFORM 8000-WRITE-EXTRACT-RECORD     THRU 8000-EXIT.        
-053700     INITIALIZE MXAW21-CGR-DATA.                                  
-053800                                                                  
-053900     MOVE MXCW020-LINE5             TO MXAW21-0004-DLR-NAME-ADDR. 
-054000     MOVE 8                         TO MXAW21-SK-RECORD-TYPE-SEQ. 
-054100     PERFORM 8000-WRITE-EXTRACT-RECORD     THRU 8000-EXIT.        
-054200     INITIALIZE MXAW21-CGR-DATA.                                  
-054300                                                                  
-054400     MOVE MXCW020-LINE6             TO MXAW21-0004-DLR-NAME-ADDR. 
-054500     MOVE 9                         TO MXAW21-SK-RECORD-TYPE-SEQ. 
-054600     PERFORM 8000-WRITE-EXTRACT-RECORD     THRU 8000-EXIT.        
-054700     INITIALIZE MXAW21-CGR-DATA.                                  
-054800                                                                  
-054900     IF WS-DLR-REP-CODE-NN  =  -1                                 
-055000         MOVE SPACES TO MXAW21-0003-DLR-REP-NAME                  
-055100                        MXAW21-0003-DLR-REP-PHONE                 
-055200     ELSE                                                         
-055300         MOVE DLR-REP-CODE OF DCLVWMCU00 TO                       
-055400              DLR-REP-CODE OF DCLVWMRP00                          
-055500         PERFORM 6500-SELECT-VWMRP00       THRU 6500-EXIT         
-055600         MOVE DLR-REP-NAME OF DCLVWMRP00 TO                       
-055700              MXAW21-0003-DLR-REP-NAME                            
-055800         PERFORM 2200-FORMAT-PHONE         THRU 2200-EXIT         
-055900         MOVE MXCW020-PHONE-OUT      TO MXAW21-0003-DLR-REP-PHONE 
-056000     END-IF.                                                      
-056100     MOVE 3            TO MXAW21-SK-RECORD-TYPE-SEQ.              
-056200     PERFORM 8000-WRITE-EXTRACT-RECORD THRU 8000-EXIT.            
-056300                                                                  
-056400     PERFORM 3000-PROCESS-CUSTOMER THRU 3000-EXIT                 
-056500         UNTIL CUST-NO OF DCLVWMJ280 NOT = WS-CURRENT-CUST-NO OR  
-056600               NO-MORE-ROWS.                                      
-056700 2000-EXIT. EXIT.                                                 
-056800***************************************************************** 
-056900*                  2100-FORMAT-ADDRESS                          * 
-057000***************************************************************** 
-057100 2100-FORMAT-ADDRESS.                                             
-057200                                                                  
-057300     INITIALIZE MXCW020-ADDR-PHONE-FORMAT.                        
-057400     SET  MXCW020-EDIT-FORMAT-ADDR  TO TRUE.                      
-057500     MOVE COUNTRY-CODE              OF DCLVWMCU00                 
-057600                                    TO MXCW020-COUNTRY-CODE.      
-057700                                                                  
-057800     MOVE LEGAL-NAME-TEXT           OF DCLVWMCU00                 
-057900                                    TO MXCW020-NAME-INPUT.        
-058000* TRACKER 9651 S                                                  
-058100     IF COUNTRY-CODE OF DCLVWMCU00 = 'CAN'                        
-058200         MOVE DBA-NAME-TEXT         OF DCLVWMCU00                 
-058300                                    TO MXCW020-NAME2-INPUT        
+033000***************************************************************** 
+033100*  CURSOR DEFINITION FOR APPLIED PAYMENT INFORMATION            * 
+033200***************************************************************** 
+033300                                                                  
+033400     EXEC SQL                                                     
+033500        DECLARE VWMJ280 CURSOR FOR                                
+033600         SELECT ISSUING_BRANCH_NO                                 
+033700               ,ISSUE_DATE                                        
+033800               ,PAYEE_TYPE                                        
+033900               ,PAYEE_NO                                          
+034000               ,PAYEE_SUFF_NO                                     
+034100               ,SEQ_NO                                            
+034200               ,PBL_DTL_NO                                        
+034300               ,DTL_SEQ_NO                                        
+034400               ,PBL_DTL_TYPE_CODE                                 
+034500               ,NET_AMT                                           
+034600               ,SERVICE_CHRG_AMT                                  
+034700               ,BRANCH_NO                                         
+034800               ,CUST_NO                                           
+034900               ,PAY_POST_DATE                                     
+035000               ,PAY_APPLIED_DATE                                  
+035100               ,PAY_NO                                            
+035200               ,PAY_STAT_CODE                                     
+035300               ,DLR_NO                                            
+035400               ,TRUST_NO                                          
+035500               ,TRUST_LINE_NO                                     
+035600               ,CHRG_SEQ_NO                                       
+035700               ,BILL_LOC_NO                                       
+035800               ,BILL_DATE                                         
+035900               ,RECV_BRANCH_NO                                    
+036000               ,PAY_APPLIED_AMT                                   
+036100               ,PAY_TYPE_CODE                                     
+036200* ECR02987633 - S                                                 
+036300               ,CUST_ORG_CM_NO                                    
+036400* ECR02987633 - S                                                 
+036500* TRACKER 7901 S
+036600         ,GST_AMT
+036700         ,HST_AMT
+036800         ,PST_AMT
+036900* TRACKER 7901 E
+036910* TRACKER 9814 S
+036920         ,CURRENCY_CODE
+036930* TRACKER 9814 E
+037000           FROM VWMJ280 A
+037100          WHERE A.PAY_POST_DATE  <= :WS-TO-DATE                   
+037200            AND A.PAY_NO LIKE 'CM%'                               
+037300            AND A.PAY_APPLIED_DATE                                
+037400                BETWEEN :WS-FROM-DATE AND :WS-TO-DATE             
+037500            AND A.PBL_DTL_TYPE_CODE = '6'                         
+037600*** TRACKER 2078 BEGIN
+037700            AND A.PAY_TYPE_CODE <> '0019'
+037800*** TRACKER 2078 END
+037900* TRACKER 7118 S
+038000          AND A.CUST_NO > :WS-CHECKPOINT-CUST-NO
+038100* TRACKER 7118 E
+038200************ test customers ********************************
+038300*       AND A.CUST_NO IN (11045, 13580, 2606, 2689, 39221,    
+038400*                         4008, 5446, 91230, 91726, 67346,    
+038500*                         14165, 29418, 31245, 31486,         
+038600*                         42347, 32928, 2699, 30879,          
+038700*                         31733, 31477, 13636, 11148,         
+038800*                         13054)                              
+038900************************************************************      
+039000            AND EXISTS
+039100            (SELECT  *
+039200               FROM VWMCU00 B
+039300              WHERE A.CUST_NO  =  B.CUST_NO
+039400                AND B.CRED_PRT_FLAG  =  'Y'
+039500                AND B.CRED_PRT_FREQ_CODE = :WS-CRED-PRT-FREQ-CODE)
+039600* TRACKER 7382 S
+039700      AND NOT EXISTS
+039800      (SELECT  *
+039900         FROM VWMSUPP S
+040000        WHERE S.CUST_NO  =  A.CUST_NO)
+040100* TRACKER 7382 E
+040200          ORDER BY A.CUST_NO, A.PAYEE_NO, A.PBL_DTL_NO,
+040300                   A.PAY_APPLIED_DATE
+040310* TRACKER 6294 S
+040320          WITH HOLD
+040330* TRACKER 6294 E
+040400     END-EXEC.
+040500      
+040600* TRACKER 7382 S
+040700*****************************************************************
+040800*  CURSOR DEFINITION FOR THE STATEMENT-SUPPRESSION EXCEPTION   *
+040900*  REPORT - SAME CRED_PRT_FLAG/CRED_PRT_FREQ_CODE EXISTS TEST  *
+041000*  AS THE VWMJ280 CURSOR ABOVE, SO THE REPORT LISTS EXACTLY    *
+041100*  THE DEALERS WHO WOULD OTHERWISE HAVE BEEN PICKED UP THIS    *
+041200*  CYCLE BUT WERE HELD BACK BY A VWMSUPP ROW.                  *
+041300*****************************************************************
+041400      
+041500     EXEC SQL
+041600        DECLARE VWMSUPPC CURSOR FOR
+041700         SELECT CUST_NO
+041800               ,SUPP_REASON
+041900               ,SUPP_EFF_DATE
+042000           FROM VWMSUPP S
+042100          WHERE EXISTS
+042200                (SELECT  *
+042300                   FROM VWMCU00 B
+042400                  WHERE B.CUST_NO  =  S.CUST_NO
+042500                    AND B.CRED_PRT_FLAG  =  'Y'
+042600                    AND B.CRED_PRT_FREQ_CODE =
+042700                        :WS-CRED-PRT-FREQ-CODE)
+042800          ORDER BY S.CUST_NO
+042810* TRACKER 6294 S
+042820          WITH HOLD
+042830* TRACKER 6294 E
+042900     END-EXEC.
+043000* TRACKER 7382 E
+043100      
+043200                                                                  
+043300                                                                  
+043400 PROCEDURE DIVISION.                                              
+043500                                                                  
+043600***************************************************************** 
+043700*                     0000-MAINLINE                             * 
+043800***************************************************************** 
+043900                                                                  
+044000 0000-MAINLINE.                                                   
+044100     PERFORM 1000-INITIALIZATION THRU 1000-EXIT.                  
+044200     PERFORM 2000-PROCESS-APPLIED-PAYMENTS THRU 2000-EXIT         
+044300         UNTIL NO-MORE-ROWS.                                      
+044400     PERFORM 9900-TERMINATION THRU 9900-EXIT.                     
+044500     GOBACK.                                                      
+044600 0000-EXIT.                                                       
+044700     EXIT.                                                        
+044800                                                                  
+044900***************************************************************** 
+045000*                      1000-INITIALIZATION                      * 
+045100***************************************************************** 
+045200                                                                  
+045300 1000-INITIALIZATION.                                             
+045400     DISPLAY ' '.                                                 
+045500     DISPLAY 'PROGRAM MXBPA045 BEGINNING EXECUTION'.              
+045600     DISPLAY ' '.                                                 
+045700     MOVE 'MXBPA045' TO ABT-PGM-NAME.
+045800      
+045900
+046000     OPEN INPUT PROCESSING-FREQUENCY-PARM.
+046100
+046200     READ PROCESSING-FREQUENCY-PARM INTO
+046300          WS-PROCESSING-FREQUENCY-PARM.
+046400
+046500     IF DAILY-PROCESSING
+046600         MOVE 'D' TO WS-CRED-PRT-FREQ-CODE
+046700         MOVE 'A045DALY' TO SUBFUNCTION-CODE
+046800         DISPLAY 'DAILY STATEMENT OF CREDIT RUN'
+046900     ELSE
+047000         IF WEEKLY-PROCESSING
+047100             MOVE 'W' TO WS-CRED-PRT-FREQ-CODE
+047200             MOVE 'A045WKLY' TO SUBFUNCTION-CODE
+047300             DISPLAY 'WEEKLY STATEMENT OF CREDIT RUN'
+047400* TRACKER 6203 S
+047500         ELSE
+047600         IF MONTHLY-PROCESSING
+047700             MOVE 'M' TO WS-CRED-PRT-FREQ-CODE
+047800             MOVE 'A045MTHY' TO SUBFUNCTION-CODE
+047900             DISPLAY 'MONTHLY STATEMENT OF CREDIT RUN'
+048000* TRACKER 6203 E
+048100         ELSE
+048200             SET ABT-DO-ABEND     TO TRUE
+048300             SET ABT-ERROR-IS-SEQ TO TRUE
+048400             MOVE 'SEQ     '      TO ABT-DA-FUNCTION
+048500             MOVE '1000-INIT'     TO ABT-ERROR-SECTION
+048600             MOVE 3602            TO ABT-ERROR-ABEND-CODE
+048700             MOVE 'MXPA045I'      TO ABT-DA-ACCESS-NAME
+048800             PERFORM Z-980-ABNORMAL-TERM THRU
+048900                     Z-980-ABNORMAL-TERM-RETURN
+049000         END-IF
+049100         END-IF
+049200     END-IF.
+049300
+049400     CLOSE PROCESSING-FREQUENCY-PARM.
+049500      
+049600* TRACKER 9502 S
+049700     MOVE 'N' TO WS-DATE-OVERRIDE-SW.
+049800     IF WS-PARM-FROM-DATE NOT = SPACES AND
+049900        WS-PARM-TO-DATE   NOT = SPACES
+050000         MOVE 'Y' TO WS-DATE-OVERRIDE-SW
+050100     END-IF.
+050200* TRACKER 9502 E
+050300      
+050400* TRACKER 9502 S
+050500     IF WS-DATE-OVERRIDE-SUPPLIED
+050600         MOVE WS-PARM-FROM-DATE TO WS-FROM-DATE
+050700         MOVE WS-PARM-TO-DATE   TO WS-TO-DATE
+050800         DISPLAY 'AD-HOC DATE RANGE OVERRIDE SUPPLIED - '
+050900                 'BYPASSING VWMCTUPD'
+051000     ELSE
+051100* TRACKER 9502 E
+051200* P0516718 S
+051300*    MOVE SPACES TO SUBSYSTEM-ID-IND
+051400*                   SUBFUNCTION-CODE.
+051500     MOVE SUBFUNCTION-CODE OF DCLVWMCTUPD TO
+051600          WS-SAVE-SUBFUNCTION-CODE
+051700     MOVE SPACES TO SUBSYSTEM-ID-IND OF DCLVWMCTUPD
+051800                    SUBFUNCTION-CODE OF DCLVWMCTUPD
+051900* P0516718 E
+052000     PERFORM 7000-SELECT-VWMCTUPD THRU 7000-EXIT
+052100     IF DA-OK
+052200         MOVE PROC-DATE TO WS-TO-DATE
+052300     ELSE
+052400         SET ABT-DO-ABEND     TO TRUE
+052500         SET ABT-ERROR-IS-DB2 TO TRUE
+052600         MOVE 'SELECT  '      TO ABT-DA-FUNCTION
+052700         MOVE '1000-INIT'     TO ABT-ERROR-SECTION
+052800         MOVE 3601            TO ABT-ERROR-ABEND-CODE
+052900         MOVE 'VWMCTUPD'      TO ABT-DA-ACCESS-NAME
+053000         PERFORM Z-980-ABNORMAL-TERM THRU
+053100                 Z-980-ABNORMAL-TERM-RETURN
+053200     END-IF
+053300      
+053400* TRACKER 9502 S
+053500     MOVE WS-SAVE-SUBFUNCTION-CODE TO
+053600          SUBFUNCTION-CODE OF DCLVWMCTUPD
+053700* TRACKER 9502 E
+053800* P0516718 S
+053900*    MOVE 'A' TO SUBSYSTEM-ID-IND.
+054000     MOVE 'A' TO SUBSYSTEM-ID-IND OF DCLVWMCTUPD
+054100* P0516718 E
+054200     PERFORM 7000-SELECT-VWMCTUPD THRU 7000-EXIT
+054300     IF DA-OK
+054400         CONTINUE
+054500     ELSE
+054600         SET ABT-DO-ABEND     TO TRUE
+054700         SET ABT-ERROR-IS-DB2 TO TRUE
+054800         MOVE 'SELECT  '      TO ABT-DA-FUNCTION
+054900         MOVE '1000-INIT'     TO ABT-ERROR-SECTION
+055000         MOVE 3603            TO ABT-ERROR-ABEND-CODE
+055100         MOVE 'VWMCTUPD'      TO ABT-DA-ACCESS-NAME
+055200         PERFORM Z-980-ABNORMAL-TERM THRU
+055300                 Z-980-ABNORMAL-TERM-RETURN
+055400     END-IF
+055500* TRACKER 9502 S
+055600     END-IF.
+055700* TRACKER 9502 E
+055800
+055900      
+056000* TRACKER 7118 S
+056100     PERFORM 7600-SELECT-VWMCKPT THRU 7600-EXIT.
+056200* TRACKER 7118 E
+056300      
+056400     IF WS-TO-DATE >= WS-FROM-DATE
+056500         DISPLAY 'PROCESSING DATE RANGE ' WS-FROM-DATE ' TO '     
+056600                                          WS-TO-DATE              
+056700     ELSE                                                         
+056800         DISPLAY 'PROCESSING DATE ' WS-TO-DATE                    
+056900                 ' IS LESS THAN FROM DATE ' WS-FROM-DATE          
+057000         DISPLAY 'UPDATE VWMCTUPD PROC_DATE FOR SUBSYSTEM_ID_IND '
+057100* P0516718 S                                                  
+057200*                 SUBSYSTEM-ID-IND ' AND SUBFUNCTION_CODE '       
+057300*                                        SUBFUNCTION-CODE         
+057400                  SUBSYSTEM-ID-IND OF DCLVWMCTUPD                 
+057500                  ' AND SUBFUNCTION_CODE '                        
+057600                  SUBFUNCTION-CODE OF DCLVWMCTUPD                 
+057700* P0516718 E                                                  
+057800         SET ABT-DO-ABEND TO TRUE                                 
+057900         MOVE '1000-INIT' TO ABT-ERROR-SECTION                    
+058000         MOVE 3604        TO ABT-ERROR-ABEND-CODE                 
+058100         MOVE 'VWMCTUPD'  TO ABT-DA-ACCESS-NAME                   
+058200         PERFORM Z-980-ABNORMAL-TERM THRU                         
+058300                 Z-980-ABNORMAL-TERM-RETURN                       
 058400     END-IF.                                                      
-058500* TRACKER 9651 E                                                  
-058600     MOVE ADDR1-NAME-TEXT           OF DCLVWMCU00                 
-058700                                    TO MXCW020-ADDRESS1-INPUT.    
-058800     MOVE ADDR2-NAME-TEXT           OF DCLVWMCU00                 
-058900                                    TO MXCW020-ADDRESS2-INPUT.    
-059000     MOVE CITY-NAME-TEXT            OF DCLVWMCU00                 
-059100                                    TO MXCW020-CITY-INPUT.        
-059200     MOVE ST-PROV-CODE              OF DCLVWMCU00                 
-059300                                    TO MXCW020-STATE-INPUT.       
-059400     MOVE ZIP-POSTAL-CODE           OF DCLVWMCU00                 
-059500                                    TO MXCW020-ZIP-INPUT.         
-059600                                                                  
-059700     CALL WS-ADDR-PHONE-PGM   USING MXCW020-ADDR-PHONE-FORMAT.    
-059800                                                                  
-059900     IF  MXCW020-OK                                               
-060000         CONTINUE                                                 
-060100     ELSE                                                         
-060200        DISPLAY '2100- PROBLEM WITH ADDRESS/PHONE MODULE'         
-060300        DISPLAY 'MXCW020-RESULTS = ' MXCW020-RESULT-FLAG          
-060400        DISPLAY 'COUNTRY CODE = '    MXCW020-COUNTRY-CODE         
-060500        DISPLAY MXCW020-ADDR-PHONE-FORMAT                         
-060600        SET ABT-DO-ABEND     TO TRUE                              
-060700        SET ABT-ERROR-IS-DB2 TO TRUE                              
-060800        MOVE 'SUBRTN  '      TO ABT-DA-FUNCTION                   
-060900        MOVE '2100-    '     TO ABT-ERROR-SECTION                 
-061000        MOVE 3605            TO ABT-ERROR-ABEND-CODE              
-061100        MOVE 'ADDRPHON'      TO ABT-DA-ACCESS-NAME                
-061200        PERFORM Z-980-ABNORMAL-TERM THRU                          
-061300                Z-980-ABNORMAL-TERM-RETURN                        
-061400     END-IF.                                                      
+058500                                                                  
+058600     OPEN OUTPUT STATEMENT-OF-CREDIT-EXTRACT.                     
+058700* TRACKER 6754 S
+058800     OPEN OUTPUT BALANCING-REPORT.
+058900* TRACKER 6754 E
+059000      
+059100* TRACKER 7382 S
+059200     OPEN OUTPUT SUPPRESSION-REPORT.
+059300* TRACKER 7382 E
+059400      
+059500* TRACKER 8156 S
+059600     OPEN OUTPUT REP-EXCEPTION-REPORT.
+059700     MOVE SPACES TO WS-REP-EXCEPTION-LINE.
+059800     MOVE 'MXBPA045 UNMATCHED DEALER REP CODE EXCEPTION REPORT'
+059900                                TO WS-REP-EXCEPTION-LINE.
+060000     WRITE REP-EXCEPTION-REPORT-REC FROM WS-REP-EXCEPTION-LINE.
+060100* TRACKER 8156 E
+060200      
+060300
+060400     MOVE LOW-VALUES TO MXAW21-CREDIT-GENERAL-RECORD.             
+060500     INITIALIZE WS-COUNTERS                                       
+060600                WS-ACCUMULATORS                                   
+060700* TRACKER 6754 S
+060800                WS-BALANCE-TOTALS                                      
+060900* TRACKER 6754 E                                                    
+061000                WS-CURRENT-FIELDS.                                
+061100                                                                  
+061200     EXEC SQL                                                     
+061300         OPEN VWMJ280                                             
+061400     END-EXEC.                                                    
 061500                                                                  
-061600 2100-EXIT. EXIT.                                                 
-061700***************************************************************** 
-061800*                  2200-FORMAT-PHONE                            * 
-061900***************************************************************** 
-062000 2200-FORMAT-PHONE.                                               
-062100                                                                  
-062200     INITIALIZE MXCW020-ADDR-PHONE-FORMAT.                        
-062300     SET  MXCW020-EDIT-PHONE        TO TRUE.                      
-062400     MOVE COUNTRY-CODE              OF DCLVWMCU00                 
-062500                                    TO MXCW020-COUNTRY-CODE.      
-062600                                                                  
-062700     MOVE PHONE-NO                  OF DCLVWMRP00                 
-062800                                    TO MXCW020-PHONE-INPUT.       
-062900                                                                  
-063000     CALL WS-ADDR-PHONE-PGM   USING MXCW020-ADDR-PHONE-FORMAT.    
-063100                                                                  
-063200     IF  MXCW020-OK                                               
-063300         CONTINUE                                                 
-063400     ELSE                                                         
-063500        DISPLAY '2200- PROBLEM WITH ADDRESS/PHONE MODULE'         
-063600        DISPLAY 'MXCW020-RESULTS = ' MXCW020-RESULT-FLAG          
-063700        DISPLAY 'COUNTRY CODE = '    MXCW020-COUNTRY-CODE         
-063800        DISPLAY MXCW020-ADDR-PHONE-FORMAT                         
-063900        SET ABT-DO-ABEND     TO TRUE                              
-064000        SET ABT-ERROR-IS-DB2 TO TRUE                              
-064100        MOVE 'SUBRTN  '      TO ABT-DA-FUNCTION                   
-064200        MOVE '2200-    '     TO ABT-ERROR-SECTION                 
-064300        MOVE 3605            TO ABT-ERROR-ABEND-CODE              
-064400        MOVE 'ADDRPHON'      TO ABT-DA-ACCESS-NAME                
-064500        PERFORM Z-980-ABNORMAL-TERM THRU                          
-064600                Z-980-ABNORMAL-TERM-RETURN                        
-064700     END-IF.                                                      
-064800                                                                  
-064900 2200-EXIT. EXIT.                                                 
-065000                                                                  
-065100     EXEC SQL                                                     
-065200         INCLUDE MX0P07                                           
-065300     END-EXEC.                                                    
-065400                                                                  
-065500***************************************************************** 
-065600*                  3000-PROCESS-CUSTOMER                        * 
-065700***************************************************************** 
-065800                                                                  
-065900 3000-PROCESS-CUSTOMER.                                           
-066000****  P0516718 S                                                  
-066100*    MOVE PBL-DTL-NO TO WS-CURRENT-PBL-DTL-NO                     
-066200*                       MXAW21-SK-CREDIT-MEMO-NBR.                
-066300     MOVE PBL-DTL-NO OF DCLVWMJ280 TO WS-CURRENT-PBL-DTL-NO       
-066400                                      MXAW21-SK-CREDIT-MEMO-NBR.  
-066500****  P0516718 E                                                  
-066600                                                                  
-066700     MOVE PAY-APPLIED-DATE TO WS-CURRENT-APPLIED-DATE.            
-066800****  P0516718 S                                                  
-066900*    IF PAYEE-NO = WS-CURRENT-PAYEE-NO                            
-067000*        CONTINUE                                                 
-067100*    ELSE                                                         
-067200*        MOVE PAYEE-NO TO WS-CURRENT-PAYEE-NO                     
-067300*                         CUST-NO OF DCLVWMCU00                   
-067400*        PERFORM 6000-SELECT-VWMCU00 THRU 6000-EXIT               
-067500*        MOVE LEGAL-NAME-TEXT TO MXAW21-SK-DIST-NAME              
-067600*    END-IF.                                                      
-067700     IF PAYEE-NO OF DCLVWMJ280 = WS-CURRENT-PAYEE-NO              
-067800         CONTINUE                                                 
-067900     ELSE                                                         
-068000        MOVE PAYEE-NO OF DCLVWMJ280 TO WS-CURRENT-PAYEE-NO        
-068100                                       CUST-NO OF DCLVWMCU00      
-068200        PERFORM 6000-SELECT-VWMCU00 THRU 6000-EXIT                
-068300        MOVE LEGAL-NAME-TEXT OF DCLVWMCU00                        
-068400                                    TO MXAW21-SK-DIST-NAME        
-068500     END-IF.                                                      
-068600****  P0516718 E                                                  
-068700                                                                  
-068800     INITIALIZE MXAW21-CGR-DATA.                                  
-068900****  P0516718 S                                                  
-069000*    MOVE PBL-DTL-NO TO MXAW21-0103-CREDIT-NBR.                   
-069100     MOVE PBL-DTL-NO OF DCLVWMJ280 TO MXAW21-0103-CREDIT-NBR.     
-069200****  P0516718 E                                                  
-069300     MOVE PAY-APPLIED-DATE TO MXAW21-0103-APPLIED-DATE.           
-069400     MOVE '01' TO MXAW21-SK-RECORD-TYPE.                          
-069500     MOVE 3 TO MXAW21-SK-RECORD-TYPE-SEQ.                         
-069600****  P0516718 S                                                  
-069700     MOVE WS-CURRENT-PBL-DTL-NO  TO PBL-DTL-NO OF DCLVWMPBTR.     
-069800     MOVE DLR-NO OF DCLVWMJ280   TO DLR-NO OF DCLVWMPBTR.         
-069900     MOVE DTL-SEQ-NO  OF DCLVWMJ280                               
-070000                                 TO DTL-SEQ-NO  OF DCLVWMPBTR.    
-070100     MOVE PBL-DTL-TYPE-CODE OF DCLVWMJ280 TO                      
-070200                                PBL-DTL-TYPE-CODE OF DCLVWMPBTR.  
-070300* ECR02987633 - S                                                 
-070400*    PERFORM 3100-SELECT-VWMPBTR THRU 3100-EXIT.                  
-070500*    IF CUST-ORG-CM-NO OF DCLVWMPBTR NOT EQUAL SPACE              
-070600*       MOVE CUST-ORG-CM-NO OF DCLVWMPBTR TO                      
-070700*                      MXAW21-0103-ORG-CREDIT-MEMO                
-070800     IF CUST-ORG-CM-NO OF DCLVWMJ280 NOT EQUAL SPACE              
-070900        MOVE CUST-ORG-CM-NO OF DCLVWMJ280 TO                      
-071000                       MXAW21-0103-ORG-CREDIT-MEMO                
-071100* ECR02987633 - E                                                 
-071200     ELSE                                                         
-071300        MOVE SPACES TO MXAW21-0103-ORG-CREDIT-MEMO                
-071400     END-IF.                                                      
-071500****  P0516718 E                                                  
-071600     PERFORM 8000-WRITE-EXTRACT-RECORD THRU 8000-EXIT.            
-071700     PERFORM 4000-PROCESS-CREDIT-MEMO THRU 4000-EXIT              
-071800************** PAY-APPLIED-DATE NOT = WS-CURRENT-APPLIED-DATE OR  
-071900****  P0516718 S                                                  
-072000*        UNTIL PBL-DTL-NO NOT = WS-CURRENT-PBL-DTL-NO         OR  
-072100*              PAYEE-NO NOT = WS-CURRENT-PAYEE-NO             OR  
-072200*              CUST-NO OF DCLCWMJ280 NOT = WS-CURRENT-CUST-NO OR  
-072300*              NO-MORE-ROWS.                                      
-072400         UNTIL PBL-DTL-NO OF DCLVWMJ280 NOT =                     
-072500                                    WS-CURRENT-PBL-DTL-NO  OR     
-072600               PAYEE-NO OF DCLVWMJ280 NOT =                       
-072700                                    WS-CURRENT-PAYEE-NO    OR     
-072800               CUST-NO OF DCLVWMJ280 NOT =                        
-072900                                    WS-CURRENT-CUST-NO     OR     
-073000               NO-MORE-ROWS.                                      
-073100****  P0516718 E                                                  
-073200                                                                  
-073300     INITIALIZE MXAW21-CGR-DATA.                                  
-073400     IF WS-UNIDENTIFIED-CASH NOT = 0                              
-073500         MOVE '04' TO MXAW21-SK-RECORD-TYPE                       
-073600         MOVE 1 TO MXAW21-SK-RECORD-TYPE-SEQ                      
-073700         MOVE WS-UNIDENTIFIED-CASH TO MXAW21-0400-APPLIED-AMT     
-073800         ADD +1 TO WS-NBR-CREDIT-DETAIL                           
-073900         PERFORM 8000-WRITE-EXTRACT-RECORD THRU 8000-EXIT         
-074000     END-IF.                                                      
-074100                                                                  
-074200     IF WS-PAYABLE-TRANSFER NOT = 0                               
-074300         MOVE '04' TO MXAW21-SK-RECORD-TYPE                       
-074400         MOVE 2 TO MXAW21-SK-RECORD-TYPE-SEQ                      
-074500         MOVE WS-PAYABLE-TRANSFER TO MXAW21-0400-APPLIED-AMT      
-074600         ADD +1 TO WS-NBR-CREDIT-DETAIL                           
-074700         PERFORM 8000-WRITE-EXTRACT-RECORD THRU 8000-EXIT         
-074800     END-IF.                                                      
-074900                                                                  
-075000     IF WS-MISCELLANEOUS NOT = 0                                  
-075100         MOVE '04' TO MXAW21-SK-RECORD-TYPE                       
-075200         MOVE 3 TO MXAW21-SK-RECORD-TYPE-SEQ                      
-075300         MOVE WS-MISCELLANEOUS TO MXAW21-0400-APPLIED-AMT         
-075400         ADD +1 TO WS-NBR-CREDIT-DETAIL                           
-075500         PERFORM 8000-WRITE-EXTRACT-RECORD THRU 8000-EXIT         
-075600     END-IF.                                                      
-075700                                                                  
-075800     INITIALIZE MXAW21-CGR-DATA.                                  
-075900     MOVE '01' TO MXAW21-SK-RECORD-TYPE.                          
-076000     MOVE 1 TO MXAW21-SK-RECORD-TYPE-SEQ.                         
-076100     MOVE MXAW21-SK-DIST-NAME TO MXAW21-0101-DIST-NAME.           
-076200     MOVE WS-NBR-CREDIT-DETAIL TO MXAW21-0101-NBR-CREDIT-DETAIL.  
-076300     PERFORM 8000-WRITE-EXTRACT-RECORD THRU 8000-EXIT.            
-076400     INITIALIZE WS-ACCUMULATORS.                                  
-076500 3000-EXIT.                                                       
-076600     EXIT.                                                        
-076700                                                                  
-076800****  P0516718 S                                                  
-076900* * ECR02987633 - S                                               
-077000**********************************************************        
-077100*                3100-SELECT-VWMPBTR                              
-077200**********************************************************        
-077300*                                                                 
-077400*3100-SELECT-VWMPBTR.                                             
-077500*                                                                 
-077600*    EXEC SQL                                                     
-077700*      SELECT CUST_ORG_CM_NO                                      
-077800*       INTO :CUST-ORG-CM-NO                                      
-077900*        FROM VWMPBTR                                             
-078000*       WHERE DLR_NO       = :DCLVWMPBTR.DLR-NO                   
-078100*         AND PBL_DTL_NO   = :DCLVWMPBTR.PBL-DTL-NO               
-078200*         AND DTL_SEQ_NO   = :DCLVWMPBTR.DTL-SEQ-NO               
-078300*         AND PBL_DTL_TYPE_CODE = :DCLVWMPBTR.PBL-DTL-TYPE-CODE   
-078400*    END-EXEC.                                                    
-078500*                                                                 
-078600*    PERFORM Z-970-SET-DA-STATUS-DB2 THRU                         
-078700*            Z-970-SET-DA-STATUS-DB2-EXIT.                        
-078800*    IF DA-OK                                                     
-078900*       CONTINUE                                                  
-079000*    ELSE                                                         
-079100*       IF DA-NOTFOUND                                            
-079200*          MOVE SPACES TO CUST-ORG-CM-NO OF DCLVWMPBTR            
-079300*       ELSE                                                      
-079400*          MOVE DLR-NO OF DCLVWMPBTR TO WS-DISPLAY-DLR-NO         
-079500*          DISPLAY ' '                                            
-079600*          DISPLAY 'FATAL ERROR ON SELECT VWMPBTR'                
-079700*          DISPLAY 'DEALER ' WS-DISPLAY-DLR-NO                    
-079800*          DISPLAY 'CREDIT MEMO NO ' PBL-DTL-NO OF DCLVWMPBTR     
-079900*          DISPLAY ' '                                            
-080000*          SET ABT-DO-ABEND     TO TRUE                           
-080100*          SET ABT-ERROR-IS-DB2 TO TRUE                           
-080200*          MOVE 'SELECT  '      TO ABT-DA-FUNCTION                
-080300*          MOVE '3100-SELE'     TO ABT-ERROR-SECTION              
-080400*          MOVE 3610            TO ABT-ERROR-ABEND-CODE           
-080500*          MOVE 'VWMPBTR '      TO ABT-DA-ACCESS-NAME             
-080600*          PERFORM Z-980-ABNORMAL-TERM THRU                       
-080700*                  Z-980-ABNORMAL-TERM-RETURN                     
-080800*       END-IF                                                    
-080900*    END-IF.                                                      
-081000*3100-EXIT.                                                       
-081100*    EXIT.                                                        
-081200*                                                                 
-081300* ECR02987633 - E                                                 
-081400****  P0516718 E                                                  
-081500***************************************************************** 
-081600*              4000-PROCESS-CREDIT-MEMO                         * 
-081700***************************************************************** 
+061600     PERFORM Z-970-SET-DA-STATUS-DB2 THRU                         
+061700             Z-970-SET-DA-STATUS-DB2-EXIT.                        
+061800                                                                  
+061900     IF DA-OK                                                     
+062000         PERFORM 5000-FETCH-VWMJ280 THRU 5000-EXIT                
+062100     ELSE                                                         
+062200         SET ABT-DO-ABEND     TO TRUE                             
+062300         SET ABT-ERROR-IS-DB2 TO TRUE                             
+062400         MOVE 'OPEN    '      TO ABT-DA-FUNCTION                  
+062500         MOVE '1000-INIT'     TO ABT-ERROR-SECTION                
+062600         MOVE 3605            TO ABT-ERROR-ABEND-CODE             
+062700         MOVE 'VWMJ280 '      TO ABT-DA-ACCESS-NAME               
+062800         PERFORM Z-980-ABNORMAL-TERM THRU                         
+062900                 Z-980-ABNORMAL-TERM-RETURN                       
+063000     END-IF.                                                      
+063100 1000-EXIT.                                                       
+063200     EXIT.                                                        
+063300                                                                  
+063400***************************************************************** 
+063500*                2000-PROCESS-APPLIED-PAYMENTS                  * 
+063600***************************************************************** 
+063700                                                                  
+063800 2000-PROCESS-APPLIED-PAYMENTS.                                   
+063900                                                                  
+064000     INITIALIZE MXAW21-CGR-SORT-KEY                               
+064100                WS-CURRENT-FIELDS.                                
+064200                                                                  
+064300     MOVE CUST-NO OF DCLVWMJ280 TO WS-CURRENT-CUST-NO             
+064400                                    MXAW21-SK-DLR-NBR.            
+064500                                                                  
+064600     MOVE CUST-NO OF DCLVWMJ280      TO CUST-NO OF DCLVWMCU00     
+064700     PERFORM 6000-SELECT-VWMCU00        THRU 6000-EXIT.           
+064800     MOVE COUNTRY-CODE OF DCLVWMCU00 TO MXAW21-SK-COUNTRY-CODE.
+065900     MOVE CNTL-ENT-NO OF DCLVWMCU00  TO CNTL-ENT-NO OF DCLVWMCN00.
+066000     MOVE LANGUAGE-CODE OF DCLVWMCU00 TO MXAW21-SK-LANG-IND.      
+066100     INITIALIZE MXAW21-CGR-DATA.                                  
+066200     MOVE CUST-NO OF DCLVWMCU00      TO MXAW21-0001-DLR-NBR.      
+066300     MOVE CNTL-ENT-NO OF DCLVWMCU00  TO MXAW21-0001-DLR-CNTL-ENT. 
+066400     MOVE '00'                       TO MXAW21-SK-RECORD-TYPE.    
+066500     MOVE 1                          TO MXAW21-SK-RECORD-TYPE-SEQ.
+066600     PERFORM 8000-WRITE-EXTRACT-RECORD  THRU 8000-EXIT.           
+066700     INITIALIZE MXAW21-CGR-DATA.                                  
+066800     MOVE CUST-NO OF DCLVWMJ280      TO MX0W07-DLR-NO.            
+066900     MOVE CNTL-ENT-NO OF DCLVWMCU00  TO MX0W07-CNTL-ENT-NO.       
+067000     PERFORM MX0P07-RETRIEVE-ADDL-CUST  THRU MX0P07-EXIT.         
+067100                                                                  
+067200     IF MX0W07-DB2-ERR AND SQLCODE NOT = 0
+067300         DISPLAY 'ABEND IN ADDL-CUST ROUTINE'                     
+067400         DISPLAY 'CUST NUMBER: '  CUST-NO OF DCLVWMJ280           
+067500         PERFORM Z-980-ABNORMAL-TERM                              
+067600     END-IF.                                                      
+067700                                                                  
+067800* TRACKER 9188 S
+067900     IF MX0W07-ADDL-CUST-FLAG = 'Y'
+068000         MOVE 5                 TO TABLE-ENTRY-WANTED
+068100         MOVE LANGUAGE-CODE     OF DCLVWMCU00
+068200                                TO MXCW021-LANG-CODE
+068300         PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT
+068310         MOVE 1 TO WS-ADDL-CUST-IX
+068320         PERFORM 2050-FORMAT-ADDL-CUST THRU 2050-EXIT
+068330             UNTIL WS-ADDL-CUST-IX > MX0W07-ADDL-CUST-COUNT
+069100     END-IF.
+069200* TRACKER 9188 E
+069300                                                                  
+069400     MOVE '00'                      TO MXAW21-SK-RECORD-TYPE.     
+069500     MOVE 2                         TO MXAW21-SK-RECORD-TYPE-SEQ. 
+069600     PERFORM 8000-WRITE-EXTRACT-RECORD THRU 8000-EXIT.            
+069700                                                                  
+069800     PERFORM 2100-FORMAT-ADDRESS       THRU 2100-EXIT.            
+069900                                                                  
+070000     INITIALIZE MXAW21-CGR-DATA.                                  
+070100     MOVE MXCW020-LINE1             TO MXAW21-0004-DLR-NAME-ADDR. 
+070200     MOVE 4                         TO MXAW21-SK-RECORD-TYPE-SEQ. 
+070300     PERFORM 8000-WRITE-EXTRACT-RECORD THRU 8000-EXIT.            
+070400     INITIALIZE MXAW21-CGR-DATA.                                  
+070500                                                                  
+070600     MOVE MXCW020-LINE2             TO MXAW21-0004-DLR-NAME-ADDR. 
+070700     MOVE 5                         TO MXAW21-SK-RECORD-TYPE-SEQ. 
+070800     PERFORM 8000-WRITE-EXTRACT-RECORD THRU 8000-EXIT.            
+070900     INITIALIZE MXAW21-CGR-DATA.                                  
+071000                                                                  
+071100     MOVE MXCW020-LINE3             TO MXAW21-0004-DLR-NAME-ADDR. 
+071200     MOVE 6                         TO MXAW21-SK-RECORD-TYPE-SEQ. 
+071300     PERFORM 8000-WRITE-EXTRACT-RECORD     THRU 8000-EXIT.        
+071400     INITIALIZE MXAW21-CGR-DATA.                                  
+071500                                                                  
+071600     MOVE MXCW020-LINE4             TO MXAW21-0004-DLR-NAME-ADDR. 
+071700     MOVE 7                         TO MXAW21-SK-RECORD-TYPE-SEQ. 
+071800     PERFORM 8000-WRITE-EXTRACT-RECORD     THRU 8000-EXIT.        
+071900     INITIALIZE MXAW21-CGR-DATA.                                  
+072000                                                                  
+072100     MOVE MXCW020-LINE5             TO MXAW21-0004-DLR-NAME-ADDR. 
+072200     MOVE 8                         TO MXAW21-SK-RECORD-TYPE-SEQ. 
+072300     PERFORM 8000-WRITE-EXTRACT-RECORD     THRU 8000-EXIT.        
+072400     INITIALIZE MXAW21-CGR-DATA.                                  
+072500                                                                  
+072600     MOVE MXCW020-LINE6             TO MXAW21-0004-DLR-NAME-ADDR. 
+072700     MOVE 9                         TO MXAW21-SK-RECORD-TYPE-SEQ. 
+072800     PERFORM 8000-WRITE-EXTRACT-RECORD     THRU 8000-EXIT.        
+072900     INITIALIZE MXAW21-CGR-DATA.                                  
+073000                                                                  
+073100     IF WS-DLR-REP-CODE-NN  =  -1
+073200         MOVE SPACES TO MXAW21-0003-DLR-REP-NAME
+073300                        MXAW21-0003-DLR-REP-PHONE
+073400     ELSE
+073500         MOVE DLR-REP-CODE OF DCLVWMCU00 TO                       
+073600              DLR-REP-CODE OF DCLVWMRP00                          
+073700         PERFORM 6500-SELECT-VWMRP00       THRU 6500-EXIT         
+073800* TRACKER 8156 S
+073900         IF DA-NOTFOUND
+074000             PERFORM 2250-REP-CODE-EXCEPTION THRU 2250-EXIT
+074100         END-IF
+074200* TRACKER 8156 E
+074300         MOVE DLR-REP-NAME OF DCLVWMRP00 TO                       
+074400              MXAW21-0003-DLR-REP-NAME                            
+074500         PERFORM 2200-FORMAT-PHONE         THRU 2200-EXIT         
+074600         MOVE MXCW020-PHONE-OUT      TO MXAW21-0003-DLR-REP-PHONE 
+074700     END-IF.                                                      
+074800     MOVE 3            TO MXAW21-SK-RECORD-TYPE-SEQ.              
+074900     PERFORM 8000-WRITE-EXTRACT-RECORD THRU 8000-EXIT.            
+075000                                                                  
+075100     PERFORM 3000-PROCESS-CUSTOMER THRU 3000-EXIT
+075200         UNTIL CUST-NO OF DCLVWMJ280 NOT = WS-CURRENT-CUST-NO OR
+075300               NO-MORE-ROWS.
+075400      
+075500* TRACKER 7118 S
+075600     MOVE WS-CURRENT-CUST-NO TO WS-CHECKPOINT-CUST-NO.
+075700     ADD +1 TO WS-CKPT-CUST-SINCE-UPDT.
+075800     IF WS-CKPT-CUST-SINCE-UPDT >= WS-CKPT-UPDATE-INTERVAL
+075900         PERFORM 7700-UPDATE-VWMCKPT THRU 7700-EXIT
+076000         MOVE 0 TO WS-CKPT-CUST-SINCE-UPDT
+076100     END-IF.
+076200* TRACKER 7118 E
+076300      
+076400 2000-EXIT. EXIT.
+076410* TRACKER 9188 S
+076420*****************************************************************
+076430*                  2050-FORMAT-ADDL-CUST                       *
+076440*****************************************************************
+076450 2050-FORMAT-ADDL-CUST.
+076460     MOVE MXCW021-LANG-TEXT TO
+076470         MXAW21-0002-ADDL-CUST-LIT (WS-ADDL-CUST-IX)
+076480     MOVE MX0W07-CPU-DLR-NO (WS-ADDL-CUST-IX) TO
+076490         MXAW21-0002-ADDL-CUST-NO (WS-ADDL-CUST-IX)
+076491     ADD 1 TO WS-ADDL-CUST-IX.
+076492 2050-EXIT.
+076493     EXIT.
+076494* TRACKER 9188 E
+076500*****************************************************************
+076600*                  2100-FORMAT-ADDRESS                          *
+076700*****************************************************************
+076800 2100-FORMAT-ADDRESS.                                             
+076900                                                                  
+077000     INITIALIZE MXCW020-ADDR-PHONE-FORMAT.                        
+077100     SET  MXCW020-EDIT-FORMAT-ADDR  TO TRUE.                      
+077200     MOVE COUNTRY-CODE              OF DCLVWMCU00                 
+077300                                    TO MXCW020-COUNTRY-CODE.      
+077400                                                                  
+077500     MOVE LEGAL-NAME-TEXT           OF DCLVWMCU00                 
+077600                                    TO MXCW020-NAME-INPUT.        
+077700* TRACKER 9651 S                                                  
+077800     IF COUNTRY-CODE OF DCLVWMCU00 = 'CAN'                        
+077900         MOVE DBA-NAME-TEXT         OF DCLVWMCU00                 
+078000                                    TO MXCW020-NAME2-INPUT        
+078100     END-IF.                                                      
+078200* TRACKER 9651 E                                                  
+078300     MOVE ADDR1-NAME-TEXT           OF DCLVWMCU00                 
+078400                                    TO MXCW020-ADDRESS1-INPUT.    
+078500     MOVE ADDR2-NAME-TEXT           OF DCLVWMCU00                 
+078600                                    TO MXCW020-ADDRESS2-INPUT.    
+078700     MOVE CITY-NAME-TEXT            OF DCLVWMCU00                 
+078800                                    TO MXCW020-CITY-INPUT.        
+078900     MOVE ST-PROV-CODE              OF DCLVWMCU00                 
+079000                                    TO MXCW020-STATE-INPUT.       
+079100     MOVE ZIP-POSTAL-CODE           OF DCLVWMCU00                 
+079200                                    TO MXCW020-ZIP-INPUT.         
+079300                                                                  
+079400     CALL WS-ADDR-PHONE-PGM   USING MXCW020-ADDR-PHONE-FORMAT.    
+079500                                                                  
+079600     IF  MXCW020-OK                                               
+079700         CONTINUE                                                 
+079800     ELSE                                                         
+079900        DISPLAY '2100- PROBLEM WITH ADDRESS/PHONE MODULE'         
+080000        DISPLAY 'MXCW020-RESULTS = ' MXCW020-RESULT-FLAG          
+080100        DISPLAY 'COUNTRY CODE = '    MXCW020-COUNTRY-CODE         
+080200        DISPLAY MXCW020-ADDR-PHONE-FORMAT                         
+080300        SET ABT-DO-ABEND     TO TRUE                              
+080400        SET ABT-ERROR-IS-DB2 TO TRUE                              
+080500        MOVE 'SUBRTN  '      TO ABT-DA-FUNCTION                   
+080600        MOVE '2100-    '     TO ABT-ERROR-SECTION                 
+080700        MOVE 3605            TO ABT-ERROR-ABEND-CODE              
+080800        MOVE 'ADDRPHON'      TO ABT-DA-ACCESS-NAME                
+080900        PERFORM Z-980-ABNORMAL-TERM THRU                          
+081000                Z-980-ABNORMAL-TERM-RETURN                        
+081100     END-IF.                                                      
+081200                                                                  
+081300 2100-EXIT. EXIT.                                                 
+081400***************************************************************** 
+081500*                  2200-FORMAT-PHONE                            * 
+081600***************************************************************** 
+081700 2200-FORMAT-PHONE.                                               
 081800                                                                  
-081900 4000-PROCESS-CREDIT-MEMO.                                        
-082000     MOVE PAY-TYPE-CODE TO WS-CURRENT-PAY-TYPE-CODE.              
-082100     EVALUATE TRUE                                                
-082200         WHEN TRUST-RELATED                                       
-082300             PERFORM 4300-PROCESS-TRUST-RELATED THRU 4300-EXIT    
-082400                                                                  
-082500         WHEN CHARGE-TYPE                                         
-082600             PERFORM 4500-DETERMINE-CHARGE-TYPE THRU 4500-EXIT    
-082700                                                                  
-082800         WHEN PAYABLE-TRANSFER                                    
-082900             ADD PAY-APPLIED-AMT TO WS-PAYABLE-TRANSFER           
-083000                                                                  
-083100         WHEN UNIDENTIFIED-CASH                                   
-083200             ADD PAY-APPLIED-AMT TO WS-UNIDENTIFIED-CASH          
-083300                                                                  
-083400         WHEN OTHER                                               
-083500             ADD PAY-APPLIED-AMT TO WS-MISCELLANEOUS              
-083600     END-EVALUATE.                                                
-083700                                                                  
-083800     PERFORM 5000-FETCH-VWMJ280 THRU 5000-EXIT.                   
-083900 4000-EXIT.                                                       
-084000     EXIT.                                                        
-084100                                                                  
-084200***************************************************************** 
-084300*                4300-PROCESS-TRUST-RELATED                     * 
-084400***************************************************************** 
+081900     INITIALIZE MXCW020-ADDR-PHONE-FORMAT.                        
+082000     SET  MXCW020-EDIT-PHONE        TO TRUE.                      
+082100     MOVE COUNTRY-CODE              OF DCLVWMCU00                 
+082200                                    TO MXCW020-COUNTRY-CODE.      
+082300                                                                  
+082400     MOVE PHONE-NO                  OF DCLVWMRP00                 
+082500                                    TO MXCW020-PHONE-INPUT.       
+082600                                                                  
+082700     CALL WS-ADDR-PHONE-PGM   USING MXCW020-ADDR-PHONE-FORMAT.    
+082800                                                                  
+082900     IF  MXCW020-OK                                               
+083000         CONTINUE                                                 
+083100     ELSE                                                         
+083200        DISPLAY '2200- PROBLEM WITH ADDRESS/PHONE MODULE'         
+083300        DISPLAY 'MXCW020-RESULTS = ' MXCW020-RESULT-FLAG          
+083400        DISPLAY 'COUNTRY CODE = '    MXCW020-COUNTRY-CODE         
+083500        DISPLAY MXCW020-ADDR-PHONE-FORMAT                         
+083600        SET ABT-DO-ABEND     TO TRUE                              
+083700        SET ABT-ERROR-IS-DB2 TO TRUE                              
+083800        MOVE 'SUBRTN  '      TO ABT-DA-FUNCTION                   
+083900        MOVE '2200-    '     TO ABT-ERROR-SECTION                 
+084000        MOVE 3605            TO ABT-ERROR-ABEND-CODE              
+084100        MOVE 'ADDRPHON'      TO ABT-DA-ACCESS-NAME                
+084200        PERFORM Z-980-ABNORMAL-TERM THRU                          
+084300                Z-980-ABNORMAL-TERM-RETURN                        
+084400     END-IF.                                                      
 084500                                                                  
-084600 4300-PROCESS-TRUST-RELATED.                                      
-084700     INITIALIZE MXAW21-CGR-DATA.                                  
-084800     MOVE TRUST-NO OF DCLVWMJ280 TO MXAW21-0200-INVOICE-NBR       
-084900                                     MXAW21-SK-INVOICE-NBR.       
-085000                                                                  
-085100     MOVE TRUST-LINE-NO OF DCLVWMJ280 TO MXAW21-0200-LINE-NBR.    
-085200     IF TRUST-LINE-NO OF DCLVWMJ280 = 0                           
-085300         CONTINUE                                                 
-085400     ELSE                                                         
-085500         MOVE DLR-NO OF DCLVWMJ280 TO DLR-NO OF DCLVWMTRLI        
-085600         MOVE TRUST-NO OF DCLVWMJ280 TO TRUST-NO OF DCLVWMTRLI    
-085700         MOVE TRUST-LINE-NO OF DCLVWMJ280 TO                      
-085800              TRUST-LINE-NO OF DCLVWMTRLI                         
-085900         PERFORM 5500-SELECT-VWMTRLI THRU 5500-EXIT               
-086000         MOVE MODEL-NO TO MXAW21-0200-MODEL-NBR                   
-086100         MOVE SERIAL-NO TO MXAW21-0200-SERIAL-NBR                 
-086200     END-IF.                                                      
-086300                                                                  
-086400     MOVE PAY-APPLIED-AMT TO MXAW21-0200-APPLIED-AMT.             
-086500****  P0516718 S                                                  
-086600     MOVE DLR-NO OF DCLVWMJ280   TO DLR-NO OF DCLVWMTR00.         
-086700     MOVE TRUST-NO OF DCLVWMJ280 TO TRUST-NO OF DCLVWMTR00.       
-086800     PERFORM 4310-SELECT-VWMTR00 THRU 4310-EXIT.                  
-086900     MOVE CUST-ORG-INV-NO OF DCLVWMTR00 TO                        
-087000                                MXAW21-0200-ORG-INV-NO.           
-087100****  P0516718 E                                                  
-087200     MOVE '02' TO MXAW21-SK-RECORD-TYPE.                          
-087300     MOVE 0 TO MXAW21-SK-RECORD-TYPE-SEQ.                         
-087400     ADD +1 TO WS-NBR-CREDIT-DETAIL.                              
-087500     PERFORM 8000-WRITE-EXTRACT-RECORD THRU 8000-EXIT.            
-087600 4300-EXIT.                                                       
-087700     EXIT.                                                        
-087800                                                                  
-087900****  P0516718 S                                                  
-088000*************************************************************     
-088100*                4310-SELECT-VWMTR00                              
-088200*************************************************************     
-088300                                                                  
-088400 4310-SELECT-VWMTR00.                                             
-088500     EXEC SQL                                                     
-088600       SELECT CUST_ORG_INV_NO                                     
-088700        INTO : CUST-ORG-INV-NO                                    
-088800         FROM VWMTR00                                             
-088900        WHERE DLR_NO         = :DCLVWMTR00.DLR-NO                 
-089000          AND TRUST_NO       = :DCLVWMTR00.TRUST-NO               
-089100     END-EXEC.                                                    
-089200                                                                  
-089300     PERFORM Z-970-SET-DA-STATUS-DB2 THRU                         
-089400             Z-970-SET-DA-STATUS-DB2-EXIT.                        
-089500     IF DA-OK                                                     
-089600        CONTINUE                                                  
-089700     ELSE                                                         
-089800        IF DA-NOTFOUND                                            
-089900           MOVE SPACES TO CUST-ORG-INV-NO OF DCLVWMTR00           
-090000        ELSE                                                      
-090100           MOVE DLR-NO OF DCLVWMTR00 TO WS-DISPLAY-DLR-NO         
-090200           DISPLAY ' '                                            
-090300           DISPLAY 'FATAL ERROR ON SELECT VWMTR00'                
-090400           DISPLAY 'DEALER ' WS-DISPLAY-DLR-NO                    
-090500           DISPLAY 'TRUST NO ' TRUST-NO OF DCLVWMTR00             
-090600           DISPLAY ' '                                            
-090700           SET ABT-DO-ABEND     TO TRUE                           
-090800           SET ABT-ERROR-IS-DB2 TO TRUE                           
-090900           MOVE 'SELECT  '      TO ABT-DA-FUNCTION                
-091000           MOVE '4310-SELE'     TO ABT-ERROR-SECTION              
-091100           MOVE 3609            TO ABT-ERROR-ABEND-CODE           
-091200           MOVE 'VWMTR00 '      TO ABT-DA-ACCESS-NAME             
-091300           PERFORM Z-980-ABNORMAL-TERM THRU                       
-091400                   Z-980-ABNORMAL-TERM-RETURN                     
-091500        END-IF                                                    
-091600     END-IF.                                                      
-091700 4310-EXIT.                                                       
-091800     EXIT.                                                        
-091900                                                                  
-092000****  P0516718 E                                                  
-092100***************************************************************** 
-092200*                4500-DETERMINE-CHARGE-TYPE                     * 
-092300***************************************************************** 
-092400                                                                  
-092500 4500-DETERMINE-CHARGE-TYPE.                                      
-092600     INITIALIZE MXAW21-CGR-DATA.                                  
-092700     EVALUATE TRUE                                                
-092800       WHEN CURTAILMENT                                           
-092900           MOVE 25                TO TABLE-ENTRY-WANTED           
-093000           MOVE LANGUAGE-CODE     OF DCLVWMCU00                   
-093100                                  TO MXCW021-LANG-CODE            
-093200           PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT       
-093300           MOVE MXCW021-LANG-TEXT TO MXAW21-0300-CHARGE-TYPE      
-093400                                     MXAW21-SK-CHARGE-TYPE        
-093500       WHEN FLAT                                                  
-093600           MOVE 26                TO TABLE-ENTRY-WANTED           
-093700           MOVE LANGUAGE-CODE     OF DCLVWMCU00                   
-093800                                  TO MXCW021-LANG-CODE            
-093900           PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT       
-094000           MOVE MXCW021-LANG-TEXT TO MXAW21-0300-CHARGE-TYPE      
-094100                                     MXAW21-SK-CHARGE-TYPE        
-094200       WHEN ADB                                                   
-094300           MOVE 27                TO TABLE-ENTRY-WANTED           
-094400           MOVE LANGUAGE-CODE     OF DCLVWMCU00                   
-094500                                  TO MXCW021-LANG-CODE            
-094600           PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT       
-094700           MOVE MXCW021-LANG-TEXT TO MXAW21-0300-CHARGE-TYPE      
-094800                                     MXAW21-SK-CHARGE-TYPE        
-094900       WHEN SCHED-LIQ                                             
-095000           MOVE 28                TO TABLE-ENTRY-WANTED           
-095100           MOVE LANGUAGE-CODE     OF DCLVWMCU00                   
-095200                                  TO MXCW021-LANG-CODE            
-095300           PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT       
-095400           MOVE MXCW021-LANG-TEXT TO MXAW21-0300-CHARGE-TYPE      
-095500                                     MXAW21-SK-CHARGE-TYPE        
-095600       WHEN INSURANCE                                             
-095700           MOVE 29                TO TABLE-ENTRY-WANTED           
-095800           MOVE LANGUAGE-CODE     OF DCLVWMCU00                   
-095900                                  TO MXCW021-LANG-CODE            
-096000           PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT       
-096100           MOVE MXCW021-LANG-TEXT TO MXAW21-0300-CHARGE-TYPE      
-096200                                     MXAW21-SK-CHARGE-TYPE        
-096300       WHEN ADMIN                                                 
-096400           MOVE 30                TO TABLE-ENTRY-WANTED           
-096500           MOVE LANGUAGE-CODE     OF DCLVWMCU00                   
-096600                                  TO MXCW021-LANG-CODE            
-096700           PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT       
-096800           MOVE MXCW021-LANG-TEXT TO MXAW21-0300-CHARGE-TYPE      
-096900                                     MXAW21-SK-CHARGE-TYPE        
-097000       WHEN NSF                                                   
-097100           MOVE 31                TO TABLE-ENTRY-WANTED           
-097200           MOVE LANGUAGE-CODE     OF DCLVWMCU00                   
-097300                                  TO MXCW021-LANG-CODE            
-097400           PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT       
-097500           MOVE MXCW021-LANG-TEXT TO MXAW21-0300-CHARGE-TYPE      
-097600                                     MXAW21-SK-CHARGE-TYPE        
-097700       WHEN OTHER                                                 
-097800           MOVE '     '           TO MXAW21-0300-CHARGE-TYPE      
-097900                                     MXAW21-SK-CHARGE-TYPE        
-098000     END-EVALUATE.                                                
-098100                                                                  
-098200     MOVE PAY-APPLIED-AMT TO MXAW21-0300-APPLIED-AMT.             
-098300     MOVE BILL-DATE       TO MXAW21-0300-BILL-DATE                
-098400                             MXAW21-SK-BILL-DATE.                 
-098500     MOVE '03'            TO MXAW21-SK-RECORD-TYPE.               
-098600     MOVE 0               TO MXAW21-SK-RECORD-TYPE-SEQ.           
-098700     ADD +1               TO WS-NBR-CREDIT-DETAIL.                
-098800     PERFORM 8000-WRITE-EXTRACT-RECORD THRU 8000-EXIT.            
-098900                                                                  
-099000     MOVE SPACES TO MXAW21-SK-BILL-DATE                           
-099100                    MXAW21-SK-CHARGE-TYPE.                        
-099200 4500-EXIT.                                                       
-099300     EXIT.                                                        
-099400                                                                  
-099500***************************************************************** 
-099600*                5000-FETCH-VWMJ280                             * 
-099700***************************************************************** 
-099800                                                                  
-099900 5000-FETCH-VWMJ280.                                              
-100000     EXEC SQL                                                     
-100100       FETCH VWMJ280                                              
-100200         INTO :DCLVWMJ280.ISSUING-BRANCH-NO,                      
-100300              :DCLVWMJ280.ISSUE-DATE,                             
-100400              :DCLVWMJ280.PAYEE-TYPE,                             
-100500              :DCLVWMJ280.PAYEE-NO,                               
-100600              :DCLVWMJ280.PAYEE-SUFF-NO,                          
-100700              :DCLVWMJ280.SEQ-NO,                                 
-100800              :DCLVWMJ280.PBL-DTL-NO,                             
-100900              :DCLVWMJ280.DTL-SEQ-NO,                             
-101000              :DCLVWMJ280.PBL-DTL-TYPE-CODE,                      
-101100              :DCLVWMJ280.NET-AMT,                                
-101200              :DCLVWMJ280.SERVICE-CHRG-AMT,                       
-101300              :DCLVWMJ280.BRANCH-NO,                              
-101400              :DCLVWMJ280.CUST-NO:WS-CUST-NO-NN,                  
-101500              :DCLVWMJ280.PAY-POST-DATE,                          
-101600              :DCLVWMJ280.PAY-APPLIED-DATE,                       
-101700              :DCLVWMJ280.PAY-NO,                                 
-101800              :DCLVWMJ280.PAY-STAT-CODE,                          
-101900              :DCLVWMJ280.DLR-NO:WS-DLR-NO-NN,                    
-102000              :DCLVWMJ280.TRUST-NO:WS-TRUST-NO-NN,                
-102100              :DCLVWMJ280.TRUST-LINE-NO,                          
-102200              :DCLVWMJ280.CHRG-SEQ-NO,                            
-102300              :DCLVWMJ280.BILL-LOC-NO,                            
-102400              :DCLVWMJ280.BILL-DATE:WS-BILL-DATE-NN,              
-102500              :DCLVWMJ280.RECV-BRANCH-NO:WS-RECV-BRANCH-NO-NN,    
-102600              :DCLVWMJ280.PAY-APPLIED-AMT,                        
-102700              :DCLVWMJ280.PAY-TYPE-CODE,                          
-102800* AIMS-4398 START                                                 
-102900              :DCLVWMJ280.CUST-ORG-CM-NO                          
-103000* AIMS-4398 END                                                   
-103100     END-EXEC.                                                    
-103200                                                                  
-103300     PERFORM Z-970-SET-DA-STATUS-DB2 THRU                         
-103400             Z-970-SET-DA-STATUS-DB2-EXIT.                        
-103500                                                                  
-103600     EVALUATE TRUE                                                
-103700         WHEN DA-OK                                               
-103800             ADD +1 TO WS-VWMJ280-ROWS-FETCHED                    
-103900                                                                  
-104000         WHEN DA-NOTFOUND                                         
-104100             SET NO-MORE-ROWS TO TRUE                             
-104200                                                                  
-104300         WHEN OTHER                                               
-104400             SET ABT-DO-ABEND     TO TRUE                         
-104500             SET ABT-ERROR-IS-DB2 TO TRUE                         
-104600             MOVE 'FETCH   '      TO ABT-DA-FUNCTION              
-104700             MOVE '5000-FETC'     TO ABT-ERROR-SECTION            
-104800             MOVE 3606            TO ABT-ERROR-ABEND-CODE         
-104900             MOVE 'VWMJ280 '      TO ABT-DA-ACCESS-NAME           
-105000             PERFORM Z-980-ABNORMAL-TERM THRU                     
-105100                     Z-980-ABNORMAL-TERM-RETURN                   
-105200     END-EVALUATE.                                                
-105300 5000-EXIT.                                                       
-105400     EXIT.                                                        
-105500                                                                  
-105600***************************************************************** 
-105700*                5500-SELECT-VWMTRLI                            * 
-105800***************************************************************** 
-105900                                                                  
-106000 5500-SELECT-VWMTRLI.                                             
-106100     EXEC SQL                                                     
-106200       SELECT MODEL_NO                                            
-106300             ,SERIAL_NO                                           
-106400        INTO :MODEL-NO,                                           
-106500             :SERIAL-NO                                           
-106600         FROM VWMTRLI                                             
-106700        WHERE DLR_NO         = :DCLVWMTRLI.DLR-NO                 
-106800          AND TRUST_NO       = :DCLVWMTRLI.TRUST-NO               
-106900          AND TRUST_LINE_NO  = :DCLVWMTRLI.TRUST-LINE-NO          
-107000     END-EXEC.                                                    
+084600 2200-EXIT. EXIT.                                                 
+084700                                                                  
+084800* TRACKER 8156 S
+084900*****************************************************************
+085000*                2250-REP-CODE-EXCEPTION                       *
+085100*****************************************************************
+085200* PERFORMED FROM 2000-PROCESS-APPLIED-PAYMENTS WHEN A DEALER   *
+085300* CUST-NO.DLR-REP-CODE DID NOT MATCH ANY ROW ON VWMRP00. LOGS  *
+085400* THE MISS TO REP-EXCEPTION-REPORT SO DATA STEWARDSHIP CAN     *
+085500* CLEAN UP STALE/BAD REP CODES ON THE CUSTOMER MASTER RATHER   *
+085600* THAN A DEALER JUST GETTING A BLANK REP NAME/PHONE.           *
+085700*****************************************************************
+085800      
+085900 2250-REP-CODE-EXCEPTION.
+086000     ADD 1 TO WS-REP-EXC-COUNT.
+086100     MOVE CUST-NO OF DCLVWMCU00 TO WS-REP-EXC-ED-CUST-NO.
+086200     MOVE DLR-REP-CODE OF DCLVWMCU00 TO WS-REP-EXC-ED-REP-CODE.
+086300     MOVE SPACES TO WS-REP-EXCEPTION-LINE.
+086400     STRING WS-REP-EXC-ED-CUST-NO       DELIMITED BY SIZE
+086500            '  REP CODE NOT ON FILE: '  DELIMITED BY SIZE
+086600            WS-REP-EXC-ED-REP-CODE      DELIMITED BY SIZE
+086700            INTO WS-REP-EXCEPTION-LINE.
+086800     WRITE REP-EXCEPTION-REPORT-REC FROM WS-REP-EXCEPTION-LINE.
+086900 2250-EXIT.
+087000     EXIT.
+087100* TRACKER 8156 E
+087200      
+087300     EXEC SQL                                                     
+087400         INCLUDE MX0P07                                           
+087500     END-EXEC.                                                    
+087600                                                                  
+087700***************************************************************** 
+087800*                  3000-PROCESS-CUSTOMER                        * 
+087900***************************************************************** 
+088000                                                                  
+088100 3000-PROCESS-CUSTOMER.
+088200* P0516718 S
+088300*    MOVE PBL-DTL-NO TO WS-CURRENT-PBL-DTL-NO
+088400*                       MXAW21-SK-CREDIT-MEMO-NBR.
+088500     MOVE PBL-DTL-NO OF DCLVWMJ280 TO WS-CURRENT-PBL-DTL-NO
+088600                                      MXAW21-SK-CREDIT-MEMO-NBR.
+088700* P0516718 E
+088710* TRACKER 9814 S
+088720*  SOME DEALERS ARE FINANCED IN BOTH USD AND CAD TRUST LINES;
+088730*  CURRENCY IS DERIVED PER CREDIT MEMO/TRUST DETAIL FROM THE
+088740*  ACTUAL TRANSACTION, NOT ONCE PER DEALER FROM COUNTRY CODE.
+088750     MOVE CURRENCY-CODE OF DCLVWMJ280 TO WS-CURRENT-CURRENCY-CODE.
+088760* TRACKER 9814 E
+088800                                                                  
+088900     MOVE PAY-APPLIED-DATE TO WS-CURRENT-APPLIED-DATE.            
+089000* P0516718 S                                                  
+089100*    IF PAYEE-NO = WS-CURRENT-PAYEE-NO                            
+089200*        CONTINUE                                                 
+089300*    ELSE                                                         
+089400*        MOVE PAYEE-NO TO WS-CURRENT-PAYEE-NO                     
+089500*                         CUST-NO OF DCLVWMCU00                   
+089600*        PERFORM 6000-SELECT-VWMCU00 THRU 6000-EXIT               
+089700*        MOVE LEGAL-NAME-TEXT TO MXAW21-SK-DIST-NAME              
+089800*    END-IF.                                                      
+089900     IF PAYEE-NO OF DCLVWMJ280 = WS-CURRENT-PAYEE-NO              
+090000         CONTINUE                                                 
+090100     ELSE                                                         
+090200        MOVE PAYEE-NO OF DCLVWMJ280 TO WS-CURRENT-PAYEE-NO        
+090300                                       CUST-NO OF DCLVWMCU00      
+090400        PERFORM 6000-SELECT-VWMCU00 THRU 6000-EXIT                
+090500        MOVE LEGAL-NAME-TEXT OF DCLVWMCU00                        
+090600                                    TO MXAW21-SK-DIST-NAME        
+090700     END-IF.                                                      
+090800* P0516718 E                                                  
+090900                                                                  
+091000     INITIALIZE MXAW21-CGR-DATA.                                  
+091100* P0516718 S                                                  
+091200*    MOVE PBL-DTL-NO TO MXAW21-0103-CREDIT-NBR.                   
+091300     MOVE PBL-DTL-NO OF DCLVWMJ280 TO MXAW21-0103-CREDIT-NBR.     
+091400* P0516718 E                                                  
+091500     MOVE PAY-APPLIED-DATE TO MXAW21-0103-APPLIED-DATE.           
+091600     MOVE '01' TO MXAW21-SK-RECORD-TYPE.                          
+091700     MOVE 3 TO MXAW21-SK-RECORD-TYPE-SEQ.                         
+091800* P0516718 S                                                  
+091900     MOVE WS-CURRENT-PBL-DTL-NO  TO PBL-DTL-NO OF DCLVWMPBTR.     
+092000     MOVE DLR-NO OF DCLVWMJ280   TO DLR-NO OF DCLVWMPBTR.         
+092100     MOVE DTL-SEQ-NO  OF DCLVWMJ280                               
+092200                                 TO DTL-SEQ-NO  OF DCLVWMPBTR.    
+092300     MOVE PBL-DTL-TYPE-CODE OF DCLVWMJ280 TO                      
+092400                                PBL-DTL-TYPE-CODE OF DCLVWMPBTR.  
+092500* ECR02987633 - S                                                 
+092600*    PERFORM 3100-SELECT-VWMPBTR THRU 3100-EXIT.                  
+092700*    IF CUST-ORG-CM-NO OF DCLVWMPBTR NOT EQUAL SPACE              
+092800*       MOVE CUST-ORG-CM-NO OF DCLVWMPBTR TO                      
+092900*                      MXAW21-0103-ORG-CREDIT-MEMO                
+093000     IF CUST-ORG-CM-NO OF DCLVWMJ280 NOT EQUAL SPACE              
+093100        MOVE CUST-ORG-CM-NO OF DCLVWMJ280 TO                      
+093200                       MXAW21-0103-ORG-CREDIT-MEMO                
+093300* ECR02987633 - E                                                 
+093400     ELSE                                                         
+093500        MOVE SPACES TO MXAW21-0103-ORG-CREDIT-MEMO                
+093600     END-IF.                                                      
+093700* P0516718 E                                                  
+093800* TRACKER 7645 S
+093900     PERFORM 8100-BUFFER-EXTRACT-RECORD THRU 8100-EXIT.            
+094000* TRACKER 7645 E
+094100     PERFORM 4000-PROCESS-CREDIT-MEMO THRU 4000-EXIT              
+094200************** PAY-APPLIED-DATE NOT = WS-CURRENT-APPLIED-DATE OR  
+094300* P0516718 S                                                  
+094400*        UNTIL PBL-DTL-NO NOT = WS-CURRENT-PBL-DTL-NO         OR  
+094500*              PAYEE-NO NOT = WS-CURRENT-PAYEE-NO             OR  
+094600*              CUST-NO OF DCLCWMJ280 NOT = WS-CURRENT-CUST-NO OR  
+094700*              NO-MORE-ROWS.                                      
+094800         UNTIL PBL-DTL-NO OF DCLVWMJ280 NOT =                     
+094900                                    WS-CURRENT-PBL-DTL-NO  OR     
+095000               PAYEE-NO OF DCLVWMJ280 NOT =                       
+095100                                    WS-CURRENT-PAYEE-NO    OR     
+095200               CUST-NO OF DCLVWMJ280 NOT =                        
+095300                                    WS-CURRENT-CUST-NO     OR     
+095400               NO-MORE-ROWS.                                      
+095500* P0516718 E                                                  
+095600                                                                  
+095700     INITIALIZE MXAW21-CGR-DATA.                                  
+095800     IF WS-UNIDENTIFIED-CASH NOT = 0                              
+095900         MOVE '04' TO MXAW21-SK-RECORD-TYPE                       
+096000         MOVE 1 TO MXAW21-SK-RECORD-TYPE-SEQ                      
+096100         MOVE WS-UNIDENTIFIED-CASH TO MXAW21-0400-APPLIED-AMT     
+096200* TRACKER 9814 S
+096300     MOVE WS-CURRENT-CURRENCY-CODE TO MXAW21-0400-CURRENCY-CODE
+096400* TRACKER 9814 E
+096500         ADD +1 TO WS-NBR-CREDIT-DETAIL                           
+096600* TRACKER 7645 S
+096700         PERFORM 8100-BUFFER-EXTRACT-RECORD THRU 8100-EXIT         
+096800* TRACKER 7645 E
+096900     END-IF.                                                      
+097000                                                                  
+097100     IF WS-PAYABLE-TRANSFER NOT = 0                               
+097200         MOVE '04' TO MXAW21-SK-RECORD-TYPE                       
+097300         MOVE 2 TO MXAW21-SK-RECORD-TYPE-SEQ                      
+097400         MOVE WS-PAYABLE-TRANSFER TO MXAW21-0400-APPLIED-AMT      
+097500* TRACKER 9814 S
+097600     MOVE WS-CURRENT-CURRENCY-CODE TO MXAW21-0400-CURRENCY-CODE
+097700* TRACKER 9814 E
+097800         ADD +1 TO WS-NBR-CREDIT-DETAIL                           
+097900* TRACKER 7645 S
+098000         PERFORM 8100-BUFFER-EXTRACT-RECORD THRU 8100-EXIT         
+098100* TRACKER 7645 E
+098200     END-IF.                                                      
+098300                                                                  
+098400     IF WS-MISCELLANEOUS NOT = 0                                  
+098500         MOVE '04' TO MXAW21-SK-RECORD-TYPE                       
+098600         MOVE 3 TO MXAW21-SK-RECORD-TYPE-SEQ                      
+098700         MOVE WS-MISCELLANEOUS TO MXAW21-0400-APPLIED-AMT         
+098800* TRACKER 9814 S
+098900     MOVE WS-CURRENT-CURRENCY-CODE TO MXAW21-0400-CURRENCY-CODE
+099000* TRACKER 9814 E
+099100         ADD +1 TO WS-NBR-CREDIT-DETAIL                           
+099200* TRACKER 7645 S
+099300         PERFORM 8100-BUFFER-EXTRACT-RECORD THRU 8100-EXIT         
+099400* TRACKER 7645 E
+099500     END-IF.                                                      
+099600                                                                  
+099700     INITIALIZE MXAW21-CGR-DATA.                                  
+099800     MOVE '01' TO MXAW21-SK-RECORD-TYPE.                          
+099900     MOVE 1 TO MXAW21-SK-RECORD-TYPE-SEQ.                         
+100000     MOVE MXAW21-SK-DIST-NAME TO MXAW21-0101-DIST-NAME.           
+100100     MOVE WS-NBR-CREDIT-DETAIL TO MXAW21-0101-NBR-CREDIT-DETAIL.  
+100200* TRACKER 7645 S
+100300     PERFORM 8100-BUFFER-EXTRACT-RECORD THRU 8100-EXIT.            
+100400* TRACKER 7645 E
+100500* TRACKER 7645 S
+100600     PERFORM 8200-FLUSH-CM-BUFFER THRU 8200-EXIT.
+100700* TRACKER 7645 E
+100800     INITIALIZE WS-ACCUMULATORS.
+100900 3000-EXIT.                                                       
+101000     EXIT.                                                        
+101100                                                                  
+101200* P0516718 S                                                  
+101300* * ECR02987633 - S                                               
+101400**********************************************************        
+101500*                3100-SELECT-VWMPBTR                              
+101600**********************************************************        
+101700*                                                                 
+101800*3100-SELECT-VWMPBTR.                                             
+101900*                                                                 
+102000*    EXEC SQL                                                     
+102100*      SELECT CUST_ORG_CM_NO                                      
+102200*       INTO :CUST-ORG-CM-NO                                      
+102300*        FROM VWMPBTR                                             
+102400*       WHERE DLR_NO       = :DCLVWMPBTR.DLR-NO                   
+102500*         AND PBL_DTL_NO   = :DCLVWMPBTR.PBL-DTL-NO               
+102600*         AND DTL_SEQ_NO   = :DCLVWMPBTR.DTL-SEQ-NO               
+102700*         AND PBL_DTL_TYPE_CODE = :DCLVWMPBTR.PBL-DTL-TYPE-CODE   
+102800*    END-EXEC.                                                    
+102900*                                                                 
+103000*    PERFORM Z-970-SET-DA-STATUS-DB2 THRU                         
+103100*            Z-970-SET-DA-STATUS-DB2-EXIT.                        
+103200*    IF DA-OK                                                     
+103300*       CONTINUE                                                  
+103400*    ELSE                                                         
+103500*       IF DA-NOTFOUND                                            
+103600*          MOVE SPACES TO CUST-ORG-CM-NO OF DCLVWMPBTR            
+103700*       ELSE                                                      
+103800*          MOVE DLR-NO OF DCLVWMPBTR TO WS-DISPLAY-DLR-NO         
+103900*          DISPLAY ' '                                            
+104000*          DISPLAY 'FATAL ERROR ON SELECT VWMPBTR'                
+104100*          DISPLAY 'DEALER ' WS-DISPLAY-DLR-NO                    
+104200*          DISPLAY 'CREDIT MEMO NO ' PBL-DTL-NO OF DCLVWMPBTR     
+104300*          DISPLAY ' '                                            
+104400*          SET ABT-DO-ABEND     TO TRUE                           
+104500*          SET ABT-ERROR-IS-DB2 TO TRUE                           
+104600*          MOVE 'SELECT  '      TO ABT-DA-FUNCTION                
+104700*          MOVE '3100-SELE'     TO ABT-ERROR-SECTION              
+104800*          MOVE 3610            TO ABT-ERROR-ABEND-CODE           
+104900*          MOVE 'VWMPBTR '      TO ABT-DA-ACCESS-NAME             
+105000*          PERFORM Z-980-ABNORMAL-TERM THRU                       
+105100*                  Z-980-ABNORMAL-TERM-RETURN                     
+105200*       END-IF                                                    
+105300*    END-IF.                                                      
+105400*3100-EXIT.                                                       
+105500*    EXIT.                                                        
+105600*                                                                 
+105700* ECR02987633 - E                                                 
+105800* P0516718 E                                                  
+105900***************************************************************** 
+106000*              4000-PROCESS-CREDIT-MEMO                         * 
+106100***************************************************************** 
+106200                                                                  
+106300 4000-PROCESS-CREDIT-MEMO.                                        
+106400     MOVE PAY-TYPE-CODE TO WS-CURRENT-PAY-TYPE-CODE.              
+106500     EVALUATE TRUE                                                
+106600         WHEN TRUST-RELATED                                       
+106700             PERFORM 4300-PROCESS-TRUST-RELATED THRU 4300-EXIT    
+106800                                                                  
+106900         WHEN CHARGE-TYPE                                         
+107000             PERFORM 4500-DETERMINE-CHARGE-TYPE THRU 4500-EXIT    
 107100                                                                  
-107200     PERFORM Z-970-SET-DA-STATUS-DB2 THRU                         
-107300             Z-970-SET-DA-STATUS-DB2-EXIT.                        
-107400                                                                  
-107500     IF DA-OK                                                     
-107600         CONTINUE                                                 
-107700     ELSE                                                         
-107800         MOVE DLR-NO OF DCLVWMTRLI TO WS-DISPLAY-DLR-NO           
-107900         MOVE TRUST-LINE-NO OF DCLVWMTRLI TO                      
-108000              WS-DISPLAY-TRUST-LINE-NO                            
-108100         DISPLAY ' '                                              
-108200         DISPLAY 'TRUST LINE ITEM NOT FOUND'                      
-108300         DISPLAY 'DEALER ' WS-DISPLAY-DLR-NO                      
-108400         DISPLAY 'TRUST NO ' TRUST-NO OF DCLVWMTRLI               
-108500         DISPLAY 'TRUST LINE NO ' WS-DISPLAY-TRUST-LINE-NO        
-108600         DISPLAY ' '                                              
-108700         SET ABT-DO-ABEND     TO TRUE                             
-108800         SET ABT-ERROR-IS-DB2 TO TRUE                             
-108900         MOVE 'SELECT  '      TO ABT-DA-FUNCTION                  
-109000         MOVE '5500-SELE'     TO ABT-ERROR-SECTION                
-109100         MOVE 3607            TO ABT-ERROR-ABEND-CODE             
-109200         MOVE 'VWMTRLI '      TO ABT-DA-ACCESS-NAME               
-109300         PERFORM Z-980-ABNORMAL-TERM THRU                         
-109400                 Z-980-ABNORMAL-TERM-RETURN                       
-109500     END-IF.                                                      
-109600 5500-EXIT.                                                       
-109700     EXIT.                                                        
+107200         WHEN PAYABLE-TRANSFER                                    
+107300             ADD PAY-APPLIED-AMT TO WS-PAYABLE-TRANSFER           
+107400* TRACKER 7645 S
+107500             ADD PAY-APPLIED-AMT TO WS-CM-TOTAL-AMT
+107600* TRACKER 7645 E
+107700                                                                  
+107800         WHEN UNIDENTIFIED-CASH                                   
+107900             ADD PAY-APPLIED-AMT TO WS-UNIDENTIFIED-CASH          
+108000* TRACKER 7645 S
+108100             ADD PAY-APPLIED-AMT TO WS-CM-TOTAL-AMT
+108200* TRACKER 7645 E
+108300                                                                  
+108400         WHEN OTHER                                               
+108500             ADD PAY-APPLIED-AMT TO WS-MISCELLANEOUS              
+108600* TRACKER 7645 S
+108700             ADD PAY-APPLIED-AMT TO WS-CM-TOTAL-AMT
+108800* TRACKER 7645 E
+108900     END-EVALUATE.                                                
+109000                                                                  
+109100     PERFORM 5000-FETCH-VWMJ280 THRU 5000-EXIT.                   
+109200 4000-EXIT.                                                       
+109300     EXIT.                                                        
+109400                                                                  
+109500***************************************************************** 
+109600*                4300-PROCESS-TRUST-RELATED                     * 
+109700***************************************************************** 
 109800                                                                  
-109900***************************************************************** 
-110000*                6000-SELECT-VWMCU00                            * 
-110100***************************************************************** 
-110200                                                                  
-110300 6000-SELECT-VWMCU00.                                             
-110400     MOVE SPACES TO LEGAL-NAME-TEXT OF DCLVWMCU00                 
-110500                    ADDR1-NAME-TEXT OF DCLVWMCU00                 
-110600                    ADDR2-NAME-TEXT OF DCLVWMCU00                 
-110700                    CITY-NAME-TEXT  OF DCLVWMCU00.                
-110800* TRACKER 9651 S                                                  
-110900     MOVE SPACES TO DBA-NAME-TEXT OF DCLVWMCU00.                  
-111000* TRACKER 9651 E                                                  
-111100                                                                  
-111200     EXEC SQL                                                     
-111300       SELECT CUST_NO                                             
-111400             ,CNTL_ENT_NO                                         
-111500             ,DLR_REP_CODE                                        
-111600             ,ST_PROV_CODE                                        
-111700             ,ZIP_POSTAL_CODE                                     
-111800             ,LEGAL_NAME                                          
-111900             ,COUNTRY_CODE                                        
-112000             ,ADDR1_NAME                                          
-112100             ,ADDR2_NAME                                          
-112200             ,CITY_NAME                                           
-112300             ,LANGUAGE_CODE                                       
-112400* TRACKER 9651 S                                                  
-112500             ,DBA_NAME                                            
-112600* TRACKER 9651 E                                                  
-112700        INTO :DCLVWMCU00.CUST-NO                                  
-112800            ,:DCLVWMCU00.CNTL-ENT-NO                              
-112900            ,:DCLVWMCU00.DLR-REP-CODE:WS-DLR-REP-CODE-NN          
-113000            ,:DCLVWMCU00.ST-PROV-CODE                             
-113100            ,:DCLVWMCU00.ZIP-POSTAL-CODE                          
-113200            ,:DCLVWMCU00.LEGAL-NAME                               
-113300            ,:DCLVWMCU00.COUNTRY-CODE                             
-113400            ,:DCLVWMCU00.ADDR1-NAME                               
-113500            ,:DCLVWMCU00.ADDR2-NAME                               
-113600            ,:DCLVWMCU00.CITY-NAME                                
-113700            ,:DCLVWMCU00.LANGUAGE-CODE                            
-113800* TRACKER 9651 S                                                  
-113900            ,:DCLVWMCU00.DBA-NAME                                 
-114000* TRACKER 9651 E                                                  
-114100         FROM VWMCU00                                             
-114200         WHERE CUST_NO  = :DCLVWMCU00.CUST-NO                     
-114300     END-EXEC.                                                    
+109900 4300-PROCESS-TRUST-RELATED.                                      
+110000     INITIALIZE MXAW21-CGR-DATA.                                  
+110100     MOVE TRUST-NO OF DCLVWMJ280 TO MXAW21-0200-INVOICE-NBR       
+110200                                     MXAW21-SK-INVOICE-NBR.       
+110300                                                                  
+110400     MOVE TRUST-LINE-NO OF DCLVWMJ280 TO MXAW21-0200-LINE-NBR.    
+110500     IF TRUST-LINE-NO OF DCLVWMJ280 = 0                           
+110600         CONTINUE                                                 
+110700     ELSE                                                         
+110800         MOVE DLR-NO OF DCLVWMJ280 TO DLR-NO OF DCLVWMTRLI        
+110900         MOVE TRUST-NO OF DCLVWMJ280 TO TRUST-NO OF DCLVWMTRLI    
+111000         MOVE TRUST-LINE-NO OF DCLVWMJ280 TO                      
+111100              TRUST-LINE-NO OF DCLVWMTRLI                         
+111200         PERFORM 5500-SELECT-VWMTRLI THRU 5500-EXIT               
+111300         MOVE MODEL-NO TO MXAW21-0200-MODEL-NBR                   
+111400         MOVE SERIAL-NO TO MXAW21-0200-SERIAL-NBR                 
+111500     END-IF.                                                      
+111600                                                                  
+111700     MOVE PAY-APPLIED-AMT TO MXAW21-0200-APPLIED-AMT.             
+111800* TRACKER 9814 S
+111900     MOVE WS-CURRENT-CURRENCY-CODE TO MXAW21-0200-CURRENCY-CODE.
+112000* TRACKER 9814 E
+112100* TRACKER 7645 S
+112200     ADD PAY-APPLIED-AMT TO WS-CM-TOTAL-AMT.
+112300* TRACKER 7645 E
+112400* P0516718 S                                                  
+112500     MOVE DLR-NO OF DCLVWMJ280   TO DLR-NO OF DCLVWMTR00.         
+112600     MOVE TRUST-NO OF DCLVWMJ280 TO TRUST-NO OF DCLVWMTR00.       
+112700     PERFORM 4310-SELECT-VWMTR00 THRU 4310-EXIT.                  
+112800     MOVE CUST-ORG-INV-NO OF DCLVWMTR00 TO                        
+112900                                MXAW21-0200-ORG-INV-NO.           
+113000* P0516718 E                                                  
+113100     MOVE '02' TO MXAW21-SK-RECORD-TYPE.                          
+113200     MOVE 0 TO MXAW21-SK-RECORD-TYPE-SEQ.                         
+113300     ADD +1 TO WS-NBR-CREDIT-DETAIL.                              
+113400* TRACKER 7645 S
+113500     PERFORM 8100-BUFFER-EXTRACT-RECORD THRU 8100-EXIT.            
+113600* TRACKER 7645 E
+113700 4300-EXIT.                                                       
+113800     EXIT.                                                        
+113900                                                                  
+114000* P0516718 S                                                  
+114100*************************************************************     
+114200*                4310-SELECT-VWMTR00                              
+114300*************************************************************     
 114400                                                                  
-114500     PERFORM Z-970-SET-DA-STATUS-DB2 THRU                         
-114600             Z-970-SET-DA-STATUS-DB2-EXIT.                        
-114700                                                                  
-114800     IF DA-OK                                                     
-114900         CONTINUE                                                 
-115000     ELSE                                                         
-115100         SET ABT-DO-ABEND     TO TRUE                             
-115200         SET ABT-ERROR-IS-DB2 TO TRUE                             
-115300         MOVE 'SELECT  '      TO ABT-DA-FUNCTION                  
-115400         MOVE '6000-SELE'     TO ABT-ERROR-SECTION                
-115500         MOVE 3608            TO ABT-ERROR-ABEND-CODE             
-115600         MOVE 'VWMCU00 '      TO ABT-DA-ACCESS-NAME               
-115700         PERFORM Z-980-ABNORMAL-TERM THRU                         
-115800                 Z-980-ABNORMAL-TERM-RETURN                       
-115900     END-IF.                                                      
-116000 6000-EXIT.                                                       
-116100     EXIT.                                                        
-116200***************************************************************** 
-116300*                6500-SELECT-VWMRP00                            * 
-116400***************************************************************** 
-116500                                                                  
-116600 6500-SELECT-VWMRP00.                                             
-116700     MOVE SPACES TO DLR-REP-NAME OF DCLVWMRP00                    
-116800                    PHONE-NO OF DCLVWMRP00.                       
-116900                                                                  
-117000     EXEC SQL                                                     
-117100       SELECT DLR_REP_NAME                                        
-117200             ,PHONE_NO                                            
-117300        INTO :DCLVWMRP00.DLR-REP-NAME,                            
-117400             :DCLVWMRP00.PHONE-NO                                 
-117500         FROM VWMRP00                                             
-117600         WHERE DLR_REP_CODE = :DCLVWMRP00.DLR-REP-CODE            
-117700     END-EXEC.                                                    
-117800                                                                  
-117900     PERFORM Z-970-SET-DA-STATUS-DB2 THRU                         
-118000             Z-970-SET-DA-STATUS-DB2-EXIT.                        
-118100                                                                  
-118200     IF DA-OK OR                                                  
-118300        DA-NOTFOUND                                               
-118400         CONTINUE                                                 
-118500     ELSE                                                         
-118600         SET ABT-DO-ABEND     TO TRUE                             
-118700         SET ABT-ERROR-IS-DB2 TO TRUE                             
-118800         MOVE 'SELECT  '      TO ABT-DA-FUNCTION                  
-118900         MOVE '6500-SELE'     TO ABT-ERROR-SECTION                
-119000         MOVE 3610            TO ABT-ERROR-ABEND-CODE             
-119100         MOVE 'VWMRP00 '      TO ABT-DA-ACCESS-NAME               
-119200         PERFORM Z-980-ABNORMAL-TERM THRU                         
-119300                 Z-980-ABNORMAL-TERM-RETURN                       
-119400     END-IF.                                                      
-119500 6500-EXIT.                                                       
-119600     EXIT.                                                        
-119700                                                                  
-119800***************************************************************** 
-119900*                7000-SELECT-VWMCTUPD                           * 
-120000***************************************************************** 
-120100                                                                  
-120200 7000-SELECT-VWMCTUPD.                                            
-120300     EXEC SQL                                                     
-120400       SELECT PROC_DATE                                           
-120500             ,(PROC_DATE + 1 DAYS)                                
-120600         INTO :DCLVWMCTUPD.PROC-DATE:WS-PROC-DATE-NN,             
-120700              :WS-FROM-DATE:WS-FROM-DATE-NN                       
-120800         FROM VWMCTUPD                                            
-120900****  P0516718 S                                                  
-121000*        WHERE SUBSYSTEM_ID_IND = :SUBSYSTEM-ID-IND               
-121100*          AND SUBFUNCTION_CODE = :SUBFUNCTION-CODE               
-121200         WHERE SUBSYSTEM_ID_IND = :DCLVWMCTUPD.SUBSYSTEM-ID-IND   
-121300           AND SUBFUNCTION_CODE = :DCLVWMCTUPD.SUBFUNCTION-CODE   
-121400****  P0516718 E                                                  
-121500     END-EXEC.                                                    
-121600                                                                  
-121700     PERFORM Z-970-SET-DA-STATUS-DB2 THRU                         
-121800             Z-970-SET-DA-STATUS-DB2-EXIT.                        
-121900 7000-EXIT.                                                       
-122000     EXIT.                                                        
-122100                                                                  
-122200***************************************************************** 
-122300*                8000-WRITE-EXTRACT-RECORD                      * 
-122400***************************************************************** 
-122500                                                                  
-122600 8000-WRITE-EXTRACT-RECORD.                                       
-122700     WRITE STATEMENT-OF-CREDIT-EXTRACT-RC                         
-122800         FROM MXAW21-CREDIT-GENERAL-RECORD.                       
-122900                                                                  
-123000     ADD +1 TO WS-EXTRACT-RECS-WRITTEN.                           
-123100 8000-EXIT.                                                       
-123200     EXIT.                                                        
-123300                                                                  
-123400***************************************************************** 
-123500*                   9900-TERMINATION                            * 
-123600***************************************************************** 
-123700                                                                  
-123800 9900-TERMINATION.                                                
-123900     MOVE WS-VWMJ280-ROWS-FETCHED TO WS-DISPLAY-COUNTER.          
-124000     DISPLAY ' '.                                                 
-124100     DISPLAY 'NUMBER OF APPLIED PAYMENT VWMJ280 ROWS FETCHED '    
-124200             WS-DISPLAY-COUNTER.                                  
-124300                                                                  
-124400     IF DAILY-PROCESSING                                          
-124500         MOVE 'A045DALY' TO SUBFUNCTION-CODE                      
-124600     ELSE                                                         
-124700         MOVE 'A045WKLY' TO SUBFUNCTION-CODE                      
-124800     END-IF.                                                      
-124900                                                                  
-125000****  P0516718 S                                                  
-125100*    MOVE 'A' TO SUBSYSTEM-ID-IND.                                
-125200     MOVE 'A' TO SUBSYSTEM-ID-IND OF DCLVWMCTUPD.                 
-125300****  P0516718 E                                                  
-125400     MOVE WS-TO-DATE TO PROC-DATE.                                
-125500     PERFORM 9500-UPDATE-VWMCTUPD THRU 9500-EXIT.                 
-125600                                                                  
-125700     CLOSE STATEMENT-OF-CREDIT-EXTRACT.                           
-125800                                                                  
-125900     EXEC SQL                                                     
-126000         CLOSE VWMJ280                                            
-126100     END-EXEC.                                                    
-126200                                                                  
-126300     PERFORM Z-970-SET-DA-STATUS-DB2 THRU                         
-126400             Z-970-SET-DA-STATUS-DB2-EXIT.                        
-126500                                                                  
-126600     IF NOT DA-OK                                                 
-126700         SET ABT-DO-ABEND     TO TRUE                             
-126800         SET ABT-ERROR-IS-DB2 TO TRUE                             
-126900         MOVE 'CLOSE   '      TO ABT-DA-FUNCTION                  
-127000         MOVE '9900-TERM'     TO ABT-ERROR-SECTION                
-127100         MOVE 3611            TO ABT-ERROR-ABEND-CODE             
-127200         MOVE 'VWMJ280 '      TO ABT-DA-ACCESS-NAME               
-127300         PERFORM Z-980-ABNORMAL-TERM THRU                         
-127400                 Z-980-ABNORMAL-TERM-RETURN                       
-127500     END-IF.                                                      
-127600                                                                  
-127700     DISPLAY ' '.                                                 
-127800     DISPLAY 'PROGRAM MXBPA045 SUCCESSFULLY COMPLETED'.           
-127900 9900-EXIT.                                                       
-128000     EXIT.                                                        
+114500 4310-SELECT-VWMTR00.                                             
+114600     EXEC SQL                                                     
+114700       SELECT CUST_ORG_INV_NO                                     
+114800        INTO : CUST-ORG-INV-NO                                    
+114900         FROM VWMTR00                                             
+115000        WHERE DLR_NO         = :DCLVWMTR00.DLR-NO                 
+115100          AND TRUST_NO       = :DCLVWMTR00.TRUST-NO               
+115200     END-EXEC.                                                    
+115300                                                                  
+115400     PERFORM Z-970-SET-DA-STATUS-DB2 THRU                         
+115500             Z-970-SET-DA-STATUS-DB2-EXIT.                        
+115600     IF DA-OK                                                     
+115700        CONTINUE                                                  
+115800     ELSE                                                         
+115900        IF DA-NOTFOUND                                            
+116000           MOVE SPACES TO CUST-ORG-INV-NO OF DCLVWMTR00           
+116100        ELSE                                                      
+116200           MOVE DLR-NO OF DCLVWMTR00 TO WS-DISPLAY-DLR-NO         
+116300           DISPLAY ' '                                            
+116400           DISPLAY 'FATAL ERROR ON SELECT VWMTR00'                
+116500           DISPLAY 'DEALER ' WS-DISPLAY-DLR-NO                    
+116600           DISPLAY 'TRUST NO ' TRUST-NO OF DCLVWMTR00             
+116700           DISPLAY ' '                                            
+116800           SET ABT-DO-ABEND     TO TRUE                           
+116900           SET ABT-ERROR-IS-DB2 TO TRUE                           
+117000           MOVE 'SELECT  '      TO ABT-DA-FUNCTION                
+117100           MOVE '4310-SELE'     TO ABT-ERROR-SECTION              
+117200           MOVE 3609            TO ABT-ERROR-ABEND-CODE           
+117300           MOVE 'VWMTR00 '      TO ABT-DA-ACCESS-NAME             
+117400           PERFORM Z-980-ABNORMAL-TERM THRU                       
+117500                   Z-980-ABNORMAL-TERM-RETURN                     
+117600        END-IF                                                    
+117700     END-IF.                                                      
+117800 4310-EXIT.                                                       
+117900     EXIT.                                                        
+118000                                                                  
+118100* P0516718 E                                                  
+118200***************************************************************** 
+118300*                4500-DETERMINE-CHARGE-TYPE                     * 
+118400***************************************************************** 
+118500                                                                  
+118600 4500-DETERMINE-CHARGE-TYPE.                                      
+118700     INITIALIZE MXAW21-CGR-DATA.                                  
+118800     EVALUATE TRUE                                                
+118900       WHEN CURTAILMENT                                           
+119000           MOVE 25                TO TABLE-ENTRY-WANTED           
+119100           MOVE LANGUAGE-CODE     OF DCLVWMCU00                   
+119200                                  TO MXCW021-LANG-CODE            
+119300           PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT       
+119400           MOVE MXCW021-LANG-TEXT TO MXAW21-0300-CHARGE-TYPE      
+119500                                     MXAW21-SK-CHARGE-TYPE        
+119600       WHEN FLAT                                                  
+119700           MOVE 26                TO TABLE-ENTRY-WANTED           
+119800           MOVE LANGUAGE-CODE     OF DCLVWMCU00                   
+119900                                  TO MXCW021-LANG-CODE            
+120000           PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT       
+120100           MOVE MXCW021-LANG-TEXT TO MXAW21-0300-CHARGE-TYPE      
+120200                                     MXAW21-SK-CHARGE-TYPE        
+120300       WHEN ADB                                                   
+120400           MOVE 27                TO TABLE-ENTRY-WANTED           
+120500           MOVE LANGUAGE-CODE     OF DCLVWMCU00                   
+120600                                  TO MXCW021-LANG-CODE            
+120700           PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT       
+120800           MOVE MXCW021-LANG-TEXT TO MXAW21-0300-CHARGE-TYPE      
+120900                                     MXAW21-SK-CHARGE-TYPE        
+121000       WHEN SCHED-LIQ                                             
+121100           MOVE 28                TO TABLE-ENTRY-WANTED           
+121200           MOVE LANGUAGE-CODE     OF DCLVWMCU00                   
+121300                                  TO MXCW021-LANG-CODE            
+121400           PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT       
+121500           MOVE MXCW021-LANG-TEXT TO MXAW21-0300-CHARGE-TYPE      
+121600                                     MXAW21-SK-CHARGE-TYPE        
+121700       WHEN INSURANCE                                             
+121800           MOVE 29                TO TABLE-ENTRY-WANTED           
+121900           MOVE LANGUAGE-CODE     OF DCLVWMCU00                   
+122000                                  TO MXCW021-LANG-CODE            
+122100           PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT       
+122200           MOVE MXCW021-LANG-TEXT TO MXAW21-0300-CHARGE-TYPE      
+122300                                     MXAW21-SK-CHARGE-TYPE        
+122400       WHEN ADMIN                                                 
+122500           MOVE 30                TO TABLE-ENTRY-WANTED           
+122600           MOVE LANGUAGE-CODE     OF DCLVWMCU00                   
+122700                                  TO MXCW021-LANG-CODE            
+122800           PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT       
+122900           MOVE MXCW021-LANG-TEXT TO MXAW21-0300-CHARGE-TYPE      
+123000                                     MXAW21-SK-CHARGE-TYPE        
+123100       WHEN NSF                                                   
+123200           MOVE 31                TO TABLE-ENTRY-WANTED           
+123300           MOVE LANGUAGE-CODE     OF DCLVWMCU00                   
+123400                                  TO MXCW021-LANG-CODE            
+123500           PERFORM 9000-LANGUAGE-TRANSLATION THRU 9000-EXIT       
+123600           MOVE MXCW021-LANG-TEXT TO MXAW21-0300-CHARGE-TYPE      
+123700                                     MXAW21-SK-CHARGE-TYPE        
+123800       WHEN OTHER                                                 
+123900           MOVE '     '           TO MXAW21-0300-CHARGE-TYPE      
+124000                                     MXAW21-SK-CHARGE-TYPE        
+124100     END-EVALUATE.                                                
+124200                                                                  
+124300     MOVE PAY-APPLIED-AMT TO MXAW21-0300-APPLIED-AMT.             
+124400* TRACKER 9814 S
+124500     MOVE WS-CURRENT-CURRENCY-CODE TO MXAW21-0300-CURRENCY-CODE.
+124600* TRACKER 9814 E
+124700* TRACKER 7901 S
+124800* CANADIAN DEALERS GET THE TAX BREAKOUT COMPONENTS CARRIED
+124900* ONTO THE EXTRACT; OTHER COUNTRIES LEAVE THEM ZERO SO THE
+125000* REPORT SIDE ONLY PRINTS A BREAKOUT WHEN THERE IS ONE.
+125100     IF COUNTRY-CODE OF DCLVWMCU00 = 'CAN'
+125200         MOVE GST-AMT OF DCLVWMJ280 TO MXAW21-0300-GST-AMT
+125300         MOVE HST-AMT OF DCLVWMJ280 TO MXAW21-0300-HST-AMT
+125400         MOVE PST-AMT OF DCLVWMJ280 TO MXAW21-0300-PST-AMT
+125500     ELSE
+125600         MOVE 0 TO MXAW21-0300-GST-AMT
+125700                   MXAW21-0300-HST-AMT
+125800                   MXAW21-0300-PST-AMT
+125900     END-IF.
+126000* TRACKER 7901 E
+126100* TRACKER 7645 S
+126200     ADD PAY-APPLIED-AMT TO WS-CM-TOTAL-AMT.
+126300* TRACKER 7645 E
+126400     MOVE BILL-DATE       TO MXAW21-0300-BILL-DATE                
+126500                             MXAW21-SK-BILL-DATE.                 
+126600     MOVE '03'            TO MXAW21-SK-RECORD-TYPE.               
+126700     MOVE 0               TO MXAW21-SK-RECORD-TYPE-SEQ.           
+126800     ADD +1               TO WS-NBR-CREDIT-DETAIL.                
+126900* TRACKER 7645 S
+127000     PERFORM 8100-BUFFER-EXTRACT-RECORD THRU 8100-EXIT.            
+127100* TRACKER 7645 E
+127200                                                                  
+127300     MOVE SPACES TO MXAW21-SK-BILL-DATE                           
+127400                    MXAW21-SK-CHARGE-TYPE.                        
+127500 4500-EXIT.                                                       
+127600     EXIT.                                                        
+127700                                                                  
+127800***************************************************************** 
+127900*                5000-FETCH-VWMJ280                             * 
+128000***************************************************************** 
 128100                                                                  
-128200***************************************************************** 
-128300*                9500-UPDATE-VWMCTUPD                           * 
-128400***************************************************************** 
-128500* PERFORMED FROM 9900-TERMINATION AFTER PROCESSING IS COMPLETE. * 
-128600* THIS PARAGRAPH WILL UPDATE EITHER THE WEEKLY (A045WKLY) OR    * 
-128700* DAILY (A045DALY) PROCSSING DATE IN PREPERATION FOR THE NEXT   * 
-128800* RUN.                                                          * 
-128900***************************************************************** 
-129000                                                                  
-129100 9500-UPDATE-VWMCTUPD.                                            
-129200     EXEC SQL                                                     
-129300       UPDATE VWMCTUPD                                            
-129400         SET PROC_DATE  =  :PROC-DATE                             
-129500****  P0516718 S                                                  
-129600*        WHERE SUBSYSTEM_ID_IND = :SUBSYSTEM-ID-IND               
-129700*          AND SUBFUNCTION_CODE = :SUBFUNCTION-CODE               
-129800         WHERE SUBSYSTEM_ID_IND = :DCLVWMCTUPD.SUBSYSTEM-ID-IND   
-129900           AND SUBFUNCTION_CODE = :DCLVWMCTUPD.SUBFUNCTION-CODE   
-130000****  P0516718 E                                                  
-130100     END-EXEC.                                                    
-130200                                                                  
-130300     PERFORM Z-970-SET-DA-STATUS-DB2 THRU                         
-130400             Z-970-SET-DA-STATUS-DB2-EXIT.                        
-130500                                                                  
-130600     IF DA-OK                                                     
-130700         CONTINUE                                                 
-130800     ELSE                                                         
-130900         SET ABT-DO-ABEND     TO TRUE                             
-131000         SET ABT-ERROR-IS-DB2 TO TRUE                             
-131100         MOVE 'UPDATE  '      TO ABT-DA-FUNCTION                  
-131200         MOVE '9500-UPDA'     TO ABT-ERROR-SECTION                
-131300         MOVE 3612            TO ABT-ERROR-ABEND-CODE             
-131400         MOVE 'VWMCTUPD'      TO ABT-DA-ACCESS-NAME               
-131500         PERFORM Z-980-ABNORMAL-TERM THRU                         
-131600                 Z-980-ABNORMAL-TERM-RETURN                       
-131700     END-IF.                                                      
-131800 9500-EXIT.                                                       
-131900     EXIT.                                                        
-132000/                                                                 
-132100*9000-LANGUAGE-TRANSLATION. PARAGRAPH IS IN FOLLOWING COPYBOOK    
-132200     EXEC SQL                                                     
-132300         INCLUDE MXWP35                                           
-132400     END-EXEC.                                                    
-132500/                                                                 
-132600     EXEC SQL                                                     
-132700         INCLUDE MXWP02                                           
-132800     END-EXEC.                                                    
-132900                                                                  
\ No newline at end of file
+128200 5000-FETCH-VWMJ280.                                              
+128300     EXEC SQL                                                     
+128400       FETCH VWMJ280                                              
+128500         INTO :DCLVWMJ280.ISSUING-BRANCH-NO,                      
+128600              :DCLVWMJ280.ISSUE-DATE,                             
+128700              :DCLVWMJ280.PAYEE-TYPE,                             
+128800              :DCLVWMJ280.PAYEE-NO,                               
+128900              :DCLVWMJ280.PAYEE-SUFF-NO,                          
+129000              :DCLVWMJ280.SEQ-NO,                                 
+129100              :DCLVWMJ280.PBL-DTL-NO,                             
+129200              :DCLVWMJ280.DTL-SEQ-NO,                             
+129300              :DCLVWMJ280.PBL-DTL-TYPE-CODE,                      
+129400              :DCLVWMJ280.NET-AMT,                                
+129500              :DCLVWMJ280.SERVICE-CHRG-AMT,                       
+129600              :DCLVWMJ280.BRANCH-NO,                              
+129700              :DCLVWMJ280.CUST-NO:WS-CUST-NO-NN,                  
+129800              :DCLVWMJ280.PAY-POST-DATE,                          
+129900              :DCLVWMJ280.PAY-APPLIED-DATE,                       
+130000              :DCLVWMJ280.PAY-NO,                                 
+130100              :DCLVWMJ280.PAY-STAT-CODE,                          
+130200              :DCLVWMJ280.DLR-NO:WS-DLR-NO-NN,                    
+130300              :DCLVWMJ280.TRUST-NO:WS-TRUST-NO-NN,                
+130400              :DCLVWMJ280.TRUST-LINE-NO,                          
+130500              :DCLVWMJ280.CHRG-SEQ-NO,                            
+130600              :DCLVWMJ280.BILL-LOC-NO,                            
+130700              :DCLVWMJ280.BILL-DATE:WS-BILL-DATE-NN,              
+130800              :DCLVWMJ280.RECV-BRANCH-NO:WS-RECV-BRANCH-NO-NN,    
+130900              :DCLVWMJ280.PAY-APPLIED-AMT,                        
+131000              :DCLVWMJ280.PAY-TYPE-CODE,                          
+131100* AIMS-4398 START                                                 
+131200              :DCLVWMJ280.CUST-ORG-CM-NO,                         
+131300* AIMS-4398 END                                                   
+131400* TRACKER 7901 S
+131500        :DCLVWMJ280.GST-AMT,
+131600        :DCLVWMJ280.HST-AMT,
+131700        :DCLVWMJ280.PST-AMT,
+131710* TRACKER 9814 S
+131720        :DCLVWMJ280.CURRENCY-CODE
+131730* TRACKER 9814 E
+131800* TRACKER 7901 E
+131900     END-EXEC.
+132000                                                                  
+132100     PERFORM Z-970-SET-DA-STATUS-DB2 THRU                         
+132200             Z-970-SET-DA-STATUS-DB2-EXIT.                        
+132300                                                                  
+132400     EVALUATE TRUE                                                
+132500         WHEN DA-OK                                               
+132600             ADD +1 TO WS-VWMJ280-ROWS-FETCHED                    
+132700* TRACKER 6754 S
+132800             ADD PAY-APPLIED-AMT TO WS-SOURCE-TOTAL-AMT                
+132900* TRACKER 6754 E                                                    
+133000                                                                  
+133100         WHEN DA-NOTFOUND                                         
+133200             SET NO-MORE-ROWS TO TRUE                             
+133300                                                                  
+133400         WHEN OTHER                                               
+133500             SET ABT-DO-ABEND     TO TRUE                         
+133600             SET ABT-ERROR-IS-DB2 TO TRUE                         
+133700             MOVE 'FETCH   '      TO ABT-DA-FUNCTION              
+133800             MOVE '5000-FETC'     TO ABT-ERROR-SECTION            
+133900             MOVE 3606            TO ABT-ERROR-ABEND-CODE         
+134000             MOVE 'VWMJ280 '      TO ABT-DA-ACCESS-NAME           
+134100             PERFORM Z-980-ABNORMAL-TERM THRU                     
+134200                     Z-980-ABNORMAL-TERM-RETURN                   
+134300     END-EVALUATE.                                                
+134400 5000-EXIT.                                                       
+134500     EXIT.                                                        
+134600                                                                  
+134700***************************************************************** 
+134800*                5500-SELECT-VWMTRLI                            * 
+134900***************************************************************** 
+135000                                                                  
+135100 5500-SELECT-VWMTRLI.                                             
+135200     EXEC SQL                                                     
+135300       SELECT MODEL_NO                                            
+135400             ,SERIAL_NO                                           
+135500        INTO :MODEL-NO,                                           
+135600             :SERIAL-NO                                           
+135700         FROM VWMTRLI                                             
+135800        WHERE DLR_NO         = :DCLVWMTRLI.DLR-NO                 
+135900          AND TRUST_NO       = :DCLVWMTRLI.TRUST-NO               
+136000          AND TRUST_LINE_NO  = :DCLVWMTRLI.TRUST-LINE-NO          
+136100     END-EXEC.                                                    
+136200                                                                  
+136300     PERFORM Z-970-SET-DA-STATUS-DB2 THRU                         
+136400             Z-970-SET-DA-STATUS-DB2-EXIT.                        
+136500                                                                  
+136600     IF DA-OK                                                     
+136700         CONTINUE                                                 
+136800     ELSE                                                         
+136900         MOVE DLR-NO OF DCLVWMTRLI TO WS-DISPLAY-DLR-NO           
+137000         MOVE TRUST-LINE-NO OF DCLVWMTRLI TO                      
+137100              WS-DISPLAY-TRUST-LINE-NO                            
+137200         DISPLAY ' '                                              
+137300         DISPLAY 'TRUST LINE ITEM NOT FOUND'                      
+137400         DISPLAY 'DEALER ' WS-DISPLAY-DLR-NO                      
+137500         DISPLAY 'TRUST NO ' TRUST-NO OF DCLVWMTRLI               
+137600         DISPLAY 'TRUST LINE NO ' WS-DISPLAY-TRUST-LINE-NO        
+137700         DISPLAY ' '                                              
+137800         SET ABT-DO-ABEND     TO TRUE                             
+137900         SET ABT-ERROR-IS-DB2 TO TRUE                             
+138000         MOVE 'SELECT  '      TO ABT-DA-FUNCTION                  
+138100         MOVE '5500-SELE'     TO ABT-ERROR-SECTION                
+138200         MOVE 3607            TO ABT-ERROR-ABEND-CODE             
+138300         MOVE 'VWMTRLI '      TO ABT-DA-ACCESS-NAME               
+138400         PERFORM Z-980-ABNORMAL-TERM THRU                         
+138500                 Z-980-ABNORMAL-TERM-RETURN                       
+138600     END-IF.                                                      
+138700 5500-EXIT.                                                       
+138800     EXIT.                                                        
+138900                                                                  
+139000***************************************************************** 
+139100*                6000-SELECT-VWMCU00                            * 
+139200***************************************************************** 
+139300                                                                  
+139400 6000-SELECT-VWMCU00.                                             
+139500     MOVE SPACES TO LEGAL-NAME-TEXT OF DCLVWMCU00                 
+139600                    ADDR1-NAME-TEXT OF DCLVWMCU00                 
+139700                    ADDR2-NAME-TEXT OF DCLVWMCU00                 
+139800                    CITY-NAME-TEXT  OF DCLVWMCU00.                
+139900* TRACKER 9651 S                                                  
+140000     MOVE SPACES TO DBA-NAME-TEXT OF DCLVWMCU00.                  
+140100* TRACKER 9651 E                                                  
+140200                                                                  
+140300     EXEC SQL                                                     
+140400       SELECT CUST_NO                                             
+140500             ,CNTL_ENT_NO                                         
+140600             ,DLR_REP_CODE                                        
+140700             ,ST_PROV_CODE                                        
+140800             ,ZIP_POSTAL_CODE                                     
+140900             ,LEGAL_NAME                                          
+141000             ,COUNTRY_CODE                                        
+141100             ,ADDR1_NAME                                          
+141200             ,ADDR2_NAME                                          
+141300             ,CITY_NAME                                           
+141400             ,LANGUAGE_CODE                                       
+141500* TRACKER 9651 S                                                  
+141600             ,DBA_NAME                                            
+141700* TRACKER 9651 E                                                  
+141800        INTO :DCLVWMCU00.CUST-NO                                  
+141900            ,:DCLVWMCU00.CNTL-ENT-NO                              
+142000            ,:DCLVWMCU00.DLR-REP-CODE:WS-DLR-REP-CODE-NN          
+142100            ,:DCLVWMCU00.ST-PROV-CODE                             
+142200            ,:DCLVWMCU00.ZIP-POSTAL-CODE                          
+142300            ,:DCLVWMCU00.LEGAL-NAME                               
+142400            ,:DCLVWMCU00.COUNTRY-CODE                             
+142500            ,:DCLVWMCU00.ADDR1-NAME                               
+142600            ,:DCLVWMCU00.ADDR2-NAME                               
+142700            ,:DCLVWMCU00.CITY-NAME                                
+142800            ,:DCLVWMCU00.LANGUAGE-CODE                            
+142900* TRACKER 9651 S                                                  
+143000            ,:DCLVWMCU00.DBA-NAME                                 
+143100* TRACKER 9651 E                                                  
+143200         FROM VWMCU00                                             
+143300         WHERE CUST_NO  = :DCLVWMCU00.CUST-NO                     
+143400     END-EXEC.                                                    
+143500                                                                  
+143600     PERFORM Z-970-SET-DA-STATUS-DB2 THRU                         
+143700             Z-970-SET-DA-STATUS-DB2-EXIT.                        
+143800                                                                  
+143900     IF DA-OK                                                     
+144000         CONTINUE                                                 
+144100     ELSE                                                         
+144200         SET ABT-DO-ABEND     TO TRUE                             
+144300         SET ABT-ERROR-IS-DB2 TO TRUE                             
+144400         MOVE 'SELECT  '      TO ABT-DA-FUNCTION                  
+144500         MOVE '6000-SELE'     TO ABT-ERROR-SECTION                
+144600         MOVE 3608            TO ABT-ERROR-ABEND-CODE             
+144700         MOVE 'VWMCU00 '      TO ABT-DA-ACCESS-NAME               
+144800         PERFORM Z-980-ABNORMAL-TERM THRU                         
+144900                 Z-980-ABNORMAL-TERM-RETURN                       
+145000     END-IF.                                                      
+145100 6000-EXIT.                                                       
+145200     EXIT.                                                        
+145300***************************************************************** 
+145400*                6500-SELECT-VWMRP00                            * 
+145500***************************************************************** 
+145600                                                                  
+145700 6500-SELECT-VWMRP00.                                             
+145800     MOVE SPACES TO DLR-REP-NAME OF DCLVWMRP00                    
+145900                    PHONE-NO OF DCLVWMRP00.                       
+146000                                                                  
+146100     EXEC SQL                                                     
+146200       SELECT DLR_REP_NAME                                        
+146300             ,PHONE_NO                                            
+146400        INTO :DCLVWMRP00.DLR-REP-NAME,                            
+146500             :DCLVWMRP00.PHONE-NO                                 
+146600         FROM VWMRP00                                             
+146700         WHERE DLR_REP_CODE = :DCLVWMRP00.DLR-REP-CODE            
+146800     END-EXEC.                                                    
+146900                                                                  
+147000     PERFORM Z-970-SET-DA-STATUS-DB2 THRU                         
+147100             Z-970-SET-DA-STATUS-DB2-EXIT.                        
+147200                                                                  
+147300     IF DA-OK OR                                                  
+147400        DA-NOTFOUND                                               
+147500         CONTINUE                                                 
+147600     ELSE                                                         
+147700         SET ABT-DO-ABEND     TO TRUE                             
+147800         SET ABT-ERROR-IS-DB2 TO TRUE                             
+147900         MOVE 'SELECT  '      TO ABT-DA-FUNCTION                  
+148000         MOVE '6500-SELE'     TO ABT-ERROR-SECTION                
+148100         MOVE 3610            TO ABT-ERROR-ABEND-CODE             
+148200         MOVE 'VWMRP00 '      TO ABT-DA-ACCESS-NAME               
+148300         PERFORM Z-980-ABNORMAL-TERM THRU                         
+148400                 Z-980-ABNORMAL-TERM-RETURN                       
+148500     END-IF.                                                      
+148600 6500-EXIT.                                                       
+148700     EXIT.                                                        
+148800                                                                  
+148900***************************************************************** 
+149000*                7000-SELECT-VWMCTUPD                           * 
+149100***************************************************************** 
+149200                                                                  
+149300 7000-SELECT-VWMCTUPD.                                            
+149400     EXEC SQL                                                     
+149500       SELECT PROC_DATE                                           
+149600             ,(PROC_DATE + 1 DAYS)                                
+149700         INTO :DCLVWMCTUPD.PROC-DATE:WS-PROC-DATE-NN,             
+149800              :WS-FROM-DATE:WS-FROM-DATE-NN                       
+149900         FROM VWMCTUPD                                            
+150000* P0516718 S                                                  
+150100*        WHERE SUBSYSTEM_ID_IND = :SUBSYSTEM-ID-IND               
+150200*          AND SUBFUNCTION_CODE = :SUBFUNCTION-CODE               
+150300         WHERE SUBSYSTEM_ID_IND = :DCLVWMCTUPD.SUBSYSTEM-ID-IND   
+150400           AND SUBFUNCTION_CODE = :DCLVWMCTUPD.SUBFUNCTION-CODE   
+150500* P0516718 E                                                  
+150600     END-EXEC.                                                    
+150700                                                                  
+150800     PERFORM Z-970-SET-DA-STATUS-DB2 THRU                         
+150900             Z-970-SET-DA-STATUS-DB2-EXIT.                        
+151000 7000-EXIT.
+151100     EXIT.
+151200
+151300      
+151400* TRACKER 7118 S
+151500******************************************************************
+151600*                7600-SELECT-VWMCKPT                            *
+151700******************************************************************
+151800* PERFORMED FROM 1000-INITIALIZATION AFTER SUBFUNCTION-CODE IS   *
+151900* KNOWN. LOOKS UP THE LAST CUST_NO CHECKPOINTED BY A PRIOR RUN   *
+152000* OF THIS SUBFUNCTION THAT DID NOT COMPLETE NORMALLY SO THE      *
+152100* VWMJ280 CURSOR CAN SKIP DEALERS ALREADY WRITTEN TO THE         *
+152200* EXTRACT. DA-NOTFOUND (NO CHECKPOINT ROW YET, OR PRIOR RUN      *
+152300* COMPLETED CLEAN) LEAVES WS-CHECKPOINT-CUST-NO AT ZERO.         *
+152400******************************************************************
+152500      
+152600 7600-SELECT-VWMCKPT.
+152700     MOVE 0 TO WS-CHECKPOINT-CUST-NO.
+152800      
+152900     EXEC SQL
+153000       SELECT LAST_CUST_NO
+153100         INTO :WS-CHECKPOINT-CUST-NO
+153200         FROM VWMCKPT
+153300        WHERE SUBSYSTEM_ID_IND = :DCLVWMCTUPD.SUBSYSTEM-ID-IND
+153400          AND SUBFUNCTION_CODE = :DCLVWMCTUPD.SUBFUNCTION-CODE
+153500     END-EXEC.
+153600      
+153700     PERFORM Z-970-SET-DA-STATUS-DB2 THRU
+153800             Z-970-SET-DA-STATUS-DB2-EXIT.
+153900      
+154000     IF DA-OK OR
+154100        DA-NOTFOUND
+154200         CONTINUE
+154300     ELSE
+154400         SET ABT-DO-ABEND     TO TRUE
+154500         SET ABT-ERROR-IS-DB2 TO TRUE
+154600         MOVE 'SELECT  '      TO ABT-DA-FUNCTION
+154700         MOVE '7600-SELE'     TO ABT-ERROR-SECTION
+154800         MOVE 3613            TO ABT-ERROR-ABEND-CODE
+154900         MOVE 'VWMCKPT '      TO ABT-DA-ACCESS-NAME
+155000         PERFORM Z-980-ABNORMAL-TERM THRU
+155100                 Z-980-ABNORMAL-TERM-RETURN
+155200     END-IF.
+155300      
+155400     IF WS-CHECKPOINT-CUST-NO > 0
+155500         MOVE WS-CHECKPOINT-CUST-NO TO WS-DISPLAY-DLR-NO
+155600         DISPLAY 'RESTARTING - SKIPPING DEALERS ALREADY '
+155700                 'EXTRACTED THROUGH CUST-NO ' WS-DISPLAY-DLR-NO
+155800     END-IF.
+155900 7600-EXIT.
+156000     EXIT.
+156100      
+156200******************************************************************
+156300*                7700-UPDATE-VWMCKPT                            *
+156400******************************************************************
+156500* PERFORMED PERIODICALLY FROM 2000-PROCESS-APPLIED-PAYMENTS      *
+156600* (EVERY WS-CKPT-UPDATE-INTERVAL DEALERS) AND ONCE MORE FROM     *
+156700* 9900-TERMINATION TO RESET THE CHECKPOINT TO ZERO ON A CLEAN    *
+156800* COMPLETION. COMMITS SO THE CHECKPOINT SURVIVES AN ABEND LATER  *
+156900* IN THE SAME RUN.                                               *
+157000******************************************************************
+157100      
+157200 7700-UPDATE-VWMCKPT.
+157300     EXEC SQL
+157400       UPDATE VWMCKPT
+157500          SET LAST_CUST_NO = :WS-CHECKPOINT-CUST-NO
+157600        WHERE SUBSYSTEM_ID_IND = :DCLVWMCTUPD.SUBSYSTEM-ID-IND
+157700          AND SUBFUNCTION_CODE = :DCLVWMCTUPD.SUBFUNCTION-CODE
+157800     END-EXEC.
+157900      
+158000     PERFORM Z-970-SET-DA-STATUS-DB2 THRU
+158100             Z-970-SET-DA-STATUS-DB2-EXIT.
+158200      
+158300     IF DA-OK
+158400         EXEC SQL
+158500             COMMIT
+158600         END-EXEC
+158700     ELSE
+158800         SET ABT-DO-ABEND     TO TRUE
+158900         SET ABT-ERROR-IS-DB2 TO TRUE
+159000         MOVE 'UPDATE  '      TO ABT-DA-FUNCTION
+159100         MOVE '7700-UPDA'     TO ABT-ERROR-SECTION
+159200         MOVE 3614            TO ABT-ERROR-ABEND-CODE
+159300         MOVE 'VWMCKPT '      TO ABT-DA-ACCESS-NAME
+159400         PERFORM Z-980-ABNORMAL-TERM THRU
+159500                 Z-980-ABNORMAL-TERM-RETURN
+159600     END-IF.
+159700 7700-EXIT.
+159800     EXIT.
+159900* TRACKER 7118 E
+160000      
+160100*****************************************************************
+160200*                8000-WRITE-EXTRACT-RECORD                      *
+160300*****************************************************************
+160400                                                                  
+160500 8000-WRITE-EXTRACT-RECORD.                                       
+160600     WRITE STATEMENT-OF-CREDIT-EXTRACT-RC                         
+160700         FROM MXAW21-CREDIT-GENERAL-RECORD.                       
+160800                                                                  
+160900     ADD +1 TO WS-EXTRACT-RECS-WRITTEN.                           
+161000                                                                  
+161100* TRACKER 6754 S
+161200     EVALUATE MXAW21-SK-RECORD-TYPE                                    
+161300         WHEN '02'                                                     
+161400             ADD MXAW21-0200-APPLIED-AMT TO WS-EXTRACT-TOTAL-AMT       
+161500         WHEN '03'                                                     
+161600             ADD MXAW21-0300-APPLIED-AMT TO WS-EXTRACT-TOTAL-AMT       
+161700         WHEN '04'                                                     
+161800             ADD MXAW21-0400-APPLIED-AMT TO WS-EXTRACT-TOTAL-AMT       
+161900         WHEN OTHER                                                    
+162000             CONTINUE                                                  
+162100     END-EVALUATE.
+162200* TRACKER 6754 E
+162300      
+162400* TRACKER 8934 S
+162500     EVALUATE TRUE
+162600         WHEN MXAW21-SK-RECORD-TYPE = '01' AND
+162700              MXAW21-SK-RECORD-TYPE-SEQ = 3
+162800             MOVE MXAW21-0103-APPLIED-DATE TO
+162900                 WS-HIST-APPLIED-DATE
+163000         WHEN MXAW21-SK-RECORD-TYPE = '02' OR
+163100              MXAW21-SK-RECORD-TYPE = '03' OR
+163200              MXAW21-SK-RECORD-TYPE = '04'
+163300             PERFORM 8050-INSERT-VWMSCHS THRU 8050-EXIT
+163400         WHEN OTHER
+163500             CONTINUE
+163600     END-EVALUATE.
+163700* TRACKER 8934 E
+163800 8000-EXIT.
+163900     EXIT.
+164000      
+164100* TRACKER 8934 S
+164200*****************************************************************
+164300*                8050-INSERT-VWMSCHS                            *
+164400*****************************************************************
+164500* PERFORMED FROM 8000-WRITE-EXTRACT-RECORD FOR EACH CREDIT-     *
+164600* DETAIL RECORD (MXAW21 TYPES 02/00, 03/00, 04/01-03) SO THE    *
+164700* ONLINE DEALER-INQUIRY SCREENS CAN QUERY STATEMENT-OF-CREDIT   *
+164800* HISTORY DIRECTLY. WS-HIST-APPLIED-DATE IS THE APPLIED DATE    *
+164900* OFF THE 01/03 RECORD THAT PRECEDES THIS CREDIT MEMO'S DETAIL  *
+165000* RECORDS IN THE SAME EXTRACT PASS.                             *
+165100*****************************************************************
+165200      
+165300 8050-INSERT-VWMSCHS.
+165400     MOVE MXAW21-SK-DLR-NBR         TO DLR-NBR OF DCLVWMSCHS.
+165500     MOVE MXAW21-SK-CREDIT-MEMO-NBR TO
+165600         CREDIT-MEMO-NBR OF DCLVWMSCHS.
+165700     MOVE WS-HIST-APPLIED-DATE      TO
+165800         APPLIED-DATE OF DCLVWMSCHS.
+165900     MOVE MXAW21-SK-RECORD-TYPE     TO RECORD-TYPE OF DCLVWMSCHS.
+166000     MOVE MXAW21-SK-RECORD-TYPE-SEQ TO
+166100         RECORD-TYPE-SEQ OF DCLVWMSCHS.
+166200      
+166300     EVALUATE MXAW21-SK-RECORD-TYPE
+166400         WHEN '02'
+166500             MOVE MXAW21-0200-INVOICE-NBR   TO
+166600                 INVOICE-NBR OF DCLVWMSCHS
+166700             MOVE SPACES                    TO
+166800                 SCHS-CHARGE-TYPE OF DCLVWMSCHS
+166900             MOVE MXAW21-0200-APPLIED-AMT   TO
+167000                 APPLIED-AMT OF DCLVWMSCHS
+167100             MOVE MXAW21-0200-CURRENCY-CODE TO
+167200                 CURRENCY-CODE OF DCLVWMSCHS
+167300         WHEN '03'
+167400             MOVE SPACES                    TO
+167500                 INVOICE-NBR OF DCLVWMSCHS
+167600             MOVE MXAW21-0300-CHARGE-TYPE   TO
+167700                 SCHS-CHARGE-TYPE OF DCLVWMSCHS
+167800             MOVE MXAW21-0300-APPLIED-AMT   TO
+167900                 APPLIED-AMT OF DCLVWMSCHS
+168000             MOVE MXAW21-0300-CURRENCY-CODE TO
+168100                 CURRENCY-CODE OF DCLVWMSCHS
+168200         WHEN '04'
+168300             MOVE SPACES                    TO
+168400                 INVOICE-NBR OF DCLVWMSCHS
+168500             MOVE SPACES                    TO
+168600                 SCHS-CHARGE-TYPE OF DCLVWMSCHS
+168700             MOVE MXAW21-0400-APPLIED-AMT   TO
+168800                 APPLIED-AMT OF DCLVWMSCHS
+168900             MOVE MXAW21-0400-CURRENCY-CODE TO
+169000                 CURRENCY-CODE OF DCLVWMSCHS
+169100     END-EVALUATE.
+169200      
+169300     EXEC SQL
+169400         INSERT INTO VWMSCHS
+169500             (DLR_NBR, CREDIT_MEMO_NBR, APPLIED_DATE,
+169600              RECORD_TYPE, RECORD_TYPE_SEQ, CHARGE_TYPE,
+169700              INVOICE_NBR, APPLIED_AMT, CURRENCY_CODE)
+169800             VALUES
+169900             (:DCLVWMSCHS.DLR-NBR,
+170000              :DCLVWMSCHS.CREDIT-MEMO-NBR,
+170100              :DCLVWMSCHS.APPLIED-DATE,
+170200              :DCLVWMSCHS.RECORD-TYPE,
+170300              :DCLVWMSCHS.RECORD-TYPE-SEQ,
+170400              :DCLVWMSCHS.SCHS-CHARGE-TYPE,
+170500              :DCLVWMSCHS.INVOICE-NBR,
+170600              :DCLVWMSCHS.APPLIED-AMT,
+170700              :DCLVWMSCHS.CURRENCY-CODE)
+170800     END-EXEC.
+170900      
+171000     PERFORM Z-970-SET-DA-STATUS-DB2 THRU
+171100             Z-970-SET-DA-STATUS-DB2-EXIT.
+171200      
+171300     IF NOT DA-OK
+171400         SET ABT-DO-ABEND     TO TRUE
+171500         SET ABT-ERROR-IS-DB2 TO TRUE
+171600         MOVE 'INSERT  '      TO ABT-DA-FUNCTION
+171700         MOVE '8050-INSE'     TO ABT-ERROR-SECTION
+171800         MOVE 3617            TO ABT-ERROR-ABEND-CODE
+171900         MOVE 'VWMSCHS '      TO ABT-DA-ACCESS-NAME
+172000         PERFORM Z-980-ABNORMAL-TERM THRU
+172100                 Z-980-ABNORMAL-TERM-RETURN
+172200     END-IF.
+172300 8050-EXIT.
+172400     EXIT.
+172500* TRACKER 8934 E
+172600      
+172700* TRACKER 7645 S
+172800*****************************************************************
+172900*                8100-BUFFER-EXTRACT-RECORD                    *
+173000*****************************************************************
+173100* HOLDS A CREDIT-MEMO DETAIL/SUMMARY RECORD IN WS-CM-BUFFER-   *
+173200* TABLE INSTEAD OF WRITING IT DIRECTLY, SO 8200-FLUSH-CM-      *
+173300* BUFFER CAN DECIDE - ONCE THE WHOLE CREDIT MEMO'S TOTAL IS    *
+173400* KNOWN - WHETHER IT MEETS WS-MIN-CREDIT-THRESHOLD BEFORE ANY  *
+173500* OF ITS RECORDS REACH THE REAL EXTRACT. IF THE BUFFER EVER    *
+173600* FILLS (MORE DETAIL LINES ON ONE CREDIT MEMO THAN THE TABLE   *
+173700* HOLDS), THE THRESHOLD DECISION FOR THIS MEMO IS NO LONGER    *
+173800* POSSIBLE WITHOUT LOSING OR TEARING RECORDS, SO THE MEMO IS   *
+173900* FLIPPED TO PASS-THROUGH FOR THE REST OF ITS RECORDS - THE    *
+174000* ALREADY-BUFFERED ONES ARE WRITTEN OUT NOW AND EVERYTHING     *
+174100* AFTER THAT WRITES DIRECTLY, RATHER THAN RISK 8200-FLUSH-CM-  *
+174200* BUFFER LATER DISCARDING THE FIRST 25 RECORDS OF A MEMO WHOSE *
+174300* REMAINDER ALREADY WENT OUT.                                  *
+174400*****************************************************************
+174500      
+174600 8100-BUFFER-EXTRACT-RECORD.
+174700     IF WS-CM-BUFFER-OVERFLOWED
+174800         PERFORM 8000-WRITE-EXTRACT-RECORD THRU 8000-EXIT
+174900     ELSE
+175000         IF WS-CM-BUFFER-IX >= 25
+175100             SET WS-CM-BUFFER-OVERFLOWED TO TRUE
+175150             MOVE 1 TO WS-CM-BUFFER-IDX
+175160             PERFORM 8150-WRITE-CM-BUFFER-ROWS THRU 8150-EXIT
+175170                 UNTIL WS-CM-BUFFER-IDX > WS-CM-BUFFER-IX
+175800             MOVE 0 TO WS-CM-BUFFER-IX
+175900             PERFORM 8000-WRITE-EXTRACT-RECORD THRU 8000-EXIT
+176000         ELSE
+176100             ADD +1 TO WS-CM-BUFFER-IX
+176200             MOVE MXAW21-CREDIT-GENERAL-RECORD TO
+176300                 WS-CM-BUFFER-REC (WS-CM-BUFFER-IX)
+176400         END-IF
+176500     END-IF.
+176600 8100-EXIT.
+176700     EXIT.
+176750*****************************************************************
+176760*                8150-WRITE-CM-BUFFER-ROWS                     *
+176770*****************************************************************
+176780* SHARED BY 8100-BUFFER-EXTRACT-RECORD AND 8200-FLUSH-CM-BUFFER *
+176790* TO WRITE ONE BUFFERED CREDIT MEMO ROW AND ADVANCE THE INDEX.  *
+176800*****************************************************************
+176810 8150-WRITE-CM-BUFFER-ROWS.
+176820     MOVE WS-CM-BUFFER-REC (WS-CM-BUFFER-IDX) TO
+176830         MXAW21-CREDIT-GENERAL-RECORD
+176840     PERFORM 8000-WRITE-EXTRACT-RECORD THRU 8000-EXIT
+176850     ADD 1 TO WS-CM-BUFFER-IDX.
+176860 8150-EXIT.
+176870     EXIT.
+176880
+176900*****************************************************************
+177000*                8200-FLUSH-CM-BUFFER                          *
+177100*****************************************************************
+177200* PERFORMED FROM 3000-PROCESS-CUSTOMER ONCE A CREDIT MEMO'S     *
+177300* DETAIL/SUMMARY RECORDS ARE ALL SITTING IN WS-CM-BUFFER-TABLE  *
+177400* (VIA 8100-BUFFER-EXTRACT-RECORD) AND WS-CM-TOTAL-AMT HOLDS    *
+177500* ITS FULL DOLLAR TOTAL. A THRESHOLD OF ZERO (THE DEFAULT WHEN  *
+177600* THE PARM FIELD ISN'T POPULATED) LEAVES TODAY'S BEHAVIOR       *
+177700* UNCHANGED - EVERY CREDIT MEMO IS WRITTEN. BELOW THRESHOLD,    *
+177800* THE BUFFERED RECORDS ARE DISCARDED RATHER THAN WRITTEN, SO A  *
+177900* DEALER DOES NOT GET A THROWAWAY ONE-LINE STATEMENT FOR A      *
+178000* NUISANCE CREDIT. IF THE BUFFER OVERFLOWED, THIS MEMO'S        *
+178100* RECORDS HAVE ALREADY BEEN WRITTEN OUT BY 8100-BUFFER-EXTRACT- *
+178200* RECORD, SO THE THRESHOLD TEST IS SKIPPED - THERE IS NOTHING   *
+178300* LEFT TO DISCARD AND NOTHING LEFT TO HOLD BACK.                *
+178400*****************************************************************
+178500      
+178600 8200-FLUSH-CM-BUFFER.
+178700     IF WS-CM-BUFFER-OVERFLOWED
+178800         CONTINUE
+178900     ELSE
+179000         IF WS-MIN-CREDIT-THRESHOLD = 0 OR
+179100            WS-CM-TOTAL-AMT >= WS-MIN-CREDIT-THRESHOLD
+179150             MOVE 1 TO WS-CM-BUFFER-IDX
+179160             PERFORM 8150-WRITE-CM-BUFFER-ROWS THRU 8150-EXIT
+179170                 UNTIL WS-CM-BUFFER-IDX > WS-CM-BUFFER-IX
+179800         ELSE
+179900             ADD WS-CM-TOTAL-AMT TO WS-CM-AMT-HELD-BACK
+180000         END-IF
+180100     END-IF.
+180200     MOVE 0 TO WS-CM-BUFFER-IX.
+180300     MOVE 0 TO WS-CM-TOTAL-AMT.
+180400     MOVE 'N' TO WS-CM-BUFFER-OVFL-SW.
+180500 8200-EXIT.
+180600     EXIT.
+180700* TRACKER 7645 E
+180800                                                                  
+180900***************************************************************** 
+181000*                   9900-TERMINATION                            * 
+181100***************************************************************** 
+181200                                                                  
+181300 9900-TERMINATION.                                                
+181400     MOVE WS-VWMJ280-ROWS-FETCHED TO WS-DISPLAY-COUNTER.          
+181500     DISPLAY ' '.                                                 
+181600     DISPLAY 'NUMBER OF APPLIED PAYMENT VWMJ280 ROWS FETCHED '    
+181700             WS-DISPLAY-COUNTER.                                  
+181800      
+181900* TRACKER 7645 S
+182000     MOVE WS-CM-AMT-HELD-BACK TO WS-DISP-HELD-BACK-AMT.
+182100     DISPLAY 'TOTAL CREDIT MEMO AMOUNT HELD BACK (BELOW '
+182200             'THRESHOLD) ' WS-DISP-HELD-BACK-AMT.
+182300* TRACKER 7645 E
+182400                                                                  
+182500* TRACKER 6754 S
+182600     PERFORM 9600-BALANCE-CONTROL-TOTALS THRU 9600-EXIT.
+182700* TRACKER 6754 E
+182800      
+182900* TRACKER 7382 S
+183000     PERFORM 9700-SUPPRESSION-REPORT THRU 9700-EXIT.
+183100* TRACKER 7382 E
+183200      
+183300* TRACKER 8156 S
+183400     PERFORM 9720-REP-EXCEPTION-SUMMARY THRU 9720-EXIT.
+183500* TRACKER 8156 E
+183600      
+183700
+183800     IF DAILY-PROCESSING
+183900         MOVE 'A045DALY' TO SUBFUNCTION-CODE
+184000     ELSE
+184100         IF WEEKLY-PROCESSING
+184200             MOVE 'A045WKLY' TO SUBFUNCTION-CODE
+184300* TRACKER 6203 S
+184400         ELSE
+184500             MOVE 'A045MTHY' TO SUBFUNCTION-CODE
+184600* TRACKER 6203 E
+184700         END-IF
+184800     END-IF.
+184900                                                                  
+185000* P0516718 S                                                  
+185100*    MOVE 'A' TO SUBSYSTEM-ID-IND.                                
+185200     MOVE 'A' TO SUBSYSTEM-ID-IND OF DCLVWMCTUPD.                 
+185300* P0516718 E                                                  
+185400* TRACKER 9502 S
+185500     IF WS-DATE-OVERRIDE-SUPPLIED
+185600         DISPLAY 'AD-HOC DATE RANGE OVERRIDE - VWMCTUPD NOT '
+185700                 'UPDATED'
+185800     ELSE
+185900* TRACKER 9502 E
+186000     MOVE WS-TO-DATE TO PROC-DATE
+186100     PERFORM 9500-UPDATE-VWMCTUPD THRU 9500-EXIT
+186150* TRACKER 7118 S
+186160     MOVE 0 TO WS-CHECKPOINT-CUST-NO
+186170     PERFORM 7700-UPDATE-VWMCKPT THRU 7700-EXIT
+186180* TRACKER 7118 E
+186200* TRACKER 9502 S
+186300     END-IF.
+186400* TRACKER 9502 E
+187000      
+187100
+187200     CLOSE STATEMENT-OF-CREDIT-EXTRACT.
+187300* TRACKER 6754 S
+187400     CLOSE BALANCING-REPORT.
+187500* TRACKER 6754 E
+187600      
+187700* TRACKER 7382 S
+187800     CLOSE SUPPRESSION-REPORT.
+187900* TRACKER 7382 E
+188000      
+188100* TRACKER 8156 S
+188200     CLOSE REP-EXCEPTION-REPORT.
+188300* TRACKER 8156 E
+188400      
+188500
+188600     EXEC SQL                                                     
+188700         CLOSE VWMJ280                                            
+188800     END-EXEC.                                                    
+188900                                                                  
+189000     PERFORM Z-970-SET-DA-STATUS-DB2 THRU                         
+189100             Z-970-SET-DA-STATUS-DB2-EXIT.                        
+189200                                                                  
+189300     IF NOT DA-OK                                                 
+189400         SET ABT-DO-ABEND     TO TRUE                             
+189500         SET ABT-ERROR-IS-DB2 TO TRUE                             
+189600         MOVE 'CLOSE   '      TO ABT-DA-FUNCTION                  
+189700         MOVE '9900-TERM'     TO ABT-ERROR-SECTION                
+189800         MOVE 3611            TO ABT-ERROR-ABEND-CODE             
+189900         MOVE 'VWMJ280 '      TO ABT-DA-ACCESS-NAME               
+190000         PERFORM Z-980-ABNORMAL-TERM THRU                         
+190100                 Z-980-ABNORMAL-TERM-RETURN                       
+190200     END-IF.                                                      
+190300                                                                  
+190400     DISPLAY ' '.                                                 
+190500     DISPLAY 'PROGRAM MXBPA045 SUCCESSFULLY COMPLETED'.           
+190600 9900-EXIT.                                                       
+190700     EXIT.                                                        
+190800                                                                  
+190900***************************************************************** 
+191000*                9500-UPDATE-VWMCTUPD                           * 
+191100***************************************************************** 
+191200* PERFORMED FROM 9900-TERMINATION AFTER PROCESSING IS COMPLETE. * 
+191300* THIS PARAGRAPH WILL UPDATE EITHER THE WEEKLY (A045WKLY) OR    * 
+191400* DAILY (A045DALY) PROCSSING DATE IN PREPERATION FOR THE NEXT   * 
+191500* RUN.                                                          * 
+191600***************************************************************** 
+191700                                                                  
+191800 9500-UPDATE-VWMCTUPD.                                            
+191900     EXEC SQL                                                     
+192000       UPDATE VWMCTUPD                                            
+192100         SET PROC_DATE  =  :PROC-DATE                             
+192200* P0516718 S                                                  
+192300*        WHERE SUBSYSTEM_ID_IND = :SUBSYSTEM-ID-IND               
+192400*          AND SUBFUNCTION_CODE = :SUBFUNCTION-CODE               
+192500         WHERE SUBSYSTEM_ID_IND = :DCLVWMCTUPD.SUBSYSTEM-ID-IND   
+192600           AND SUBFUNCTION_CODE = :DCLVWMCTUPD.SUBFUNCTION-CODE   
+192700* P0516718 E                                                  
+192800     END-EXEC.                                                    
+192900                                                                  
+193000     PERFORM Z-970-SET-DA-STATUS-DB2 THRU                         
+193100             Z-970-SET-DA-STATUS-DB2-EXIT.                        
+193200                                                                  
+193300     IF DA-OK                                                     
+193400         CONTINUE                                                 
+193500     ELSE                                                         
+193600         SET ABT-DO-ABEND     TO TRUE                             
+193700         SET ABT-ERROR-IS-DB2 TO TRUE                             
+193800         MOVE 'UPDATE  '      TO ABT-DA-FUNCTION                  
+193900         MOVE '9500-UPDA'     TO ABT-ERROR-SECTION                
+194000         MOVE 3612            TO ABT-ERROR-ABEND-CODE             
+194100         MOVE 'VWMCTUPD'      TO ABT-DA-ACCESS-NAME               
+194200         PERFORM Z-980-ABNORMAL-TERM THRU                         
+194300                 Z-980-ABNORMAL-TERM-RETURN                       
+194400     END-IF.                                                      
+194500 9500-EXIT.                                                       
+194600     EXIT.                                                        
+194700                                                                          
+194800* TRACKER 6754 S
+194900*****************************************************************               
+195000*                9600-BALANCE-CONTROL-TOTALS                    *               
+195100*****************************************************************               
+195200* PERFORMED FROM 9900-TERMINATION AFTER PROCESSING IS COMPLETE. *               
+195300* COMPARES THE TOTAL PAY-APPLIED-AMT FETCHED OFF VWMJ280 TO THE *               
+195400* TOTAL DOLLARS ACTUALLY WRITTEN TO THE '02'/'03'/'04' DETAIL   *               
+195500* RECORDS ON THE EXTRACT, AND WRITES THE RESULT TO THE          *               
+195600* BALANCING-REPORT SO A MAPPING BUG THAT SILENTLY DROPS MONEY   *               
+195700* OFF A DEALER'S STATEMENT DOES NOT GO UNNOTICED.               *               
+195800*****************************************************************               
+195900                                                                                
+196000 9600-BALANCE-CONTROL-TOTALS.
+196100     ADD WS-CM-AMT-HELD-BACK TO WS-EXTRACT-TOTAL-AMT.
+196200     SUBTRACT WS-EXTRACT-TOTAL-AMT FROM WS-SOURCE-TOTAL-AMT
+196300         GIVING WS-AMT-DIFFERENCE.
+196400      
+196500     MOVE WS-SOURCE-TOTAL-AMT  TO WS-BAL-ED-SOURCE-AMT.
+196600     MOVE WS-EXTRACT-TOTAL-AMT TO WS-BAL-ED-EXTRACT-AMT.                        
+196700     MOVE WS-AMT-DIFFERENCE    TO WS-BAL-ED-DIFFERENCE.                         
+196800                                                                                
+196900     MOVE SPACES TO WS-BALANCE-REPORT-LINE.                                     
+197000     MOVE 'MXBPA045 EXTRACT BALANCING REPORT'                                   
+197100                                TO WS-BALANCE-REPORT-LINE.                      
+197200     WRITE BALANCING-REPORT-REC FROM WS-BALANCE-REPORT-LINE.                    
+197300                                                                                
+197400     MOVE SPACES TO WS-BALANCE-REPORT-LINE.                                     
+197500     STRING 'VWMJ280 ROWS FETCHED......... ' DELIMITED BY SIZE                  
+197600            WS-DISPLAY-COUNTER               DELIMITED BY SIZE                  
+197700            INTO WS-BALANCE-REPORT-LINE.                                        
+197800     WRITE BALANCING-REPORT-REC FROM WS-BALANCE-REPORT-LINE.                    
+197900                                                                                
+198000     MOVE WS-EXTRACT-RECS-WRITTEN TO WS-DISPLAY-COUNTER.                        
+198100     MOVE SPACES TO WS-BALANCE-REPORT-LINE.                                     
+198200     STRING 'EXTRACT DETAIL RECS WRITTEN.. ' DELIMITED BY SIZE                  
+198300            WS-DISPLAY-COUNTER               DELIMITED BY SIZE                  
+198400            INTO WS-BALANCE-REPORT-LINE.                                        
+198500     WRITE BALANCING-REPORT-REC FROM WS-BALANCE-REPORT-LINE.                    
+198600                                                                                
+198700     MOVE SPACES TO WS-BALANCE-REPORT-LINE.                                     
+198800     STRING 'SOURCE (VWMJ280) DOLLAR TOTAL. ' DELIMITED BY SIZE                 
+198900            WS-BAL-ED-SOURCE-AMT             DELIMITED BY SIZE                  
+199000            INTO WS-BALANCE-REPORT-LINE.                                        
+199100     WRITE BALANCING-REPORT-REC FROM WS-BALANCE-REPORT-LINE.                    
+199200                                                                                
+199300     MOVE SPACES TO WS-BALANCE-REPORT-LINE.                                     
+199400     STRING 'EXTRACT DOLLAR TOTAL......... ' DELIMITED BY SIZE                  
+199500            WS-BAL-ED-EXTRACT-AMT            DELIMITED BY SIZE                  
+199600            INTO WS-BALANCE-REPORT-LINE.                                        
+199700     WRITE BALANCING-REPORT-REC FROM WS-BALANCE-REPORT-LINE.                    
+199800                                                                                
+199900     MOVE SPACES TO WS-BALANCE-REPORT-LINE.                                     
+200000     STRING 'DIFFERENCE (SOURCE-EXTRACT).. ' DELIMITED BY SIZE                  
+200100            WS-BAL-ED-DIFFERENCE             DELIMITED BY SIZE                  
+200200            INTO WS-BALANCE-REPORT-LINE.                                        
+200300     WRITE BALANCING-REPORT-REC FROM WS-BALANCE-REPORT-LINE.                    
+200400                                                                                
+200500     MOVE SPACES TO WS-BALANCE-REPORT-LINE.                                     
+200600     IF WS-AMT-DIFFERENCE = 0                                                   
+200700         MOVE 'STATUS........... IN BALANCE'                                    
+200800                                TO WS-BALANCE-REPORT-LINE                       
+200900         WRITE BALANCING-REPORT-REC FROM WS-BALANCE-REPORT-LINE                 
+201000     ELSE                                                                       
+201100         MOVE 'STATUS........... OUT OF BALANCE - REVIEW REQUIRED'              
+201200                                TO WS-BALANCE-REPORT-LINE                       
+201300         WRITE BALANCING-REPORT-REC FROM WS-BALANCE-REPORT-LINE                 
+201400         DISPLAY ' '                                                            
+201500         DISPLAY '**** WARNING - EXTRACT OUT OF BALANCE ****'
+201600         DISPLAY 'SOURCE TOTAL  ' WS-BAL-ED-SOURCE-AMT                          
+201700         DISPLAY 'EXTRACT TOTAL ' WS-BAL-ED-EXTRACT-AMT                         
+201800         DISPLAY 'DIFFERENCE    ' WS-BAL-ED-DIFFERENCE                          
+201900         DISPLAY 'SEE BALANCING-REPORT (MXPA045B) FOR DETAIL'                   
+202000         DISPLAY ' '                                                            
+202100         MOVE 4 TO RETURN-CODE                                                  
+202200     END-IF.                                                                    
+202300 9600-EXIT.
+202400     EXIT.
+202500* TRACKER 6754 E
+202600      
+202700* TRACKER 7382 S
+202800*****************************************************************
+202900*                9700-SUPPRESSION-REPORT                       *
+203000*****************************************************************
+203100* PERFORMED FROM 9900-TERMINATION. LISTS EVERY DEALER HELD BACK *
+203200* THIS CYCLE BY A VWMSUPP ROW, USING THE SAME EXISTS TEST AS THE*
+203300* MAIN VWMJ280 CURSOR, SO A SUPPRESSED STATEMENT DOES NOT JUST  *
+203400* SILENTLY DISAPPEAR - THE CSR CAN SEE WHO WAS HELD AND WHY.    *
+203500*****************************************************************
+203600      
+203700 9700-SUPPRESSION-REPORT.
+203800     MOVE SPACES TO WS-SUPPRESSION-REPORT-LINE.
+203900     MOVE 'MXBPA045 STATEMENT SUPPRESSION EXCEPTION REPORT'
+204000                                TO WS-SUPPRESSION-REPORT-LINE.
+204100     WRITE SUPPRESSION-REPORT-REC FROM WS-SUPPRESSION-REPORT-LINE.
+204200      
+204300     EXEC SQL
+204400         OPEN VWMSUPPC
+204500     END-EXEC.
+204600      
+204700     PERFORM Z-970-SET-DA-STATUS-DB2 THRU
+204800             Z-970-SET-DA-STATUS-DB2-EXIT.
+204900      
+205000     IF DA-OK
+205100         CONTINUE
+205200     ELSE
+205300         SET ABT-DO-ABEND     TO TRUE
+205400         SET ABT-ERROR-IS-DB2 TO TRUE
+205500         MOVE 'OPEN    '      TO ABT-DA-FUNCTION
+205600         MOVE '9700-SUPP'     TO ABT-ERROR-SECTION
+205700         MOVE 3615            TO ABT-ERROR-ABEND-CODE
+205800         MOVE 'VWMSUPPC'      TO ABT-DA-ACCESS-NAME
+205900         PERFORM Z-980-ABNORMAL-TERM THRU
+206000                 Z-980-ABNORMAL-TERM-RETURN
+206100     END-IF.
+206200      
+206300     PERFORM 9710-FETCH-VWMSUPPC THRU 9710-EXIT
+206400         UNTIL NO-MORE-SUPP-ROWS.
+206500      
+206600     EXEC SQL
+206700         CLOSE VWMSUPPC
+206800     END-EXEC.
+206900      
+207000     IF WS-SUPP-ROWS-FOUND = 0
+207100         MOVE SPACES TO WS-SUPPRESSION-REPORT-LINE
+207200         MOVE 'NO DEALERS SUPPRESSED THIS CYCLE'
+207300                                TO WS-SUPPRESSION-REPORT-LINE
+207400         WRITE SUPPRESSION-REPORT-REC
+207500             FROM WS-SUPPRESSION-REPORT-LINE
+207600     END-IF.
+207700 9700-EXIT.
+207800     EXIT.
+207900      
+208000*****************************************************************
+208100*                9710-FETCH-VWMSUPPC                            *
+208200*****************************************************************
+208300      
+208400 9710-FETCH-VWMSUPPC.
+208500     EXEC SQL
+208600       FETCH VWMSUPPC
+208700         INTO :DCLVWMSUPP.CUST-NO,
+208800              :DCLVWMSUPP.SUPP-REASON,
+208900              :DCLVWMSUPP.SUPP-EFF-DATE
+209000     END-EXEC.
+209100      
+209200     PERFORM Z-970-SET-DA-STATUS-DB2 THRU
+209300             Z-970-SET-DA-STATUS-DB2-EXIT.
+209400      
+209500     EVALUATE TRUE
+209600         WHEN DA-OK
+209700             ADD +1 TO WS-SUPP-ROWS-FOUND
+209800             MOVE CUST-NO OF DCLVWMSUPP TO WS-SUPP-ED-CUST-NO
+209900             MOVE SPACES TO WS-SUPPRESSION-REPORT-LINE
+210000             STRING WS-SUPP-ED-CUST-NO      DELIMITED BY SIZE
+210100                    '  '                     DELIMITED BY SIZE
+210200                    SUPP-REASON OF DCLVWMSUPP DELIMITED BY SIZE
+210300                    '  '                     DELIMITED BY SIZE
+210400                    SUPP-EFF-DATE OF DCLVWMSUPP DELIMITED BY SIZE
+210500                    INTO WS-SUPPRESSION-REPORT-LINE
+210600             WRITE SUPPRESSION-REPORT-REC
+210700                 FROM WS-SUPPRESSION-REPORT-LINE
+210800      
+210900         WHEN DA-NOTFOUND
+211000             SET NO-MORE-SUPP-ROWS TO TRUE
+211100      
+211200         WHEN OTHER
+211300             SET ABT-DO-ABEND     TO TRUE
+211400             SET ABT-ERROR-IS-DB2 TO TRUE
+211500             MOVE 'FETCH   '      TO ABT-DA-FUNCTION
+211600             MOVE '9710-FETC'     TO ABT-ERROR-SECTION
+211700             MOVE 3616            TO ABT-ERROR-ABEND-CODE
+211800             MOVE 'VWMSUPPC'      TO ABT-DA-ACCESS-NAME
+211900             PERFORM Z-980-ABNORMAL-TERM THRU
+212000                     Z-980-ABNORMAL-TERM-RETURN
+212100     END-EVALUATE.
+212200 9710-EXIT.
+212300     EXIT.
+212400* TRACKER 7382 E
+212500      
+212600* TRACKER 8156 S
+212700*****************************************************************
+212800*                9720-REP-EXCEPTION-SUMMARY                     *
+212900*****************************************************************
+213000* PERFORMED FROM 9900-TERMINATION. THE HEADER LINE WAS ALREADY  *
+213100* WRITTEN AT OPEN TIME AND THE DETAIL LINES, ONE PER MISS, WERE *
+213200* WRITTEN AS EACH DEALER WAS PROCESSED BY 2250-REP-CODE-        *
+213300* EXCEPTION - THIS JUST APPENDS THE CLOSING TRAILER LINE.       *
+213400*****************************************************************
+213500      
+213600 9720-REP-EXCEPTION-SUMMARY.
+213700     MOVE SPACES TO WS-REP-EXCEPTION-LINE.
+213800     IF WS-REP-EXC-COUNT = 0
+213900         MOVE 'NO REP CODE EXCEPTIONS THIS CYCLE'
+214000                                TO WS-REP-EXCEPTION-LINE
+214100     ELSE
+214200         MOVE WS-REP-EXC-COUNT  TO WS-DISPLAY-COUNTER
+214300         STRING WS-DISPLAY-COUNTER      DELIMITED BY SIZE
+214400                ' REP CODE EXCEPTION(S) THIS CYCLE - SEE ABOVE'
+214500                                        DELIMITED BY SIZE
+214600                INTO WS-REP-EXCEPTION-LINE
+214700     END-IF.
+214800     WRITE REP-EXCEPTION-REPORT-REC FROM WS-REP-EXCEPTION-LINE.
+214900 9720-EXIT.
+215000     EXIT.
+215100* TRACKER 8156 E
+215200      
+215300/
+215400*9000-LANGUAGE-TRANSLATION. PARAGRAPH IS IN FOLLOWING COPYBOOK    
+215500     EXEC SQL                                                     
+215600         INCLUDE MXWP35                                           
+215700     END-EXEC.                                                    
+215800/                                                                 
+215900     EXEC SQL                                                     
+216000         INCLUDE MXWP02                                           
+216100     END-EXEC.                                                    
+216200                                                                  
\ No newline at end of file
