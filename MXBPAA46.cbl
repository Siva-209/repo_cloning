@@ -1,1159 +1,1998 @@
 000010 IDENTIFICATION DIVISION.                                         
 000020 PROGRAM-ID.  MXBPA046.
 000030
-000620 ENVIRONMENT DIVISION.
-000640 CONFIGURATION SECTION.
-000650 SOURCE-COMPUTER. IBM-3090.
-000660 OBJECT-COMPUTER. IBM-3090.
-000670
-000680 INPUT-OUTPUT SECTION.
-000690 FILE-CONTROL.
-000700     SELECT CREDIT-INFILE
-000710         ASSIGN TO UT-S-MXA046I1.
-000720
-000730     SELECT REPORT-OUTFILE
-000740         ASSIGN TO UT-S-MXA046O1.
-000750
-000760 DATA DIVISION.
-000770 FILE SECTION.
-000780 FD  CREDIT-INFILE
-000790     RECORDING MODE IS F.
-000800 01  CREDIT-REC                          PIC X(162).
-000820 FD  REPORT-OUTFILE
-000830     RECORDING MODE IS F.
-000840 01  REPORT-REC                          PIC X(132).
+000040 ENVIRONMENT DIVISION.
+000050 CONFIGURATION SECTION.
+000060 SOURCE-COMPUTER. IBM-3090.
+000070 OBJECT-COMPUTER. IBM-3090.
+000080
+000090 INPUT-OUTPUT SECTION.
+000100 FILE-CONTROL.
+000110     SELECT CREDIT-INFILE
+000120         ASSIGN TO UT-S-MXA046I1.
+000130
+000140     SELECT REPORT-OUTFILE
+000150         ASSIGN TO UT-S-MXA046O1.
+000160      
+000170* TRACKER 8677 S
+000180     SELECT REPRINT-DEALER-PARM
+000190         ASSIGN TO UT-S-MXA046P1.
+000200* TRACKER 8677 E
+000210      
+000220* TRACKER 9667 S
+000230     SELECT CSV-STATEMENT-OUTFILE
+000240         ASSIGN TO UT-S-MXA046C1.
+000250* TRACKER 9667 E
+000260
+000270 DATA DIVISION.
+000280 FILE SECTION.
+000290 FD  CREDIT-INFILE
+000300     RECORDING MODE IS F.
+000310 01  CREDIT-REC                          PIC X(179).
+000320 FD  REPORT-OUTFILE
+000330     RECORDING MODE IS F.
+000340 01  REPORT-REC                          PIC X(132).
+000350      
+000360* TRACKER 8677 S
+000370 FD  REPRINT-DEALER-PARM
+000380     RECORDING MODE IS F.
+000390 01  REPRINT-DEALER-PARM-REC          PIC X(80).
+000400* TRACKER 8677 E
+000410      
+000420* TRACKER 9667 S
+000430 FD  CSV-STATEMENT-OUTFILE
+000440     RECORDING MODE IS F.
+000450 01  CSV-STATEMENT-OUTFILE-REC        PIC X(80).
+000460* TRACKER 9667 E
+000470
+000480 WORKING-STORAGE SECTION.
+000490 01  WS-MISC-FIELDS.
+000500     05  WS-SAVE-DATE                    PIC X(10).
+000510     05  INPUT-EOF-SW                    PIC X(01) VALUE SPACES.
+000520         88  INPUT-AT-END                          VALUE 'Y'.
+000530     05  FIRST-CREDIT-MEMO-SW            PIC X(01) VALUE 'Y'.
+000540         88  FIRST-CREDIT-MEMO                     VALUE 'Y'.
+000550     05  FIRST-MEMO-DONE-SW              PIC X(01) VALUE SPACES.
+000560         88  FIRST-MEMO-DONE                       VALUE 'Y'.
+000570     05  CRITICAL-ERROR-SW               PIC X(01) VALUE SPACES.
+000580         88  CRITICAL-ERROR                        VALUE 'Y'.
+000590     05  READ-TYPE-3-SW                  PIC X(01) VALUE 'N'.
+000600     05  PAGE-BREAK-SW                   PIC X(01) VALUE SPACES.
+000610         88  HEADINGS-WERE-PRINTED                 VALUE 'Y'.
+000620* TRACKER 9345 S
+000630     05  WS-CT-SUBTOTAL-FOUND-SW         PIC X(01) VALUE 'N'.
+000640* TRACKER 9345 E
+000650
+000660****************************************************************
+000670* INPUT RECORD LAYOUT.                                         *
+000680****************************************************************
+000690
+000700     EXEC SQL
+000710         INCLUDE MXAW21
+000720     END-EXEC.
+000730
+000740     EXEC SQL
+000750         INCLUDE MXWW03
+000760     END-EXEC.
+000770
+000780     EXEC SQL
+000790         INCLUDE VWMCTUPD
+000800     END-EXEC.
+000810
+000820     EXEC SQL
+000830         INCLUDE SQLCA
+000840     END-EXEC.
 000850
-000860 WORKING-STORAGE SECTION.
-000870 01  WS-MISC-FIELDS.
-000880     05  WS-SAVE-DATE                    PIC X(10).
-000890     05  INPUT-EOF-SW                    PIC X(01) VALUE SPACES.
-000900         88  INPUT-AT-END                          VALUE 'Y'.
-000910     05  FIRST-CREDIT-MEMO-SW            PIC X(01) VALUE 'Y'.
-000920         88  FIRST-CREDIT-MEMO                     VALUE 'Y'.
-000930     05  FIRST-MEMO-DONE-SW              PIC X(01) VALUE SPACES.
-000940         88  FIRST-MEMO-DONE                       VALUE 'Y'.
-000950     05  CRITICAL-ERROR-SW               PIC X(01) VALUE SPACES.
-000960         88  CRITICAL-ERROR                        VALUE 'Y'.
-000970     05  READ-TYPE-3-SW                  PIC X(01) VALUE 'N'.
-000980     05  PAGE-BREAK-SW                   PIC X(01) VALUE SPACES.
-000990         88  HEADINGS-WERE-PRINTED                 VALUE 'Y'.
-001000
-001010****************************************************************
-001020* INPUT RECORD LAYOUT.                                         *
-001030****************************************************************
-001040
-001050     EXEC SQL
-001060         INCLUDE MXAW21
-001070     END-EXEC.
-001080
-001090     EXEC SQL
-001100         INCLUDE MXWW03
-001110     END-EXEC.
-001120
-001130     EXEC SQL
-001140         INCLUDE VWMCTUPD
-001150     END-EXEC.
-001160
-001170     EXEC SQL
-001180         INCLUDE SQLCA
-001190     END-EXEC.
-001200
-001210****************************************************************
-001220*    COUNTERS & TOTALS                                         *
-001230****************************************************************
-001240
-001250 01  WS-MISC-COUNTERS.
-001260     05  PAGE-CNT                        PIC 9(06) VALUE 1.
-001270     05  LINE-CNT                        PIC 9(02) VALUE 60.
-001280     05  REC-CNT                         PIC S9(09) COMP-3
-001290                                                    VALUE 0.
-001300
-001310 01  WS-CREDIT-MEMO-TOTALS.
-001320     05  TOT-CREDIT-MEMO                 PIC S9(09)V99 VALUE 0.
-001330     05  TOT-CREDIT-DLR                  PIC S9(09)V99 VALUE 0.
-001340
-001350 01  CUR-AREA.
-001360     05  CUR-DLR-NBR                     PIC S9(09) COMP VALUE 0.
-001370     05  CUR-ADDL-CUST-LIT               PIC X(15) VALUE SPACES.
-001380     05  CUR-ADDL-CUST-NO                PIC X(13) VALUE SPACES.
-001390     05  CUR-AREA-1.
-001400        10  CUR-DIST-NAME                PIC X(35) VALUE SPACES.
-001410        10  CUR-CREDIT-MEMO-NBR          PIC X(11) VALUE SPACES.
-001420        10  CUR-LANG-IND                 PIC X(06) VALUE SPACES.
-001430     05 CUR-AREA-2.
-001440        10  CUR-DLR-ADDRESS1             PIC X(50) VALUE SPACES.
-001450        10  CUR-DLR-ADDRESS2             PIC X(50) VALUE SPACES.
-001460        10  CUR-DLR-ADDRESS3             PIC X(50) VALUE SPACES.
-001470        10  CUR-DLR-ADDRESS4             PIC X(50) VALUE SPACES.
-001480        10  CUR-DLR-ADDRESS5             PIC X(50) VALUE SPACES.
-001490        10  CUR-REP-NAME                 PIC X(20) VALUE SPACES.
-001500        10  CUR-REP-PHONE                PIC X(20) VALUE SPACES.
-001510        10  CUR-DLR-NAME                 PIC X(35) VALUE SPACES.
-001520        10  CUR-APPLIED-DATE             PIC X(10) VALUE SPACES.
-001530        10  CUR-BRANCH                   PIC X(04) VALUE SPACES.
-001540
-001550 01  PRV-AREA.
-001560     05  PRV-DLR-NBR                     PIC S9(09) COMP VALUE 0.
-001570     05  PRV-ADDL-CUST-LIT               PIC X(15) VALUE SPACES.
-001580     05  PRV-ADDL-CUST-NO                PIC X(13) VALUE SPACES.
-001590     05  PRV-AREA-1.
-001600         10  PRV-DIST-NAME               PIC X(35) VALUE SPACES.
-001610         10  PRV-CREDIT-MEMO-NBR         PIC X(11) VALUE SPACES.
-001620         10  PRV-LANG-IND                PIC X(06) VALUE SPACES.
-001630     05  PRV-AREA-2.
-001640         10  PRV-DLR-ADDRESS1            PIC X(50) VALUE SPACES.
-001650         10  PRV-DLR-ADDRESS2            PIC X(50) VALUE SPACES.
-001660         10  PRV-DLR-ADDRESS3            PIC X(50) VALUE SPACES.
-001670         10  PRV-DLR-ADDRESS4            PIC X(50) VALUE SPACES.
-001680         10  PRV-DLR-ADDRESS5            PIC X(50) VALUE SPACES.
-001690         10  PRV-REP-NAME                PIC X(20) VALUE SPACES.
-001700         10  PRV-REP-PHONE               PIC X(20) VALUE SPACES.
-001710         10  PRV-DLR-NAME                PIC X(35) VALUE SPACES.
-001720         10  PRV-APPLIED-DATE            PIC X(10) VALUE SPACES.
-001730         10  PRV-BRANCH                  PIC X(04) VALUE SPACES.
-001740
-001750 01  ACCUM-TABLE.
-001760     05  WS-CASH-AMT                     PIC S9(09)V99 COMP-3
+000860****************************************************************
+000870*    COUNTERS & TOTALS                                         *
+000880****************************************************************
+000890
+000900 01  WS-MISC-COUNTERS.
+000910     05  PAGE-CNT                        PIC 9(06) VALUE 1.
+000920     05  LINE-CNT                        PIC 9(02) VALUE 60.
+000930     05  REC-CNT                         PIC S9(09) COMP-3
+000940                                                    VALUE 0.
+000950
+000960      
+000970* TRACKER 8677 S
+000980 01  WS-REPRINT-DEALER-PARM.
+000990     05  WS-REPRINT-DLR-NBR          PIC 9(09) VALUE 0.
+001000     05  FILLER                      PIC X(71) VALUE SPACES.
+001010* TRACKER 8677 E
+001020      
+001030* TRACKER 9188 S
+001040 01  WS-ADDL-CUST-IX             PIC S9(04) COMP VALUE 0.
+001050* TRACKER 9188 E
+001060      
+001070* TRACKER 9345 S
+001080 01  WS-CT-SUBTOTAL-IX           PIC S9(04) COMP VALUE 0.
+001090* TRACKER 9345 E
+001100      
+001110* TRACKER 9667 S
+001120 01  WS-CSV-LINE                     PIC X(80).
+001130 01  WS-CSV-ED-DLR-NBR                PIC ZZZZZZZZ9.
+001140 01  WS-CSV-ED-AMOUNT                 PIC -(9)9.99.
+001150 01  WS-CSV-INVOICE-NBR               PIC X(11) VALUE SPACES.
+001160 01  WS-CSV-TYPE-LIT                  PIC X(13) VALUE SPACES.
+001170* TRACKER 9667 E
+001180 01  WS-CREDIT-MEMO-TOTALS.
+001190     05  TOT-CREDIT-MEMO                 PIC S9(09)V99 VALUE 0.
+001200     05  TOT-CREDIT-DLR                  PIC S9(09)V99 VALUE 0.
+001210
+001220 01  CUR-AREA.
+001230     05  CUR-DLR-NBR                     PIC S9(09) COMP VALUE 0.
+001240* TRACKER 9188 S
+001250     05  CUR-ADDL-CUST-ENTRY OCCURS 3 TIMES.
+001260         10  CUR-ADDL-CUST-LIT           PIC X(15) VALUE SPACES.
+001270         10  CUR-ADDL-CUST-NO            PIC X(13) VALUE SPACES.
+001280* TRACKER 9188 E
+001290     05  CUR-AREA-1.
+001300        10  CUR-DIST-NAME                PIC X(35) VALUE SPACES.
+001310        10  CUR-CREDIT-MEMO-NBR          PIC X(11) VALUE SPACES.
+001320        10  CUR-LANG-IND                 PIC X(06) VALUE SPACES.
+001330* TRACKER 9814 S
+001340     10  CUR-CURRENCY-CODE               PIC X(03) VALUE SPACES.
+001350* TRACKER 9814 E
+001360     05 CUR-AREA-2.
+001370        10  CUR-DLR-ADDRESS1             PIC X(50) VALUE SPACES.
+001380        10  CUR-DLR-ADDRESS2             PIC X(50) VALUE SPACES.
+001390        10  CUR-DLR-ADDRESS3             PIC X(50) VALUE SPACES.
+001400        10  CUR-DLR-ADDRESS4             PIC X(50) VALUE SPACES.
+001410        10  CUR-DLR-ADDRESS5             PIC X(50) VALUE SPACES.
+001420        10  CUR-REP-NAME                 PIC X(20) VALUE SPACES.
+001430        10  CUR-REP-PHONE                PIC X(20) VALUE SPACES.
+001440        10  CUR-DLR-NAME                 PIC X(35) VALUE SPACES.
+001450        10  CUR-APPLIED-DATE             PIC X(10) VALUE SPACES.
+001460        10  CUR-BRANCH                   PIC X(04) VALUE SPACES.
+001470
+001480 01  PRV-AREA.
+001490     05  PRV-DLR-NBR                     PIC S9(09) COMP VALUE 0.
+001500* TRACKER 9188 S
+001510     05  PRV-ADDL-CUST-ENTRY OCCURS 3 TIMES.
+001520         10  PRV-ADDL-CUST-LIT           PIC X(15) VALUE SPACES.
+001530         10  PRV-ADDL-CUST-NO            PIC X(13) VALUE SPACES.
+001540* TRACKER 9188 E
+001550     05  PRV-AREA-1.
+001560         10  PRV-DIST-NAME               PIC X(35) VALUE SPACES.
+001570         10  PRV-CREDIT-MEMO-NBR         PIC X(11) VALUE SPACES.
+001580         10  PRV-LANG-IND                PIC X(06) VALUE SPACES.
+001581* TRACKER 9814 S
+001582         10  PRV-CURRENCY-CODE           PIC X(03) VALUE SPACES.
+001583* TRACKER 9814 E
+001590     05  PRV-AREA-2.
+001600         10  PRV-DLR-ADDRESS1            PIC X(50) VALUE SPACES.
+001610         10  PRV-DLR-ADDRESS2            PIC X(50) VALUE SPACES.
+001620         10  PRV-DLR-ADDRESS3            PIC X(50) VALUE SPACES.
+001630         10  PRV-DLR-ADDRESS4            PIC X(50) VALUE SPACES.
+001640         10  PRV-DLR-ADDRESS5            PIC X(50) VALUE SPACES.
+001650         10  PRV-REP-NAME                PIC X(20) VALUE SPACES.
+001660         10  PRV-REP-PHONE               PIC X(20) VALUE SPACES.
+001670         10  PRV-DLR-NAME                PIC X(35) VALUE SPACES.
+001680         10  PRV-APPLIED-DATE            PIC X(10) VALUE SPACES.
+001690         10  PRV-BRANCH                  PIC X(04) VALUE SPACES.
+001700
+001710 01  ACCUM-TABLE.
+001720     05  WS-CASH-AMT                     PIC S9(09)V99 COMP-3
+001730                                                       VALUE 0.
+001740     05  WS-TRANSFER-AMT                 PIC S9(09)V99 COMP-3
+001750                                                       VALUE 0.
+001760     05  WS-MISC-AMT                     PIC S9(09)V99 COMP-3
 001770                                                       VALUE 0.
-001780     05  WS-TRANSFER-AMT                 PIC S9(09)V99 COMP-3
+001780     05  WS-CHARGE-AMT                   PIC S9(09)V99 COMP-3
 001790                                                       VALUE 0.
-001800     05  WS-MISC-AMT                     PIC S9(09)V99 COMP-3
+001800     05  WS-MEMO-TOT                     PIC S9(11)V99 COMP-3
 001810                                                       VALUE 0.
-001820     05  WS-CHARGE-AMT                   PIC S9(09)V99 COMP-3
+001820     05  WS-DEALER-TOT                   PIC S9(13)V99 COMP-3
 001830                                                       VALUE 0.
-001840     05  WS-MEMO-TOT                     PIC S9(11)V99 COMP-3
+001840     05  WS-GRAND-TOT                    PIC S9(15)V99 COMP-3
 001850                                                       VALUE 0.
-001860     05  WS-DEALER-TOT                   PIC S9(13)V99 COMP-3
+001860     05  TOT-1-AMOUNT                    PIC S9(15)V99 COMP-3
 001870                                                       VALUE 0.
-001880     05  WS-GRAND-TOT                    PIC S9(15)V99 COMP-3
+001880     05  DET-1-AMOUNT                    PIC S9(15)V99 COMP-3
 001890                                                       VALUE 0.
-001900     05  TOT-1-AMOUNT                    PIC S9(15)V99 COMP-3
+001900     05  DET-2-AMOUNT                    PIC S9(15)V99 COMP-3
 001910                                                       VALUE 0.
-001920     05  DET-1-AMOUNT                    PIC S9(15)V99 COMP-3
-001930                                                       VALUE 0.
-001940     05  DET-2-AMOUNT                    PIC S9(15)V99 COMP-3
-001950                                                       VALUE 0.
-001960     05  WS-DET-LINE-NO                  PIC 9(4)  VALUE 0.
-001970
-001980****************************************************************
-001990*    ENGLISH  HEADER.                                          *
-002000****************************************************************
-002010
-002020 01  HEAD-ENGL-1.
-002030     05  FILLER                          PIC X(08) VALUE
-002040                                                       'MXBPA046'.
-002050     05  FILLER                          PIC X(36) VALUE SPACES.
-002060     05  FILLER                          PIC X(43) VALUE
-002070                    '    TEST TEST TEST TEST TEST TEST TEST     '.
-002080     05  FILLER                          PIC X(27) VALUE SPACES.
-002090     05  FILLER                          PIC X(10) VALUE
-002100                                                     'RUN DATE: '.
-002110     05  HEAD-ENGL-1-DATE                PIC X(08).
-002120
-002130 01  HEAD-ENGL-2.
-002140     05  FILLER                          PIC X(04) VALUE SPACES.
-002150     05  HEAD-ENGL-2-BRANCH              PIC X(04).
-002160     05  FILLER                          PIC X(36) VALUE SPACES.
-002170     05  FILLER                          PIC X(43) VALUE
-002180                    '         CREDIT APPLIED DETAIL             '.
-002190     05  FILLER                          PIC X(27) VALUE SPACES.
-002200     05  FILLER                          PIC X(10) VALUE
-002210                                                     '    PAGE: '.
-002220     05  HEAD-ENGL-2-PAGE                PIC ZZ,ZZ9.
-002230
-002240 01  HEAD-ENGL-3.
-002250     05  FILLER                          PIC X(08) VALUE SPACES.
-002260     05  FILLER                          PIC X(36) VALUE SPACES.
-002270     05  FILLER                          PIC X(13) VALUE
-002280                                                  'CUSTOMER NO: '.
-002290     05  HEAD-ENGL-3-CUST                PIC ZZZZZZ.
-002300     05  FILLER                          PIC X(47) VALUE SPACES.
-002310     05  FILLER                          PIC X(10) VALUE SPACES.
-002320
-002330 01  HEAD-ENGL-3A.
-002340     05  FILLER                          PIC X(08) VALUE SPACES.
-002350     05  FILLER                          PIC X(34) VALUE SPACES.
-002360     05  HE-3A-ADDL-CUST-LIT             PIC X(15) VALUE SPACES.
-002370     05  HE-3A-ADDL-CUST-NO              PIC X(13) VALUE SPACES.
-002380     05  FILLER                          PIC X(47) VALUE SPACES.
-002390     05  FILLER                          PIC X(10) VALUE SPACES.
-002400
-002410 01  HEAD-ENGL-4.
-002420     05  FILLER                          PIC X(08) VALUE SPACES.
-002430     05  FILLER                          PIC X(36) VALUE SPACES.
-002440     05  FILLER                          PIC X(13) VALUE SPACES.
-002450     05  HEAD-ENGL-4-DEAL-NAME           PIC X(40).
-002460     05  FILLER                          PIC X(47) VALUE SPACES.
-002470     05  FILLER                          PIC X(10) VALUE SPACES.
-002480
-002490 01  HEAD-ENGL-5.
-002500     05  FILLER                          PIC X(08) VALUE SPACES.
-002510     05  FILLER                          PIC X(36) VALUE SPACES.
-002520     05  FILLER                          PIC X(13) VALUE SPACES.
-002530     05  HEAD-ENGL-5-DEAL-ADDR1          PIC X(50).
-002540     05  FILLER                          PIC X(37) VALUE SPACES.
-002550     05  FILLER                          PIC X(10) VALUE SPACES.
-002560
-002570 01  HEAD-ENGL-6.
-002580     05  FILLER                          PIC X(08) VALUE SPACES.
-002590     05  FILLER                          PIC X(36) VALUE SPACES.
-002600     05  FILLER                          PIC X(13) VALUE SPACES.
-002610     05  HEAD-ENGL-6-DEAL-ADDR2          PIC X(50).
-002620     05  FILLER                          PIC X(37) VALUE SPACES.
-002630     05  FILLER                          PIC X(10) VALUE SPACES.
-002640
-002650 01  HEAD-ENGL-7A.
-002660     05  FILLER                          PIC X(08) VALUE SPACES.
-002670     05  FILLER                          PIC X(36) VALUE SPACES.
-002680     05  FILLER                          PIC X(13) VALUE SPACES.
-002690     05  HEAD-ENGL-7-DEAL-ADDR3          PIC X(50).
-002700     05  FILLER                          PIC X(37) VALUE SPACES.
-002710     05  FILLER                          PIC X(10) VALUE SPACES.
-002720
-002730 01  HEAD-ENGL-7B.
+001920     05  WS-DET-LINE-NO                  PIC 9(4)  VALUE 0.
+001930      
+001940* TRACKER 7901 S
+001950 05  WS-DET-1-COUNTRY-CODE           PIC X(03) VALUE SPACES.
+001960 05  WS-GST-AMT                      PIC S9(07)V99 COMP-3
+001970                                                 VALUE 0.
+001980 05  WS-HST-AMT                      PIC S9(07)V99 COMP-3
+001990                                                 VALUE 0.
+002000 05  WS-PST-AMT                      PIC S9(07)V99 COMP-3
+002010                                                 VALUE 0.
+002020* TRACKER 7901 E
+002030      
+002040* TRACKER 9345 S
+002050 05  WS-CT-SUBTOTAL-CNT              PIC S9(04) COMP VALUE 0.
+002060 05  WS-CT-SUBTOTAL-ENTRY OCCURS 8 TIMES.
+002070     10  WS-CT-SUBTOTAL-TYPE         PIC X(05) VALUE SPACES.
+002080     10  WS-CT-SUBTOTAL-AMT          PIC S9(09)V99 COMP-3
+002090                                                    VALUE 0.
+002100* TRACKER 9345 E
+002110
+002120****************************************************************
+002130*    ENGLISH  HEADER.                                          *
+002140****************************************************************
+002150
+002160 01  HEAD-ENGL-1.
+002170     05  FILLER                          PIC X(08) VALUE
+002180                                                       'MXBPA046'.
+002190     05  FILLER                          PIC X(36) VALUE SPACES.
+002200     05  FILLER                          PIC X(43) VALUE
+002210                    '    TEST TEST TEST TEST TEST TEST TEST     '.
+002220     05  FILLER                          PIC X(27) VALUE SPACES.
+002230     05  FILLER                          PIC X(10) VALUE
+002240                                                     'RUN DATE: '.
+002250     05  HEAD-ENGL-1-DATE                PIC X(08).
+002260
+002270 01  HEAD-ENGL-2.
+002280     05  FILLER                          PIC X(04) VALUE SPACES.
+002290     05  HEAD-ENGL-2-BRANCH              PIC X(04).
+002300     05  FILLER                          PIC X(36) VALUE SPACES.
+002310     05  FILLER                          PIC X(43) VALUE
+002320                    '         CREDIT APPLIED DETAIL             '.
+002330     05  FILLER                          PIC X(27) VALUE SPACES.
+002340     05  FILLER                          PIC X(10) VALUE
+002350                                                     '    PAGE: '.
+002360     05  HEAD-ENGL-2-PAGE                PIC ZZ,ZZ9.
+002370
+002380 01  HEAD-ENGL-3.
+002390     05  FILLER                          PIC X(08) VALUE SPACES.
+002400     05  FILLER                          PIC X(36) VALUE SPACES.
+002410     05  FILLER                          PIC X(13) VALUE
+002420                                                  'CUSTOMER NO: '.
+002430     05  HEAD-ENGL-3-CUST                PIC ZZZZZZ.
+002440     05  FILLER                          PIC X(47) VALUE SPACES.
+002450     05  FILLER                          PIC X(10) VALUE SPACES.
+002460
+002470 01  HEAD-ENGL-3A.
+002480     05  FILLER                          PIC X(08) VALUE SPACES.
+002490     05  FILLER                          PIC X(34) VALUE SPACES.
+002500     05  HE-3A-ADDL-CUST-LIT             PIC X(15) VALUE SPACES.
+002510     05  HE-3A-ADDL-CUST-NO              PIC X(13) VALUE SPACES.
+002520     05  FILLER                          PIC X(47) VALUE SPACES.
+002530     05  FILLER                          PIC X(10) VALUE SPACES.
+002540      
+002550* TRACKER 9188 S
+002560 01  HEAD-ENGL-3B.
+002570     05  FILLER                          PIC X(08) VALUE SPACES.
+002580     05  FILLER                          PIC X(34) VALUE SPACES.
+002590     05  HE-3B-ADDL-CUST-LIT             PIC X(15) VALUE SPACES.
+002600     05  HE-3B-ADDL-CUST-NO              PIC X(13) VALUE SPACES.
+002610     05  FILLER                          PIC X(47) VALUE SPACES.
+002620     05  FILLER                          PIC X(10) VALUE SPACES.
+002630      
+002640 01  HEAD-ENGL-3C.
+002650     05  FILLER                          PIC X(08) VALUE SPACES.
+002660     05  FILLER                          PIC X(34) VALUE SPACES.
+002670     05  HE-3C-ADDL-CUST-LIT             PIC X(15) VALUE SPACES.
+002680     05  HE-3C-ADDL-CUST-NO              PIC X(13) VALUE SPACES.
+002690     05  FILLER                          PIC X(47) VALUE SPACES.
+002700     05  FILLER                          PIC X(10) VALUE SPACES.
+002710* TRACKER 9188 E
+002720      
+002730 01  HEAD-ENGL-4.
 002740     05  FILLER                          PIC X(08) VALUE SPACES.
 002750     05  FILLER                          PIC X(36) VALUE SPACES.
 002760     05  FILLER                          PIC X(13) VALUE SPACES.
-002770     05  HEAD-ENGL-7-DEAL-ADDR4          PIC X(50).
-002780     05  FILLER                          PIC X(37) VALUE SPACES.
+002770     05  HEAD-ENGL-4-DEAL-NAME           PIC X(40).
+002780     05  FILLER                          PIC X(47) VALUE SPACES.
 002790     05  FILLER                          PIC X(10) VALUE SPACES.
 002800
-002810 01  HEAD-ENGL-7C.
+002810 01  HEAD-ENGL-5.
 002820     05  FILLER                          PIC X(08) VALUE SPACES.
 002830     05  FILLER                          PIC X(36) VALUE SPACES.
 002840     05  FILLER                          PIC X(13) VALUE SPACES.
-002850     05  HEAD-ENGL-7-DEAL-ADDR5          PIC X(50).
+002850     05  HEAD-ENGL-5-DEAL-ADDR1          PIC X(50).
 002860     05  FILLER                          PIC X(37) VALUE SPACES.
 002870     05  FILLER                          PIC X(10) VALUE SPACES.
 002880
-002890 01  HEAD-ENGL-8.
-002900     05  FILLER                          PIC X(02) VALUE SPACES.
-002910     05  FILLER                          PIC X(22) VALUE
-002920                                         'CUSTOMER SERVICE REP: '.
-002930     05  HEAD-ENGL-8-CUST                PIC X(20).
-002940     05  FILLER                          PIC X(01) VALUE SPACES.
-002950     05  HEAD-ENGL-8-PHONE               PIC X(20).
-002960     05  FILLER                          PIC X(10) VALUE SPACES.
-002970
-002980 01  HEAD-ENGL-9.
-002990     05  FILLER                          PIC X(01) VALUE SPACES.
-003000     05  FILLER                          PIC X(11) VALUE
-003010                                                    'DIST NAME: '.
-003020     05  HEAD-ENGL-9-DISNAME             PIC X(35).
-003030     05  FILLER                          PIC X(01) VALUE SPACES.
-003040     05  FILLER                          PIC X(04) VALUE SPACES.
-003050     05  FILLER                          PIC X(07) VALUE
-003060                                                        'CR NO: '.
-003070     05  HEAD-ENGL-9-CREDNO              PIC X(11).
-003080     05  FILLER                          PIC X(01) VALUE SPACES.
-003090     05  FILLER                          PIC X(09) VALUE
-003100                                                      'APL DAT: '.
-003110     05  HEAD-ENGL-9-APDATE              PIC X(08).
+002890 01  HEAD-ENGL-6.
+002900     05  FILLER                          PIC X(08) VALUE SPACES.
+002910     05  FILLER                          PIC X(36) VALUE SPACES.
+002920     05  FILLER                          PIC X(13) VALUE SPACES.
+002930     05  HEAD-ENGL-6-DEAL-ADDR2          PIC X(50).
+002940     05  FILLER                          PIC X(37) VALUE SPACES.
+002950     05  FILLER                          PIC X(10) VALUE SPACES.
+002960
+002970 01  HEAD-ENGL-7A.
+002980     05  FILLER                          PIC X(08) VALUE SPACES.
+002990     05  FILLER                          PIC X(36) VALUE SPACES.
+003000     05  FILLER                          PIC X(13) VALUE SPACES.
+003010     05  HEAD-ENGL-7-DEAL-ADDR3          PIC X(50).
+003020     05  FILLER                          PIC X(37) VALUE SPACES.
+003030     05  FILLER                          PIC X(10) VALUE SPACES.
+003040
+003050 01  HEAD-ENGL-7B.
+003060     05  FILLER                          PIC X(08) VALUE SPACES.
+003070     05  FILLER                          PIC X(36) VALUE SPACES.
+003080     05  FILLER                          PIC X(13) VALUE SPACES.
+003090     05  HEAD-ENGL-7-DEAL-ADDR4          PIC X(50).
+003100     05  FILLER                          PIC X(37) VALUE SPACES.
+003110     05  FILLER                          PIC X(10) VALUE SPACES.
 003120
-003130 01  HEAD-ENGL-10.
-003140     05  FILLER                          PIC X(04) VALUE SPACES.
-003150     05  FILLER                          PIC X(11) VALUE
-003160                                                    'INVOICE    '.
-003170     05  FILLER                          PIC X(03) VALUE SPACES.
-003180     05  FILLER                          PIC X(10) VALUE
-003190                                                     '    LINE  '.
-003200     05  FILLER                          PIC X(03) VALUE SPACES.
-003210     05  FILLER                          PIC X(12) VALUE
-003220                                                   '  MODEL     '.
-003230     05  FILLER                          PIC X(03) VALUE SPACES.
-003240     05  FILLER                          PIC X(17) VALUE
-003250                                              '      SERIAL     '.
-003260     05  FILLER                          PIC X(06) VALUE SPACES.
-003270     05  FILLER                          PIC X(14) VALUE
-003280                                                 '   APPLIED    '.
-003290     05  FILLER                          PIC X(03) VALUE SPACES.
-003300     05  FILLER                          PIC X(11) VALUE
-003310                                                    '  CHARGE   '.
-003320     05  FILLER                          PIC X(05) VALUE SPACES.
-003330     05  FILLER                          PIC X(11) VALUE
-003340                                                    '           '.
-003350
-003360 01  HEAD-ENGL-11.
-003370     05  FILLER                          PIC X(04) VALUE SPACES.
-003380     05  FILLER                          PIC X(11) VALUE
-003390                                                    'NUMBER     '.
-003400     05  FILLER                          PIC X(03) VALUE SPACES.
-003410     05  FILLER                          PIC X(10) VALUE
-003420                                                     '     #    '.
-003430     05  FILLER                          PIC X(03) VALUE SPACES.
-003440     05  FILLER                          PIC X(12) VALUE
-003450                                                   '  NUMBER    '.
-003460     05  FILLER                          PIC X(03) VALUE SPACES.
-003470     05  FILLER                          PIC X(17) VALUE
-003480                                              '      NUMBER     '.
-003490     05  FILLER                          PIC X(09) VALUE SPACES.
-003500     05  FILLER                          PIC X(14) VALUE
-003510                                                 'AMOUNT        '.
-003520     05  FILLER                          PIC X(01) VALUE SPACES.
-003530     05  FILLER                          PIC X(11) VALUE
-003540                                                    '  TYPE     '.
-003550     05  FILLER                          PIC X(05) VALUE SPACES.
-003560     05  FILLER                          PIC X(11) VALUE
-003570                                                    '           '.
-003580
-003590****************************************************************
-003600*    FRENCH HEADER.                                            *
-003610****************************************************************
-003620
-003630 01  HEAD-FRAN-1.
-003640     05  FILLER                          PIC X(08) VALUE
-003650                                                       'MXBPA046'.
-003660     05  FILLER                          PIC X(36) VALUE SPACES.
-003670     05  FILLER                          PIC X(50) VALUE
-003680             '    TEST TEST TEST TEST TEST TEST TEST TEST       '.
-003690     05  FILLER                          PIC X(20) VALUE SPACES.
-003700     05  FILLER                          PIC X(10) VALUE
-003710                                                     '    DATE: '.
-003720     05  HEAD-FRAN-1-DATE                PIC X(08).
-003730
-003740 01  HEAD-FRAN-2.
-003750     05  FILLER                          PIC X(04) VALUE SPACES.
-003760     05  HEAD-FRAN-2-BRANCH              PIC X(04).
-003770     05  FILLER                          PIC X(36) VALUE SPACES.
-003780     05  FILLER                          PIC X(43) VALUE
-003790                    '     DETAILS DES SOMMES CREDITEES          '.
-003800     05  FILLER                          PIC X(27) VALUE SPACES.
-003810     05  FILLER                          PIC X(10) VALUE
-003820                                                     '    PAGE: '.
-003830     05  HEAD-FRAN-2-PAGE                PIC ZZ,ZZ9.
-003840
-003850 01  HEAD-FRAN-3.
-003860     05  FILLER                          PIC X(08) VALUE SPACES.
-003870     05  FILLER                          PIC X(36) VALUE SPACES.
-003880     05  FILLER                          PIC X(13) VALUE
-003890                                                  '  CLIENT # : '.
-003900     05  HEAD-FRAN-3-CUST                PIC ZZZZZZ.
-003910     05  FILLER                          PIC X(47) VALUE SPACES.
-003920     05  FILLER                          PIC X(10) VALUE SPACES.
-003930
-003940 01  HEAD-FRAN-4.
-003950     05  FILLER                          PIC X(08) VALUE SPACES.
-003960     05  FILLER                          PIC X(36) VALUE SPACES.
-003970     05  FILLER                          PIC X(13) VALUE SPACES.
-003980     05  HEAD-FRAN-4-DEAL-NAME           PIC X(40).
-003990     05  FILLER                          PIC X(47) VALUE SPACES.
-004000     05  FILLER                          PIC X(10) VALUE SPACES.
-004010
-004020 01  HEAD-FRAN-5.
-004030     05  FILLER                          PIC X(08) VALUE SPACES.
-004040     05  FILLER                          PIC X(36) VALUE SPACES.
-004050     05  FILLER                          PIC X(13) VALUE SPACES.
-004060     05  HEAD-FRAN-5-DEAL-ADDR1          PIC X(50).
-004070     05  FILLER                          PIC X(37) VALUE SPACES.
-004080     05  FILLER                          PIC X(10) VALUE SPACES.
-004090
-004100 01  HEAD-FRAN-6.
-004110     05  FILLER                          PIC X(08) VALUE SPACES.
-004120     05  FILLER                          PIC X(36) VALUE SPACES.
-004130     05  FILLER                          PIC X(13) VALUE SPACES.
-004140     05  HEAD-FRAN-6-DEAL-ADDR2          PIC X(50).
-004150     05  FILLER                          PIC X(37) VALUE SPACES.
-004160     05  FILLER                          PIC X(10) VALUE SPACES.
-004170
-004180 01  HEAD-FRAN-7A.
-004190     05  FILLER                          PIC X(08) VALUE SPACES.
-004200     05  FILLER                          PIC X(36) VALUE SPACES.
-004210     05  FILLER                          PIC X(13) VALUE SPACES.
-004220     05  HEAD-FRAN-7-DEAL-ADDR3          PIC X(50).
-004230     05  FILLER                          PIC X(37) VALUE SPACES.
+003130 01  HEAD-ENGL-7C.
+003140     05  FILLER                          PIC X(08) VALUE SPACES.
+003150     05  FILLER                          PIC X(36) VALUE SPACES.
+003160     05  FILLER                          PIC X(13) VALUE SPACES.
+003170     05  HEAD-ENGL-7-DEAL-ADDR5          PIC X(50).
+003180     05  FILLER                          PIC X(37) VALUE SPACES.
+003190     05  FILLER                          PIC X(10) VALUE SPACES.
+003200
+003210 01  HEAD-ENGL-8.
+003220     05  FILLER                          PIC X(02) VALUE SPACES.
+003230     05  FILLER                          PIC X(22) VALUE
+003240                                         'CUSTOMER SERVICE REP: '.
+003250     05  HEAD-ENGL-8-CUST                PIC X(20).
+003260     05  FILLER                          PIC X(01) VALUE SPACES.
+003270     05  HEAD-ENGL-8-PHONE               PIC X(20).
+003280     05  FILLER                          PIC X(10) VALUE SPACES.
+003290
+003300 01  HEAD-ENGL-9.
+003310     05  FILLER                          PIC X(01) VALUE SPACES.
+003320     05  FILLER                          PIC X(11) VALUE
+003330                                                    'DIST NAME: '.
+003340     05  HEAD-ENGL-9-DISNAME             PIC X(35).
+003350     05  FILLER                          PIC X(01) VALUE SPACES.
+003360     05  FILLER                          PIC X(04) VALUE SPACES.
+003370     05  FILLER                          PIC X(07) VALUE
+003380                                                        'CR NO: '.
+003390     05  HEAD-ENGL-9-CREDNO              PIC X(11).
+003400     05  FILLER                          PIC X(01) VALUE SPACES.
+003410     05  FILLER                          PIC X(09) VALUE
+003420                                                      'APL DAT: '.
+003430     05  HEAD-ENGL-9-APDATE              PIC X(08).
+003440
+003450 01  HEAD-ENGL-10.
+003460     05  FILLER                          PIC X(04) VALUE SPACES.
+003470     05  FILLER                          PIC X(11) VALUE
+003480                                                    'INVOICE    '.
+003490     05  FILLER                          PIC X(03) VALUE SPACES.
+003500     05  FILLER                          PIC X(10) VALUE
+003510                                                     '    LINE  '.
+003520     05  FILLER                          PIC X(03) VALUE SPACES.
+003530     05  FILLER                          PIC X(12) VALUE
+003540                                                   '  MODEL     '.
+003550     05  FILLER                          PIC X(03) VALUE SPACES.
+003560     05  FILLER                          PIC X(17) VALUE
+003570                                              '      SERIAL     '.
+003580     05  FILLER                          PIC X(06) VALUE SPACES.
+003590     05  FILLER                          PIC X(14) VALUE
+003600                                                 '   APPLIED    '.
+003610     05  FILLER                          PIC X(03) VALUE SPACES.
+003620     05  FILLER                          PIC X(11) VALUE
+003630                                                    '  CHARGE   '.
+003640     05  FILLER                          PIC X(05) VALUE SPACES.
+003650     05  FILLER                          PIC X(11) VALUE
+003660                                                    '           '.
+003670
+003680 01  HEAD-ENGL-11.
+003690     05  FILLER                          PIC X(04) VALUE SPACES.
+003700     05  FILLER                          PIC X(11) VALUE
+003710                                                    'NUMBER     '.
+003720     05  FILLER                          PIC X(03) VALUE SPACES.
+003730     05  FILLER                          PIC X(10) VALUE
+003740                                                     '     #    '.
+003750     05  FILLER                          PIC X(03) VALUE SPACES.
+003760     05  FILLER                          PIC X(12) VALUE
+003770                                                   '  NUMBER    '.
+003780     05  FILLER                          PIC X(03) VALUE SPACES.
+003790     05  FILLER                          PIC X(17) VALUE
+003800                                              '      NUMBER     '.
+003810     05  FILLER                          PIC X(09) VALUE SPACES.
+003820     05  FILLER                          PIC X(14) VALUE
+003830                                                 'AMOUNT        '.
+003840     05  FILLER                          PIC X(01) VALUE SPACES.
+003850     05  FILLER                          PIC X(11) VALUE
+003860                                                    '  TYPE     '.
+003870     05  FILLER                          PIC X(05) VALUE SPACES.
+003880     05  FILLER                          PIC X(11) VALUE
+003890                                                    '           '.
+003900
+003910****************************************************************
+003920*    FRENCH HEADER.                                            *
+003930****************************************************************
+003940
+003950 01  HEAD-FRAN-1.
+003960     05  FILLER                          PIC X(08) VALUE
+003970                                                       'MXBPA046'.
+003980     05  FILLER                          PIC X(36) VALUE SPACES.
+003990     05  FILLER                          PIC X(50) VALUE
+004000             '    TEST TEST TEST TEST TEST TEST TEST TEST       '.
+004010     05  FILLER                          PIC X(20) VALUE SPACES.
+004020     05  FILLER                          PIC X(10) VALUE
+004030                                                     '    DATE: '.
+004040     05  HEAD-FRAN-1-DATE                PIC X(08).
+004050
+004060 01  HEAD-FRAN-2.
+004070     05  FILLER                          PIC X(04) VALUE SPACES.
+004080     05  HEAD-FRAN-2-BRANCH              PIC X(04).
+004090     05  FILLER                          PIC X(36) VALUE SPACES.
+004100     05  FILLER                          PIC X(43) VALUE
+004110                    '     DETAILS DES SOMMES CREDITEES          '.
+004120     05  FILLER                          PIC X(27) VALUE SPACES.
+004130     05  FILLER                          PIC X(10) VALUE
+004140                                                     '    PAGE: '.
+004150     05  HEAD-FRAN-2-PAGE                PIC ZZ,ZZ9.
+004160
+004170 01  HEAD-FRAN-3.
+004180     05  FILLER                          PIC X(08) VALUE SPACES.
+004190     05  FILLER                          PIC X(36) VALUE SPACES.
+004200     05  FILLER                          PIC X(13) VALUE
+004210                                                  '  CLIENT # : '.
+004220     05  HEAD-FRAN-3-CUST                PIC ZZZZZZ.
+004230     05  FILLER                          PIC X(47) VALUE SPACES.
 004240     05  FILLER                          PIC X(10) VALUE SPACES.
-004250
-004260 01  HEAD-FRAN-7B.
+004241* TRACKER 9188 S
+004242 01  HEAD-FRAN-3A.
+004243     05  FILLER                          PIC X(08) VALUE SPACES.
+004244     05  FILLER                          PIC X(34) VALUE SPACES.
+004245     05  HF-3A-ADDL-CUST-LIT             PIC X(15) VALUE SPACES.
+004246     05  HF-3A-ADDL-CUST-NO              PIC X(13) VALUE SPACES.
+004247     05  FILLER                          PIC X(47) VALUE SPACES.
+004248     05  FILLER                          PIC X(10) VALUE SPACES.
+004249
+004250 01  HEAD-FRAN-3B.
+004251     05  FILLER                          PIC X(08) VALUE SPACES.
+004252     05  FILLER                          PIC X(34) VALUE SPACES.
+004253     05  HF-3B-ADDL-CUST-LIT             PIC X(15) VALUE SPACES.
+004254     05  HF-3B-ADDL-CUST-NO              PIC X(13) VALUE SPACES.
+004255     05  FILLER                          PIC X(47) VALUE SPACES.
+004256     05  FILLER                          PIC X(10) VALUE SPACES.
+004257
+004258 01  HEAD-FRAN-3C.
+004259     05  FILLER                          PIC X(08) VALUE SPACES.
+004260     05  FILLER                          PIC X(34) VALUE SPACES.
+004261     05  HF-3C-ADDL-CUST-LIT             PIC X(15) VALUE SPACES.
+004262     05  HF-3C-ADDL-CUST-NO              PIC X(13) VALUE SPACES.
+004263     05  FILLER                          PIC X(47) VALUE SPACES.
+004264     05  FILLER                          PIC X(10) VALUE SPACES.
+004265* TRACKER 9188 E
+004266
+004267 01  HEAD-FRAN-4.
 004270     05  FILLER                          PIC X(08) VALUE SPACES.
 004280     05  FILLER                          PIC X(36) VALUE SPACES.
 004290     05  FILLER                          PIC X(13) VALUE SPACES.
-004300     05  HEAD-FRAN-7-DEAL-ADDR4          PIC X(50).
-004310     05  FILLER                          PIC X(37) VALUE SPACES.
+004300     05  HEAD-FRAN-4-DEAL-NAME           PIC X(40).
+004310     05  FILLER                          PIC X(47) VALUE SPACES.
 004320     05  FILLER                          PIC X(10) VALUE SPACES.
 004330
-004340 01  HEAD-FRAN-7C.
+004340 01  HEAD-FRAN-5.
 004350     05  FILLER                          PIC X(08) VALUE SPACES.
 004360     05  FILLER                          PIC X(36) VALUE SPACES.
 004370     05  FILLER                          PIC X(13) VALUE SPACES.
-004380     05  HEAD-FRAN-7-DEAL-ADDR5          PIC X(50).
+004380     05  HEAD-FRAN-5-DEAL-ADDR1          PIC X(50).
 004390     05  FILLER                          PIC X(37) VALUE SPACES.
 004400     05  FILLER                          PIC X(10) VALUE SPACES.
 004410
-004420 01  HEAD-FRAN-8.
-004430     05  FILLER                          PIC X(02) VALUE SPACES.
-004440     05  FILLER                          PIC X(22) VALUE
-004450                                         'DIRECTEUR DE COMPTE : '.
-004460     05  HEAD-FRAN-8-CUST                PIC X(20).
-004470     05  FILLER                          PIC X(01) VALUE SPACES.
-004480     05  HEAD-FRAN-8-PHONE               PIC X(15).
-004490     05  FILLER                          PIC X(10) VALUE SPACES.
-004500
-004510 01  HEAD-FRAN-9.
-004520     05  FILLER                          PIC X(10) VALUE
-004530                                                     'NOM DIST: '.
-004540     05  HEAD-FRAN-9-DISNAME             PIC X(35).
-004550     05  FILLER                          PIC X(01) VALUE SPACES.
-004560     05  FILLER                          PIC X(04) VALUE SPACES.
-004570     05  FILLER                          PIC X(19) VALUE
-004580                                            'NOTE DE CREDIT NO: '.
-004590     05  HEAD-FRAN-9-CREDNO              PIC X(11).
-004600     05  FILLER                          PIC X(15) VALUE
-004610                                                'DATE CREDITEE: '.
-004620     05  HEAD-FRAN-9-APDATE              PIC X(08).
-004630
-004640 01  HEAD-FRAN-10.
-004650     05  FILLER                          PIC X(04) VALUE SPACES.
-004660     05  FILLER                          PIC X(11) VALUE
-004670                                                    'FACTURE    '.
-004680     05  FILLER                          PIC X(03) VALUE SPACES.
-004690     05  FILLER                          PIC X(10) VALUE
-004700                                                     '    LIGNE '.
-004710     05  FILLER                          PIC X(03) VALUE SPACES.
-004720     05  FILLER                          PIC X(12) VALUE
-004730                                                   '  MODELE    '.
-004740     05  FILLER                          PIC X(05) VALUE SPACES.
-004750     05  FILLER                          PIC X(17) VALUE
-004760                                              '    SERIALE      '.
-004770     05  FILLER                          PIC X(05) VALUE SPACES.
-004780     05  FILLER                          PIC X(14) VALUE
-004790                                                 ' MONTANT      '.
-004800     05  FILLER                          PIC X(02) VALUE SPACES.
-004810     05  FILLER                          PIC X(11) VALUE
-004820                                                    ' TYPE DE   '.
-004830     05  FILLER                          PIC X(04) VALUE SPACES.
-004840     05  FILLER                          PIC X(11) VALUE
-004850                                                    '           '.
-004860
-004870 01  HEAD-FRAN-11.
+004420 01  HEAD-FRAN-6.
+004430     05  FILLER                          PIC X(08) VALUE SPACES.
+004440     05  FILLER                          PIC X(36) VALUE SPACES.
+004450     05  FILLER                          PIC X(13) VALUE SPACES.
+004460     05  HEAD-FRAN-6-DEAL-ADDR2          PIC X(50).
+004470     05  FILLER                          PIC X(37) VALUE SPACES.
+004480     05  FILLER                          PIC X(10) VALUE SPACES.
+004490
+004500 01  HEAD-FRAN-7A.
+004510     05  FILLER                          PIC X(08) VALUE SPACES.
+004520     05  FILLER                          PIC X(36) VALUE SPACES.
+004530     05  FILLER                          PIC X(13) VALUE SPACES.
+004540     05  HEAD-FRAN-7-DEAL-ADDR3          PIC X(50).
+004550     05  FILLER                          PIC X(37) VALUE SPACES.
+004560     05  FILLER                          PIC X(10) VALUE SPACES.
+004570
+004580 01  HEAD-FRAN-7B.
+004590     05  FILLER                          PIC X(08) VALUE SPACES.
+004600     05  FILLER                          PIC X(36) VALUE SPACES.
+004610     05  FILLER                          PIC X(13) VALUE SPACES.
+004620     05  HEAD-FRAN-7-DEAL-ADDR4          PIC X(50).
+004630     05  FILLER                          PIC X(37) VALUE SPACES.
+004640     05  FILLER                          PIC X(10) VALUE SPACES.
+004650
+004660 01  HEAD-FRAN-7C.
+004670     05  FILLER                          PIC X(08) VALUE SPACES.
+004680     05  FILLER                          PIC X(36) VALUE SPACES.
+004690     05  FILLER                          PIC X(13) VALUE SPACES.
+004700     05  HEAD-FRAN-7-DEAL-ADDR5          PIC X(50).
+004710     05  FILLER                          PIC X(37) VALUE SPACES.
+004720     05  FILLER                          PIC X(10) VALUE SPACES.
+004730
+004740 01  HEAD-FRAN-8.
+004750     05  FILLER                          PIC X(02) VALUE SPACES.
+004760     05  FILLER                          PIC X(22) VALUE
+004770                                         'DIRECTEUR DE COMPTE : '.
+004780     05  HEAD-FRAN-8-CUST                PIC X(20).
+004790     05  FILLER                          PIC X(01) VALUE SPACES.
+004800     05  HEAD-FRAN-8-PHONE               PIC X(15).
+004810     05  FILLER                          PIC X(10) VALUE SPACES.
+004820
+004830 01  HEAD-FRAN-9.
+004840     05  FILLER                          PIC X(10) VALUE
+004850                                                     'NOM DIST: '.
+004860     05  HEAD-FRAN-9-DISNAME             PIC X(35).
+004870     05  FILLER                          PIC X(01) VALUE SPACES.
 004880     05  FILLER                          PIC X(04) VALUE SPACES.
-004890     05  FILLER                          PIC X(11) VALUE
-004900                                                    '  NO.      '.
-004910     05  FILLER                          PIC X(03) VALUE SPACES.
-004920     05  FILLER                          PIC X(10) VALUE
-004930                                                     '     NO.  '.
-004940     05  FILLER                          PIC X(03) VALUE SPACES.
-004950     05  FILLER                          PIC X(12) VALUE
-004960                                                   '   NO.      '.
-004970     05  FILLER                          PIC X(05) VALUE SPACES.
-004980     05  FILLER                          PIC X(17) VALUE
-004990                                              '      NO.        '.
-005000     05  FILLER                          PIC X(05) VALUE SPACES.
-005010     05  FILLER                          PIC X(14) VALUE
-005020                                                 ' CREDITE      '.
-005030     05  FILLER                          PIC X(02) VALUE SPACES.
-005040     05  FILLER                          PIC X(11) VALUE
-005050                                                    '  FRAIS    '.
-005060     05  FILLER                          PIC X(04) VALUE SPACES.
-005070     05  FILLER                          PIC X(11) VALUE
-005080                                                    '           '.
-005090
-005100 01  HEAD-COMM-1.
-005110     05  FILLER                          PIC X(04) VALUE SPACES.
-005120     05  FILLER                          PIC X(11) VALUE
-005130                                                    '-----------'.
-005140     05  FILLER                          PIC X(03) VALUE SPACES.
-005150     05  FILLER                          PIC X(10) VALUE
-005160                                                     '    ----  '.
-005170     05  FILLER                          PIC X(02) VALUE SPACES.
-005180     05  FILLER                          PIC X(12) VALUE
-005190                                                   '------------'.
-005200     05  FILLER                          PIC X(05) VALUE SPACES.
-005210     05  FILLER                          PIC X(17) VALUE
-005220                                              '-----------------'.
-005230     05  FILLER                          PIC X(05) VALUE SPACES.
-005240     05  FILLER                          PIC X(14) VALUE
-005250                                                 '--------------'.
-005260     05  FILLER                          PIC X(02) VALUE SPACES.
-005270     05  FILLER                          PIC X(11) VALUE
-005280                                                    '-----------'.
+004890     05  FILLER                          PIC X(19) VALUE
+004900                                            'NOTE DE CREDIT NO: '.
+004910     05  HEAD-FRAN-9-CREDNO              PIC X(11).
+004920     05  FILLER                          PIC X(15) VALUE
+004930                                                'DATE CREDITEE: '.
+004940     05  HEAD-FRAN-9-APDATE              PIC X(08).
+004950
+004960 01  HEAD-FRAN-10.
+004970     05  FILLER                          PIC X(04) VALUE SPACES.
+004980     05  FILLER                          PIC X(11) VALUE
+004990                                                    'FACTURE    '.
+005000     05  FILLER                          PIC X(03) VALUE SPACES.
+005010     05  FILLER                          PIC X(10) VALUE
+005020                                                     '    LIGNE '.
+005030     05  FILLER                          PIC X(03) VALUE SPACES.
+005040     05  FILLER                          PIC X(12) VALUE
+005050                                                   '  MODELE    '.
+005060     05  FILLER                          PIC X(05) VALUE SPACES.
+005070     05  FILLER                          PIC X(17) VALUE
+005080                                              '    SERIALE      '.
+005090     05  FILLER                          PIC X(05) VALUE SPACES.
+005100     05  FILLER                          PIC X(14) VALUE
+005110                                                 ' MONTANT      '.
+005120     05  FILLER                          PIC X(02) VALUE SPACES.
+005130     05  FILLER                          PIC X(11) VALUE
+005140                                                    ' TYPE DE   '.
+005150     05  FILLER                          PIC X(04) VALUE SPACES.
+005160     05  FILLER                          PIC X(11) VALUE
+005170                                                    '           '.
+005180
+005190 01  HEAD-FRAN-11.
+005200     05  FILLER                          PIC X(04) VALUE SPACES.
+005210     05  FILLER                          PIC X(11) VALUE
+005220                                                    '  NO.      '.
+005230     05  FILLER                          PIC X(03) VALUE SPACES.
+005240     05  FILLER                          PIC X(10) VALUE
+005250                                                     '     NO.  '.
+005260     05  FILLER                          PIC X(03) VALUE SPACES.
+005270     05  FILLER                          PIC X(12) VALUE
+005280                                                   '   NO.      '.
 005290     05  FILLER                          PIC X(05) VALUE SPACES.
-005300     05  FILLER                          PIC X(11) VALUE
-005310                                                    '           '.
-005320
-005330 01  HEAD-COMM-2.
-005340     05  FILLER                          PIC X(132) VALUE ALL '-'.
-005350
-005360 01  HEAD-COMM-3.
-005370     05  FILLER                          PIC X(30) VALUE SPACES.
-005380     05  FILLER                          PIC X(54) VALUE
-005390         '***** THERE WAS NO DATA TO PRINT FOR THIS REPORT *****'.
-005400
-005410****************************************************************
-005420*    OUTPUT REPORT LINE FORMAT                                 *
-005430****************************************************************
-005440
-005450 01  DETAIL-LINE-1.
-005460     05  FILLER                          PIC X(04) VALUE SPACES.
-005470     05  DET-1-INVOICE                   PIC X(11).
-005480     05  FILLER                          PIC X(07) VALUE SPACES.
-005490     05  DET-1-LINE-NO                   PIC ZZZZ.
-005500     05  FILLER                          PIC X(04) VALUE SPACES.
-005510     05  DET-1-MODE-NO                   PIC X(12).
-005520     05  FILLER                          PIC X(05) VALUE SPACES.
-005530     05  DET-1-SER-NO                    PIC X(17).
-005540     05  FILLER                          PIC X(05) VALUE SPACES.
-005550     05  DET-1-AMOUNT-ED                 PIC ZZZ,ZZZ,ZZZ.99-.
-005560     05  FILLER                          PIC X(06) VALUE SPACES.
-005570     05  DET-1-TYPE                      PIC X(05).
-005580     05  FILLER                          PIC X(08) VALUE SPACES.
-005590     05  DET-1-BILL-DATE                 PIC X(08).
-005600
-005610 01  DETAIL-LINE-2.
-005620     05  FILLER                          PIC X(04) VALUE SPACES.
-005630     05  DET-2-TEXT                      PIC X(39).
-005640     05  FILLER                          PIC X(26) VALUE SPACES.
-005650     05  DET-2-AMOUNT-ED                 PIC ZZZ,ZZZ,ZZZ.99-.
-005660     05  FILLER                          PIC X(50) VALUE SPACES.
-005670
-005680 01  DETAIL-LINE-TEXT.
-005690     05  DET-ENGL-1                      PIC X(32) VALUE
-005700                               'PENDING APPLICATION - ON ACCOUNT'.
-005710     05  DET-ENGL-2                      PIC X(21) VALUE
-005720                                          'CHECK TO BE ISSUED   '.
-005730     05  DET-ENGL-3                      PIC X(21) VALUE
-005740                                          'MISCELLANEOUS        '.
-005750     05  DET-ENGL-4                      PIC X(21) VALUE
-005760                                          'FINANCE CHARGE       '.
-005770     05  DET-ENGL-5                      PIC X(21) VALUE
-005780                                          'CREDIT MEMO TOTAL    '.
-005790     05  DET-ENGL-6                      PIC X(21) VALUE
-005800                                          'GRAND TOTAL CREDITS  '.
-005810     05  DET-FRAN-1                      PIC X(39) VALUE
-005820                        'SOMME APPLICABLE AU COMPTE - EN SUSPENS'.
-005830     05  DET-FRAN-2                      PIC X(21) VALUE
-005840                                          'CHEQUE A EMETTRE     '.
-005850     05  DET-FRAN-3                      PIC X(21) VALUE
-005860                                          'DIVERS               '.
-005870     05  DET-FRAN-4                      PIC X(21) VALUE
-005880                                          'FRAIS DE FINANCEMENT '.
-005890     05  DET-FRAN-5                      PIC X(21) VALUE
-005900                                          'TOTAL NOTE DE CREDIT '.
-005910     05  DET-FRAN-6                      PIC X(25) VALUE
-005920                                        'GRAND TOTAL DES CREDITS'.
-005930
-005940 01  TOTAL-LINE.
-005950     05  FILLER                          PIC X(04) VALUE SPACES.
-005960     05  TOT-1-TEXT                      PIC X(25).
-005970     05  FILLER                          PIC X(40) VALUE SPACES.
-005980     05  TOT-1-AMOUNT-ED                 PIC ZZZ,ZZZ,ZZZ.99-.
-005990     05  FILLER                          PIC X(06) VALUE SPACES.
-006000
-006010 01  TOTAL-LINE-UND.
-006020     05  FILLER                          PIC X(04) VALUE SPACES.
-006030     05  FILLER                          PIC X(21).
-006040     05  FILLER                          PIC X(44) VALUE SPACES.
-006050     05  FILLER                          PIC X(14) VALUE ALL '-'.
-006060     05  FILLER                          PIC X(06) VALUE SPACES.
-006070
-006080
-006090 PROCEDURE DIVISION.
-006110****************************************************************
-006120*    PROGRAM MAIN CONTROL ROUTINE FOR APPLIED CREDIT STATEMENT *
-006130****************************************************************
-006150 0000-MAINLINE.
-006160     PERFORM 1000-INITIALIZATION THRU 1000-EXIT.
-006170     IF CRITICAL-ERROR
-006180         CONTINUE
-006190     ELSE
-006200         PERFORM 2000-PROCESS THRU 2000-EXIT
-006210             UNTIL INPUT-AT-END
-006220     END-IF.
-006230
-006240     PERFORM 3000-FINALIZATION THRU 3000-EXIT.
-006250     GOBACK.
-006260 0000-EXIT.
-006270     EXIT.
-006280
-006290****************************************************************
-006300*  OPEN FILES, INITIALIZE VARIABLES,                           *
-006310*  READ INPUT RECORDS UNTIL A DEALER (RECORD CODE = 0001)      *
-006320*  RECORD IS FOUND.                                            *
-006330*  IF THERE IS DATA, SETUP THE FIRST DEALER.                   *
-006340****************************************************************
-006350
-006360 1000-INITIALIZATION.
-006370     PERFORM 1500-SELECT-VWMCTUPD THRU 1500-EXIT.
-006380     OPEN INPUT  CREDIT-INFILE
-006390          OUTPUT REPORT-OUTFILE.
-006400
-006410     READ CREDIT-INFILE INTO MXAW21-CREDIT-GENERAL-RECORD
-006420         AT END MOVE 'Y' TO INPUT-EOF-SW.
-006430
-006440     IF INPUT-AT-END
-006450         MOVE 'Y' TO CRITICAL-ERROR-SW
-006460         DISPLAY '                     '
-006470         DISPLAY '*********************'
-006480         DISPLAY 'THERE WAS NO DATA TO '
-006490         DISPLAY 'PRINT FOR THIS REPORT'
-006500         DISPLAY '*********************'
-006510         DISPLAY '                     '
-006520         MOVE '0001' TO HEAD-ENGL-2-BRANCH
-006530                        HEAD-FRAN-2-BRANCH
-006540         ADD 1 TO PAGE-CNT
-006550         WRITE REPORT-REC FROM HEAD-ENGL-1 AFTER ADVANCING PAGE
-006560         WRITE REPORT-REC FROM HEAD-ENGL-2
-006570         WRITE REPORT-REC FROM HEAD-COMM-3 AFTER ADVANCING 4
-006580     ELSE
-006590         IF MXAW21-SK-RECORD-TYPE = '00' AND
-006600            MXAW21-SK-RECORD-TYPE-SEQ = 01
-006610             MOVE MXAW21-SK-DLR-NBR TO CUR-DLR-NBR
-006620                                       PRV-DLR-NBR
-006630             MOVE MXAW21-SK-CREDIT-MEMO-NBR TO CUR-CREDIT-MEMO-NBR
-006640                                               PRV-CREDIT-MEMO-NBR
-006650             MOVE MXAW21-SK-DIST-NAME TO CUR-DIST-NAME
-006660                                         PRV-DIST-NAME
-006670             MOVE MXAW21-SK-LANG-IND TO CUR-LANG-IND
-006680                                        PRV-LANG-IND
-006690             MOVE MXAW21-0001-DLR-CNTL-ENT TO CUR-BRANCH
-006700                                              PRV-BRANCH
-006710             ADD 1 TO REC-CNT
-006720         ELSE
-006730             MOVE 'Y' TO CRITICAL-ERROR-SW
-006740             DISPLAY 'INPUT FILE IS NOT SORTED'
-006750         END-IF
-006760     END-IF.
-006770 1000-EXIT.
-006780     EXIT.
-006790
-006800****************************************************************
-006810*  READ APPLIED CREDIT STATEMENT INPUT FILE.                   *
-006820****************************************************************
-006830
-006840 1100-READ-INPUT.
-006850     IF READ-TYPE-3-SW = 'Y'
-006860         MOVE 'N' TO READ-TYPE-3-SW
-006870     ELSE
-006880         READ CREDIT-INFILE INTO MXAW21-CREDIT-GENERAL-RECORD
-006890             AT END MOVE 'Y' TO INPUT-EOF-SW
-006900     END-IF.
-006910
-006920     IF INPUT-AT-END
-006930         CONTINUE
-006940     ELSE
-006950         IF FIRST-CREDIT-MEMO
-006960             MOVE MXAW21-SK-DLR-NBR TO CUR-DLR-NBR
-006970                                       PRV-DLR-NBR
-006980             MOVE MXAW21-SK-LANG-IND TO CUR-LANG-IND
-006990                                        PRV-LANG-IND
-007000             MOVE MXAW21-SK-CREDIT-MEMO-NBR TO CUR-CREDIT-MEMO-NBR
-007010                                               PRV-CREDIT-MEMO-NBR
-007020             MOVE MXAW21-SK-DIST-NAME TO CUR-DIST-NAME
-007030                                         PRV-DIST-NAME
-007040         ELSE
-007050             MOVE MXAW21-SK-DLR-NBR TO CUR-DLR-NBR
-007060             MOVE MXAW21-SK-LANG-IND TO CUR-LANG-IND
-007070             MOVE MXAW21-SK-CREDIT-MEMO-NBR TO CUR-CREDIT-MEMO-NBR
-007080             MOVE MXAW21-SK-DIST-NAME TO CUR-DIST-NAME
-007090         END-IF
-007100         ADD 1 TO REC-CNT
-007110         EVALUATE MXAW21-SK-RECORD-TYPE ALSO
-007120                  MXAW21-SK-RECORD-TYPE-SEQ
-007130             WHEN '00' ALSO 01
-007140                 MOVE MXAW21-0001-DLR-CNTL-ENT TO CUR-BRANCH
-007150                 GO TO 1100-READ-INPUT
-007160
-007170             WHEN '00' ALSO 02
-007180                 MOVE MXAW21-0002-ADDL-CUST-LIT TO
-007190                      CUR-ADDL-CUST-LIT
-007200                 MOVE MXAW21-0002-ADDL-CUST-NO TO CUR-ADDL-CUST-NO
-007210                 GO TO 1100-READ-INPUT
-007220
-007230             WHEN '00' ALSO 03
-007240                 MOVE MXAW21-0003-DLR-REP-NAME  TO CUR-REP-NAME
-007250                 MOVE MXAW21-0003-DLR-REP-PHONE TO CUR-REP-PHONE
-007260                 GO TO 1100-READ-INPUT
-007270
-007280             WHEN '00' ALSO 04
-007290                 MOVE MXAW21-0004-DLR-NAME-ADDR
-007300                   TO CUR-DLR-NAME
-007310                 GO TO 1100-READ-INPUT
-007320
-007330             WHEN '00' ALSO 05
-007340                 MOVE MXAW21-0004-DLR-NAME-ADDR
-007350                   TO CUR-DLR-ADDRESS1
-007360                 GO TO 1100-READ-INPUT
-007370
-007380             WHEN '00' ALSO 06
-007390                 MOVE MXAW21-0004-DLR-NAME-ADDR
-007400                   TO CUR-DLR-ADDRESS2
-007410                 GO TO 1100-READ-INPUT
-007420
-007430             WHEN '00' ALSO 07
-007440                 MOVE MXAW21-0004-DLR-NAME-ADDR
-007450                   TO CUR-DLR-ADDRESS3
-007460                 GO TO 1100-READ-INPUT
-007470
-007480             WHEN '00' ALSO 08
-007490                 MOVE MXAW21-0004-DLR-NAME-ADDR
-007500                   TO CUR-DLR-ADDRESS4
-007510                 GO TO 1100-READ-INPUT
-007520
-007530             WHEN '00' ALSO 09
-007540                 MOVE MXAW21-0004-DLR-NAME-ADDR
-007550                   TO CUR-DLR-ADDRESS5
-007560                 GO TO 1100-READ-INPUT
-007570
-007580             WHEN '01' ALSO 01
-007590                 MOVE MXAW21-0101-DIST-NAME TO CUR-DIST-NAME
-007600
-007610             WHEN '01' ALSO 03
-007620                 MOVE MXAW21-0103-APPLIED-DATE TO CUR-APPLIED-DATE
-007630                 MOVE MXAW21-0103-CREDIT-NBR TO
-007640                      CUR-CREDIT-MEMO-NBR
-007650                 IF FIRST-CREDIT-MEMO
-007660                     MOVE SPACES TO FIRST-CREDIT-MEMO-SW
-007670                                    PRV-AREA-1
-007680                 END-IF
-007690       END-EVALUATE.
-007700 1100-EXIT.
-007710     EXIT.
-007720
-007730****************************************************************
-007740*  PRINT HEADER AT TOP OF PAGE.                                *
-007750****************************************************************
-007760
-007770 1110-PAGE-BREAK.
-007780     IF NOT FIRST-CREDIT-MEMO
-007790         MOVE 'Y' TO FIRST-MEMO-DONE-SW
-007800         IF LINE-CNT > 50
-007810             IF CUR-LANG-IND = 'USAENG' OR 'CANENG'
-007820                 PERFORM 1200-PRINT-ENGL-HEADER THRU 1200-EXIT
-007830             ELSE
-007850                 PERFORM 1300-PRINT-FRAN-HEADER THRU 1300-EXIT
-007870             END-IF
-007880             SET HEADINGS-WERE-PRINTED TO TRUE
-007890         ELSE
-007900             PERFORM 1210-FORMAT-HEADER THRU 1210-EXIT
-007910         END-IF
-007920     END-IF.
-007950
-007960     IF CUR-AREA-1 NOT = PRV-AREA-1 OR
-007970        HEADINGS-WERE-PRINTED
-008000
-008010         IF CUR-LANG-IND = 'USAENG' OR 'CANENG'
-008020             WRITE REPORT-REC FROM HEAD-ENGL-9
-008030                 AFTER ADVANCING 2 LINES
-008040             WRITE REPORT-REC FROM HEAD-ENGL-10
-008050                 AFTER ADVANCING 2 LINES
-008060             WRITE REPORT-REC FROM HEAD-ENGL-11
-008070             WRITE REPORT-REC FROM HEAD-COMM-1
-008080         ELSE
-008100             WRITE REPORT-REC FROM HEAD-FRAN-9
-008110                 AFTER ADVANCING 2 LINES
-008120             WRITE REPORT-REC FROM HEAD-FRAN-10
-008130                 AFTER ADVANCING 2 LINES
-008140             WRITE REPORT-REC FROM HEAD-FRAN-11
-008150             WRITE REPORT-REC FROM HEAD-COMM-1
-008170         END-IF
-008180         ADD 6 TO LINE-CNT
-008190         MOVE SPACES TO PAGE-BREAK-SW
-008200     END-IF.
-008210 1110-EXIT.
-008220     EXIT.
-008230
-008240****************************************************************
-008250*  PRINT HEADER AT TOP OF PAGE.                                *
-008260****************************************************************
-008270
-008280 1200-PRINT-ENGL-HEADER.
-008290     PERFORM 1210-FORMAT-HEADER THRU 1210-EXIT.
-008300     IF LINE-CNT > 55
-008310         ADD 1 TO PAGE-CNT
-008320         WRITE REPORT-REC FROM HEAD-ENGL-1
-008330             AFTER ADVANCING PAGE
-008340         WRITE REPORT-REC FROM HEAD-ENGL-2
-008350         WRITE REPORT-REC FROM HEAD-ENGL-3
-008360             AFTER ADVANCING 2 LINES
-008370         WRITE REPORT-REC FROM HEAD-ENGL-3A
-008380         WRITE REPORT-REC FROM HEAD-ENGL-4
-008390             AFTER ADVANCING 2 LINES
-008400         WRITE REPORT-REC FROM HEAD-ENGL-5
-008410         WRITE REPORT-REC FROM HEAD-ENGL-6
-008420         WRITE REPORT-REC FROM HEAD-ENGL-7A
-008430         WRITE REPORT-REC FROM HEAD-ENGL-7B
-008440         WRITE REPORT-REC FROM HEAD-ENGL-7C
-008450         WRITE REPORT-REC FROM HEAD-ENGL-8
-008460             AFTER ADVANCING 2 LINES
-008470         MOVE 16 TO LINE-CNT
-008480     END-IF.
-008490 1200-EXIT.
-008500     EXIT.
-008510
-008520****************************************************************
-008530*  FORMAT PAGE HEADER.                                         *
-008540****************************************************************
-008550
-008560 1210-FORMAT-HEADER.
-008570     MOVE PAGE-CNT TO HEAD-ENGL-2-PAGE
-008580                      HEAD-FRAN-2-PAGE.
-008590
-008600     MOVE CUR-BRANCH TO HEAD-ENGL-2-BRANCH
-008610                        HEAD-FRAN-2-BRANCH.
-008620
-008630     MOVE CUR-DLR-NBR TO HEAD-ENGL-3-CUST
-008640                         HEAD-FRAN-3-CUST.
-008650
-008660     MOVE CUR-ADDL-CUST-LIT TO HE-3A-ADDL-CUST-LIT.
-008670     MOVE CUR-ADDL-CUST-NO TO HE-3A-ADDL-CUST-NO.
-008680     MOVE CUR-REP-NAME TO HEAD-ENGL-8-CUST
-008690                          HEAD-FRAN-8-CUST.
-008700
-008710     MOVE CUR-REP-PHONE TO HEAD-ENGL-8-PHONE
-008720                           HEAD-FRAN-8-PHONE.
-008730
-008740     MOVE CUR-DLR-NAME TO HEAD-ENGL-4-DEAL-NAME
-008750                          HEAD-FRAN-4-DEAL-NAME.
-008760
-008770     MOVE CUR-DLR-ADDRESS1 TO HEAD-ENGL-5-DEAL-ADDR1
-008780                              HEAD-FRAN-5-DEAL-ADDR1.
-008790
-008800     MOVE CUR-DLR-ADDRESS2 TO HEAD-ENGL-6-DEAL-ADDR2
-008810                              HEAD-FRAN-6-DEAL-ADDR2.
+005300     05  FILLER                          PIC X(17) VALUE
+005310                                              '      NO.        '.
+005320     05  FILLER                          PIC X(05) VALUE SPACES.
+005330     05  FILLER                          PIC X(14) VALUE
+005340                                                 ' CREDITE      '.
+005350     05  FILLER                          PIC X(02) VALUE SPACES.
+005360     05  FILLER                          PIC X(11) VALUE
+005370                                                    '  FRAIS    '.
+005380     05  FILLER                          PIC X(04) VALUE SPACES.
+005390     05  FILLER                          PIC X(11) VALUE
+005400                                                    '           '.
+005410
+005420****************************************************************
+005430*    SPANISH HEADER.                                           *
+005440****************************************************************
+005450      
+005460* TRACKER 8423 S
+005470 01  HEAD-SPAN-1.
+005480     05  FILLER                           PIC X(08) VALUE
+005490         'MXBPA046'.
+005500     05  FILLER                          PIC X(36) VALUE SPACES.
+005510     05  FILLER                           PIC X(43) VALUE
+005520         'PRUEBA PRUEBA PRUEBA PRUEBA PRUEBA'.
+005530     05  FILLER                          PIC X(27) VALUE SPACES.
+005540     05  FILLER                           PIC X(10) VALUE
+005550         'FECHA:    '.
+005560     05  HEAD-SPAN-1-DATE                PIC X(08).
+005570      
+005580 01  HEAD-SPAN-2.
+005590     05  FILLER                          PIC X(04) VALUE SPACES.
+005600     05  HEAD-SPAN-2-BRANCH              PIC X(04).
+005610     05  FILLER                          PIC X(36) VALUE SPACES.
+005620     05  FILLER                           PIC X(43) VALUE
+005630         'DETALLE DE CREDITOS APLICADOS'.
+005640     05  FILLER                          PIC X(27) VALUE SPACES.
+005650     05  FILLER                           PIC X(10) VALUE
+005660         'PAGINA:   '.
+005670     05  HEAD-SPAN-2-PAGE                PIC ZZ,ZZ9.
+005680      
+005690 01  HEAD-SPAN-3.
+005700     05  FILLER                          PIC X(08) VALUE SPACES.
+005710     05  FILLER                          PIC X(36) VALUE SPACES.
+005720     05  FILLER                           PIC X(13) VALUE
+005730         'NUM CLIENTE: '.
+005740     05  HEAD-SPAN-3-CUST                PIC ZZZZZZ.
+005750     05  FILLER                          PIC X(47) VALUE SPACES.
+005760     05  FILLER                          PIC X(10) VALUE SPACES.
+005770      
+005780 01  HEAD-SPAN-3A.
+005790     05  FILLER                          PIC X(08) VALUE SPACES.
+005800     05  FILLER                          PIC X(34) VALUE SPACES.
+005810     05  HS-3A-ADDL-CUST-LIT             PIC X(15) VALUE SPACES.
+005820     05  HS-3A-ADDL-CUST-NO              PIC X(13) VALUE SPACES.
+005830     05  FILLER                          PIC X(47) VALUE SPACES.
+005840     05  FILLER                          PIC X(10) VALUE SPACES.
+005850      
+005860* TRACKER 9188 S
+005870 01  HEAD-SPAN-3B.
+005880     05  FILLER                          PIC X(08) VALUE SPACES.
+005890     05  FILLER                          PIC X(34) VALUE SPACES.
+005900     05  HS-3B-ADDL-CUST-LIT             PIC X(15) VALUE SPACES.
+005910     05  HS-3B-ADDL-CUST-NO              PIC X(13) VALUE SPACES.
+005920     05  FILLER                          PIC X(47) VALUE SPACES.
+005930     05  FILLER                          PIC X(10) VALUE SPACES.
+005940      
+005950 01  HEAD-SPAN-3C.
+005960     05  FILLER                          PIC X(08) VALUE SPACES.
+005970     05  FILLER                          PIC X(34) VALUE SPACES.
+005980     05  HS-3C-ADDL-CUST-LIT             PIC X(15) VALUE SPACES.
+005990     05  HS-3C-ADDL-CUST-NO              PIC X(13) VALUE SPACES.
+006000     05  FILLER                          PIC X(47) VALUE SPACES.
+006010     05  FILLER                          PIC X(10) VALUE SPACES.
+006020* TRACKER 9188 E
+006030      
+006040 01  HEAD-SPAN-4.
+006050     05  FILLER                          PIC X(08) VALUE SPACES.
+006060     05  FILLER                          PIC X(36) VALUE SPACES.
+006070     05  FILLER                          PIC X(13) VALUE SPACES.
+006080     05  HEAD-SPAN-4-DEAL-NAME           PIC X(40).
+006090     05  FILLER                          PIC X(47) VALUE SPACES.
+006100     05  FILLER                          PIC X(10) VALUE SPACES.
+006110      
+006120 01  HEAD-SPAN-5.
+006130     05  FILLER                          PIC X(08) VALUE SPACES.
+006140     05  FILLER                          PIC X(36) VALUE SPACES.
+006150     05  FILLER                          PIC X(13) VALUE SPACES.
+006160     05  HEAD-SPAN-5-DEAL-ADDR1           PIC X(50).
+006170     05  FILLER                          PIC X(37) VALUE SPACES.
+006180     05  FILLER                          PIC X(10) VALUE SPACES.
+006190      
+006200 01  HEAD-SPAN-6.
+006210     05  FILLER                          PIC X(08) VALUE SPACES.
+006220     05  FILLER                          PIC X(36) VALUE SPACES.
+006230     05  FILLER                          PIC X(13) VALUE SPACES.
+006240     05  HEAD-SPAN-6-DEAL-ADDR2           PIC X(50).
+006250     05  FILLER                          PIC X(37) VALUE SPACES.
+006260     05  FILLER                          PIC X(10) VALUE SPACES.
+006270      
+006280 01  HEAD-SPAN-7A.
+006290     05  FILLER                          PIC X(08) VALUE SPACES.
+006300     05  FILLER                          PIC X(36) VALUE SPACES.
+006310     05  FILLER                          PIC X(13) VALUE SPACES.
+006320     05  HEAD-SPAN-7-DEAL-ADDR3           PIC X(50).
+006330     05  FILLER                          PIC X(37) VALUE SPACES.
+006340     05  FILLER                          PIC X(10) VALUE SPACES.
+006350      
+006360 01  HEAD-SPAN-7B.
+006370     05  FILLER                          PIC X(08) VALUE SPACES.
+006380     05  FILLER                          PIC X(36) VALUE SPACES.
+006390     05  FILLER                          PIC X(13) VALUE SPACES.
+006400     05  HEAD-SPAN-7-DEAL-ADDR4           PIC X(50).
+006410     05  FILLER                          PIC X(37) VALUE SPACES.
+006420     05  FILLER                          PIC X(10) VALUE SPACES.
+006430      
+006440 01  HEAD-SPAN-7C.
+006450     05  FILLER                          PIC X(08) VALUE SPACES.
+006460     05  FILLER                          PIC X(36) VALUE SPACES.
+006470     05  FILLER                          PIC X(13) VALUE SPACES.
+006480     05  HEAD-SPAN-7-DEAL-ADDR5           PIC X(50).
+006490     05  FILLER                          PIC X(37) VALUE SPACES.
+006500     05  FILLER                          PIC X(10) VALUE SPACES.
+006510      
+006520 01  HEAD-SPAN-8.
+006530     05  FILLER                          PIC X(02) VALUE SPACES.
+006540     05  FILLER                           PIC X(22) VALUE
+006550         'REPRESENTANTE:       '.
+006560     05  HEAD-SPAN-8-CUST                PIC X(20).
+006570     05  FILLER                          PIC X(01) VALUE SPACES.
+006580     05  HEAD-SPAN-8-PHONE               PIC X(20).
+006590     05  FILLER                          PIC X(10) VALUE SPACES.
+006600      
+006610 01  HEAD-SPAN-9.
+006620     05  FILLER                          PIC X(01) VALUE SPACES.
+006630     05  FILLER                           PIC X(11) VALUE
+006640         'DISTRIB:   '.
+006650     05  HEAD-SPAN-9-DISNAME             PIC X(35).
+006660     05  FILLER                          PIC X(01) VALUE SPACES.
+006670     05  FILLER                          PIC X(04) VALUE SPACES.
+006680     05  FILLER                           PIC X(07) VALUE
+006690         'NC NO: '.
+006700     05  HEAD-SPAN-9-CREDNO              PIC X(11).
+006710     05  FILLER                          PIC X(01) VALUE SPACES.
+006720     05  FILLER                           PIC X(09) VALUE
+006730         'F APLIC: '.
+006740     05  HEAD-SPAN-9-APDATE              PIC X(08).
+006750      
+006760 01  HEAD-SPAN-10.
+006770     05  FILLER                          PIC X(04) VALUE SPACES.
+006780     05  FILLER                           PIC X(11) VALUE
+006790         'FACTURA    '.
+006800     05  FILLER                          PIC X(03) VALUE SPACES.
+006810     05  FILLER                           PIC X(10) VALUE
+006820         '    LINEA '.
+006830     05  FILLER                          PIC X(03) VALUE SPACES.
+006840     05  FILLER                           PIC X(12) VALUE
+006850         '  MODELO    '.
+006860     05  FILLER                          PIC X(03) VALUE SPACES.
+006870     05  FILLER                           PIC X(17) VALUE
+006880         '      SERIE      '.
+006890     05  FILLER                          PIC X(06) VALUE SPACES.
+006900     05  FILLER                           PIC X(14) VALUE
+006910         '   APLICADO   '.
+006920     05  FILLER                          PIC X(03) VALUE SPACES.
+006930     05  FILLER                           PIC X(11) VALUE
+006940         '  CARGO    '.
+006950     05  FILLER                          PIC X(05) VALUE SPACES.
+006960     05  FILLER                           PIC X(11) VALUE
+006970         '           '.
+006980      
+006990 01  HEAD-SPAN-11.
+007000     05  FILLER                          PIC X(04) VALUE SPACES.
+007010     05  FILLER                           PIC X(11) VALUE
+007020         'NUMERO     '.
+007030     05  FILLER                          PIC X(03) VALUE SPACES.
+007040     05  FILLER                           PIC X(10) VALUE
+007050         '     NO.  '.
+007060     05  FILLER                          PIC X(03) VALUE SPACES.
+007070     05  FILLER                           PIC X(12) VALUE
+007080         '  NUMERO    '.
+007090     05  FILLER                          PIC X(03) VALUE SPACES.
+007100     05  FILLER                           PIC X(17) VALUE
+007110         '      NUMERO     '.
+007120     05  FILLER                          PIC X(09) VALUE SPACES.
+007130     05  FILLER                           PIC X(14) VALUE
+007140         'MONTO         '.
+007150     05  FILLER                          PIC X(01) VALUE SPACES.
+007160     05  FILLER                           PIC X(11) VALUE
+007170         '  TIPO     '.
+007180     05  FILLER                          PIC X(05) VALUE SPACES.
+007190     05  FILLER                           PIC X(11) VALUE
+007200         '           '.
+007210* TRACKER 8423 E
+007220      
+007230      
+007240 01  HEAD-COMM-1.
+007250     05  FILLER                          PIC X(04) VALUE SPACES.
+007260     05  FILLER                          PIC X(11) VALUE
+007270                                                    '-----------'.
+007280     05  FILLER                          PIC X(03) VALUE SPACES.
+007290     05  FILLER                          PIC X(10) VALUE
+007300                                                     '    ----  '.
+007310     05  FILLER                          PIC X(02) VALUE SPACES.
+007320     05  FILLER                          PIC X(12) VALUE
+007330                                                   '------------'.
+007340     05  FILLER                          PIC X(05) VALUE SPACES.
+007350     05  FILLER                          PIC X(17) VALUE
+007360                                              '-----------------'.
+007370     05  FILLER                          PIC X(05) VALUE SPACES.
+007380     05  FILLER                          PIC X(14) VALUE
+007390                                                 '--------------'.
+007400     05  FILLER                          PIC X(02) VALUE SPACES.
+007410     05  FILLER                          PIC X(11) VALUE
+007420                                                    '-----------'.
+007430     05  FILLER                          PIC X(05) VALUE SPACES.
+007440     05  FILLER                          PIC X(11) VALUE
+007450                                                    '           '.
+007460
+007470 01  HEAD-COMM-2.
+007480     05  FILLER                          PIC X(132) VALUE ALL '-'.
+007490
+007500 01  HEAD-COMM-3.
+007510     05  FILLER                          PIC X(30) VALUE SPACES.
+007520     05  FILLER                          PIC X(54) VALUE
+007530         '***** THERE WAS NO DATA TO PRINT FOR THIS REPORT *****'.
+007540
+007550****************************************************************
+007560*    OUTPUT REPORT LINE FORMAT                                 *
+007570****************************************************************
+007580
+007590 01  DETAIL-LINE-1.
+007600     05  FILLER                          PIC X(04) VALUE SPACES.
+007610     05  DET-1-INVOICE                   PIC X(11).
+007620     05  FILLER                          PIC X(07) VALUE SPACES.
+007630     05  DET-1-LINE-NO                   PIC ZZZZ.
+007640     05  FILLER                          PIC X(04) VALUE SPACES.
+007650     05  DET-1-MODE-NO                   PIC X(12).
+007660     05  FILLER                          PIC X(05) VALUE SPACES.
+007670     05  DET-1-SER-NO                    PIC X(17).
+007680     05  FILLER                          PIC X(05) VALUE SPACES.
+007690     05  DET-1-AMOUNT-ED                 PIC ZZZ,ZZZ,ZZZ.99-.
+007700* TRACKER 9814 S
+007710     05  FILLER                          PIC X(02) VALUE SPACES.
+007720     05  DET-1-CURR                      PIC X(03) VALUE SPACES.
+007730     05  FILLER                          PIC X(01) VALUE SPACES.
+007740* TRACKER 9814 E
+007750     05  DET-1-TYPE                      PIC X(05).
+007760     05  FILLER                          PIC X(08) VALUE SPACES.
+007770     05  DET-1-BILL-DATE                 PIC X(08).
+007780
+007790 01  DETAIL-LINE-2.
+007800     05  FILLER                          PIC X(04) VALUE SPACES.
+007810     05  DET-2-TEXT                      PIC X(39).
+007820     05  FILLER                          PIC X(26) VALUE SPACES.
+007830     05  DET-2-AMOUNT-ED                 PIC ZZZ,ZZZ,ZZZ.99-.
+007840* TRACKER 9814 S
+007850     05  FILLER                          PIC X(01) VALUE SPACES.
+007860     05  DET-2-CURR                      PIC X(03) VALUE SPACES.
+007870* TRACKER 9814 E
+007880     05  FILLER                          PIC X(46) VALUE SPACES.
+007890
+007900 01  DETAIL-LINE-TEXT.
+007910     05  DET-ENGL-1                      PIC X(32) VALUE
+007920                               'PENDING APPLICATION - ON ACCOUNT'.
+007930     05  DET-ENGL-2                      PIC X(21) VALUE
+007940                                          'CHECK TO BE ISSUED   '.
+007950     05  DET-ENGL-3                      PIC X(21) VALUE
+007960                                          'MISCELLANEOUS        '.
+007970     05  DET-ENGL-4                      PIC X(21) VALUE
+007980                                          'FINANCE CHARGE       '.
+007990     05  DET-ENGL-5                      PIC X(21) VALUE
+008000                                          'CREDIT MEMO TOTAL    '.
+008010     05  DET-ENGL-6                      PIC X(21) VALUE
+008020                                          'GRAND TOTAL CREDITS  '.
+008030     05  DET-FRAN-1                      PIC X(39) VALUE
+008040                        'SOMME APPLICABLE AU COMPTE - EN SUSPENS'.
+008050     05  DET-FRAN-2                      PIC X(21) VALUE
+008060                                          'CHEQUE A EMETTRE     '.
+008070     05  DET-FRAN-3                      PIC X(21) VALUE
+008080                                          'DIVERS               '.
+008090     05  DET-FRAN-4                      PIC X(21) VALUE
+008100                                          'FRAIS DE FINANCEMENT '.
+008110     05  DET-FRAN-5                      PIC X(21) VALUE
+008120                                          'TOTAL NOTE DE CREDIT '.
+008130     05  DET-FRAN-6                      PIC X(25) VALUE
+008140                                        'GRAND TOTAL DES CREDITS'.
+008150      
+008160* TRACKER 7901 S
+008170 05  DET-ENGL-7                      PIC X(21) VALUE
+008180                                    'GST                  '.
+008190 05  DET-ENGL-8                      PIC X(21) VALUE
+008200                                    'HST                  '.
+008210 05  DET-ENGL-9                      PIC X(21) VALUE
+008220                                    'PST                  '.
+008230 05  DET-FRAN-7                      PIC X(21) VALUE
+008240                                    'TPS                  '.
+008250 05  DET-FRAN-8                      PIC X(21) VALUE
+008260                                    'TVH                  '.
+008270 05  DET-FRAN-9                      PIC X(21) VALUE
+008280                                    'TVP                  '.
+008290* TRACKER 7901 E
+008300* TRACKER 8423 S
+008310 05  DET-SPAN-1                     PIC X(39) VALUE
+008320                  'SOLICITUD PENDIENTE - EN CUENTA'.
+008330 05  DET-SPAN-2                     PIC X(21) VALUE
+008340                                    'CHEQUE POR EMITIR    '.
+008350 05  DET-SPAN-3                     PIC X(21) VALUE
+008360                                    'VARIOS               '.
+008370 05  DET-SPAN-4                     PIC X(21) VALUE
+008380                                    'CARGO FINANCIERO     '.
+008390 05  DET-SPAN-5                     PIC X(21) VALUE
+008400                                    'TOTAL NOTA DE CREDITO'.
+008410 05  DET-SPAN-6                     PIC X(25) VALUE
+008420                               'TOTAL GENERAL DE CREDITOS'.
+008430 05  DET-SPAN-7                     PIC X(21) VALUE
+008440                                    'GST                  '.
+008450 05  DET-SPAN-8                     PIC X(21) VALUE
+008460                                    'HST                  '.
+008470 05  DET-SPAN-9                     PIC X(21) VALUE
+008480                                    'PST                  '.
+008490* TRACKER 8423 E
+008500
+008510 01  TOTAL-LINE.
+008520     05  FILLER                          PIC X(04) VALUE SPACES.
+008530     05  TOT-1-TEXT                      PIC X(25).
+008540     05  FILLER                          PIC X(40) VALUE SPACES.
+008550     05  TOT-1-AMOUNT-ED                 PIC ZZZ,ZZZ,ZZZ.99-.
+008560* TRACKER 9814 S
+008570     05  FILLER                          PIC X(01) VALUE SPACES.
+008580     05  TOT-1-CURR                      PIC X(03) VALUE SPACES.
+008590* TRACKER 9814 E
+008600     05  FILLER                          PIC X(02) VALUE SPACES.
+008610
+008620 01  TOTAL-LINE-UND.
+008630     05  FILLER                          PIC X(04) VALUE SPACES.
+008640     05  FILLER                          PIC X(21).
+008650     05  FILLER                          PIC X(44) VALUE SPACES.
+008660     05  FILLER                          PIC X(14) VALUE ALL '-'.
+008670     05  FILLER                          PIC X(06) VALUE SPACES.
+008680
+008690
+008700 PROCEDURE DIVISION.
+008710****************************************************************
+008720*    PROGRAM MAIN CONTROL ROUTINE FOR APPLIED CREDIT STATEMENT *
+008730****************************************************************
+008740 0000-MAINLINE.
+008750     PERFORM 1000-INITIALIZATION THRU 1000-EXIT.
+008760     IF CRITICAL-ERROR
+008770         CONTINUE
+008780     ELSE
+008790         PERFORM 2000-PROCESS THRU 2000-EXIT
+008800             UNTIL INPUT-AT-END
+008810     END-IF.
 008820
-008830     MOVE CUR-DLR-ADDRESS3 TO HEAD-ENGL-7-DEAL-ADDR3
-008840                              HEAD-FRAN-7-DEAL-ADDR3.
-008850
-008860     MOVE CUR-DLR-ADDRESS4 TO HEAD-ENGL-7-DEAL-ADDR4
-008870                              HEAD-FRAN-7-DEAL-ADDR4.
-008880
-008890     MOVE CUR-DLR-ADDRESS5 TO HEAD-ENGL-7-DEAL-ADDR5
-008900                              HEAD-FRAN-7-DEAL-ADDR5.
-008910
-008920     MOVE CUR-DIST-NAME TO HEAD-ENGL-9-DISNAME
-008930                           HEAD-FRAN-9-DISNAME.
+008830     PERFORM 3000-FINALIZATION THRU 3000-EXIT.
+008840     GOBACK.
+008850 0000-EXIT.
+008860     EXIT.
+008870
+008880****************************************************************
+008890*  OPEN FILES, INITIALIZE VARIABLES,                           *
+008900*  READ INPUT RECORDS UNTIL A DEALER (RECORD CODE = 0001)      *
+008910*  RECORD IS FOUND.                                            *
+008920*  IF THERE IS DATA, SETUP THE FIRST DEALER.                   *
+008930****************************************************************
 008940
-008950     MOVE CUR-CREDIT-MEMO-NBR TO HEAD-ENGL-9-CREDNO
-008960                                 HEAD-FRAN-9-CREDNO.
-008970
-008980     MOVE CUR-APPLIED-DATE(3:2) TO HEAD-ENGL-9-APDATE(7:2)
-008990                                   HEAD-FRAN-9-APDATE(7:2).
-009000
-009010     MOVE '/' TO HEAD-ENGL-9-APDATE(6:1)
-009020                 HEAD-FRAN-9-APDATE(6:1).
-009030
-009040     MOVE CUR-APPLIED-DATE(6:2) TO HEAD-ENGL-9-APDATE(1:2)
-009050                                   HEAD-FRAN-9-APDATE(1:2).
-009060
-009070     MOVE '/' TO HEAD-ENGL-9-APDATE(3:1)
-009080                 HEAD-FRAN-9-APDATE(3:1).
-009090
-009100     MOVE CUR-APPLIED-DATE(9:2) TO HEAD-ENGL-9-APDATE(4:2)
-009110                                   HEAD-FRAN-9-APDATE(4:2).
-009120 1210-EXIT.
-009130     EXIT.
+008950 1000-INITIALIZATION.
+008960     PERFORM 1500-SELECT-VWMCTUPD THRU 1500-EXIT.
+008970     OPEN INPUT  CREDIT-INFILE
+008980          OUTPUT REPORT-OUTFILE.
+008990      
+009000* TRACKER 9667 S
+009010     OPEN OUTPUT CSV-STATEMENT-OUTFILE.
+009020* TRACKER 9667 E
+009030      
+009040* TRACKER 8677 S
+009050     OPEN INPUT REPRINT-DEALER-PARM.
+009060     READ REPRINT-DEALER-PARM INTO
+009070          WS-REPRINT-DEALER-PARM
+009075         AT END MOVE 0 TO WS-REPRINT-DLR-NBR.
+009080     CLOSE REPRINT-DEALER-PARM.
+009090     IF WS-REPRINT-DLR-NBR NOT = 0
+009100         DISPLAY 'SINGLE-DEALER REPRINT MODE - DEALER: '
+009110                 WS-REPRINT-DLR-NBR
+009120     END-IF.
+009130* TRACKER 8677 E
 009140
-009150****************************************************************
-009160*  PRINT HEADER AT TOP OF PAGE.                                *
-009170****************************************************************
-009180
-009190 1300-PRINT-FRAN-HEADER.
-009200     PERFORM 1210-FORMAT-HEADER THRU 1210-EXIT.
-009210     IF LINE-CNT > 55
-009220         ADD 1 TO PAGE-CNT
-009230         WRITE REPORT-REC FROM HEAD-FRAN-1
-009240             AFTER ADVANCING PAGE
-009250         WRITE REPORT-REC FROM HEAD-FRAN-2
-009260         WRITE REPORT-REC FROM HEAD-FRAN-3
-009270             AFTER ADVANCING 2 LINES
-009280         WRITE REPORT-REC FROM HEAD-FRAN-4
-009290             AFTER ADVANCING 2 LINES
-009300         WRITE REPORT-REC FROM HEAD-FRAN-5
-009310         WRITE REPORT-REC FROM HEAD-FRAN-6
-009320         WRITE REPORT-REC FROM HEAD-FRAN-7A
-009330         WRITE REPORT-REC FROM HEAD-FRAN-7B
-009340         WRITE REPORT-REC FROM HEAD-FRAN-7C
-009350         WRITE REPORT-REC FROM HEAD-FRAN-8
-009360             AFTER ADVANCING 2 LINES
-009370         MOVE 15 TO LINE-CNT
-009380     END-IF.
-009390 1300-EXIT.
-009400     EXIT.
-009410
-009420*****************************************************************
-009430* PERFORMED FROM 1000-INITIALIZATION, THIS PARAGRAPH IS EXECUTED*
-009440* TWICE.  ONCE TO RETRIEVE THE CURRENT PROCESSING DATE AND A    *
-009450* SECOND TIME TO RETRIEVE THE DATE RANGE THAT THIS PROGRAM WILL *
-009460* USE FOR SELECTION CRITERIA.                                   *
-009470*****************************************************************
-009480
-009490 1500-SELECT-VWMCTUPD.
-009500     MOVE SPACES TO SUBSYSTEM-ID-IND
-009510                     SUBFUNCTION-CODE.
-009520
-009530     EXEC SQL
-009540       SELECT PROC_DATE
-009550         INTO :DCLVWMCTUPD.PROC-DATE
-009560         FROM VWMCTUPD
-009570         WHERE SUBSYSTEM_ID_IND = :SUBSYSTEM-ID-IND
-009580           AND SUBFUNCTION_CODE = :SUBFUNCTION-CODE
-009590     END-EXEC.
-009600
-009610     PERFORM Z-970-SET-DA-STATUS-DB2 THRU
-009620             Z-970-SET-DA-STATUS-DB2-EXIT.
-009630
-009640     IF DA-OK
-009650         MOVE PROC-DATE (3:2) TO HEAD-ENGL-1-DATE(7:2)
-009660                                 HEAD-FRAN-1-DATE(7:2)
-009670         MOVE '/'             TO HEAD-ENGL-1-DATE(6:1)
-009680                                 HEAD-FRAN-1-DATE(6:1)
-009690         MOVE PROC-DATE (6:2) TO HEAD-ENGL-1-DATE(1:2)
-009700                                 HEAD-FRAN-1-DATE(1:2)
-009710         MOVE '/'             TO HEAD-ENGL-1-DATE(3:1)
-009720                                 HEAD-FRAN-1-DATE(3:1)
-009730         MOVE PROC-DATE (9:2) TO HEAD-ENGL-1-DATE(4:2)
-009740                                 HEAD-FRAN-1-DATE(4:2)
-009750     ELSE
-009760         SET ABT-DO-ABEND     TO TRUE
-009770         SET ABT-ERROR-IS-DB2 TO TRUE
-009780         MOVE 'SELECT  '      TO ABT-DA-FUNCTION
-009790         MOVE '1500-SELE'     TO ABT-ERROR-SECTION
-009800         MOVE 3600            TO ABT-ERROR-ABEND-CODE
-009810         MOVE 'VWMCTUPD'      TO ABT-DA-ACCESS-NAME
-009820         PERFORM Z-980-ABNORMAL-TERM THRU
-009830                 Z-980-ABNORMAL-TERM-RETURN
-009840     END-IF.
-009850 1500-EXIT.
-009860     EXIT.
-009870
-009880****************************************************************
-009890*  ROUTINE PROCESSES THE DATA RECORDS FROM THE EXTRACT PROGRAM *
-009900*  TO CREATE THE REPORT DATA RECORDS.                          *
-009910****************************************************************
-009920
-009930 2000-PROCESS.
-009940     EVALUATE TRUE
-009950         WHEN CUR-DLR-NBR NOT = PRV-DLR-NBR
-009960             PERFORM 2100-MEMO-BREAK THRU 2100-EXIT
-009970             PERFORM 2200-DEALER-BREAK THRU 2200-EXIT
-009980
-009990         WHEN CUR-AREA-1 NOT = PRV-AREA-1
-010000             IF FIRST-MEMO-DONE
-010010                 PERFORM 2100-MEMO-BREAK THRU 2100-EXIT
-010020             END-IF
-010030     END-EVALUATE.
-010040
-010050     PERFORM 2300-FORMAT-DETAIL THRU 2300-EXIT.
-010060     MOVE CUR-AREA TO PRV-AREA.
-010070     PERFORM 1100-READ-INPUT THRU 1100-EXIT.
-010080 2000-EXIT.
-010090     EXIT.
-010100
-010110****************************************************************
-010120*  THIS ROUTINE PERFORMS CONTROL BREAK OPERATIONS EVERY TIME   *
-010130*  WHEN DISTRIBUTOR NAME OR MEMO NUMBER IS CHANGED.            *
-010140****************************************************************
-010150
-010160 2100-MEMO-BREAK.
-010170     WRITE REPORT-REC FROM TOTAL-LINE-UND
-010180         AFTER ADVANCING 2 LINES.
-010190
-010200     ADD 1 TO LINE-CNT.
-010210     MOVE TOT-CREDIT-MEMO TO TOT-1-AMOUNT.
-010220     MOVE TOT-1-AMOUNT TO TOT-1-AMOUNT-ED.
-010230
-010240     IF PRV-LANG-IND = 'USAENG' OR 'CANENG'
-010250         MOVE DET-ENGL-5 TO TOT-1-TEXT
-010260         WRITE REPORT-REC FROM TOTAL-LINE
-010270         ADD 1 TO LINE-CNT
-010280     ELSE
-010300         MOVE TOT-CREDIT-MEMO TO TOT-1-AMOUNT
-010310         MOVE TOT-1-AMOUNT TO TOT-1-AMOUNT-ED
-010320         MOVE DET-FRAN-5 TO TOT-1-TEXT
-010330         WRITE REPORT-REC FROM TOTAL-LINE
-010340         ADD 1 TO LINE-CNT
-010360     END-IF.
+009150     READ CREDIT-INFILE INTO MXAW21-CREDIT-GENERAL-RECORD
+009160         AT END MOVE 'Y' TO INPUT-EOF-SW.
+009170
+009180     IF INPUT-AT-END
+009190         MOVE 'Y' TO CRITICAL-ERROR-SW
+009200         DISPLAY '                     '
+009210         DISPLAY '*********************'
+009220         DISPLAY 'THERE WAS NO DATA TO '
+009230         DISPLAY 'PRINT FOR THIS REPORT'
+009240         DISPLAY '*********************'
+009250         DISPLAY '                     '
+009260         MOVE '0001' TO HEAD-ENGL-2-BRANCH
+009270                        HEAD-FRAN-2-BRANCH
+009280         ADD 1 TO PAGE-CNT
+009290         WRITE REPORT-REC FROM HEAD-ENGL-1 AFTER ADVANCING PAGE
+009300         WRITE REPORT-REC FROM HEAD-ENGL-2
+009310         WRITE REPORT-REC FROM HEAD-COMM-3 AFTER ADVANCING 4
+009320     ELSE
+009330         IF MXAW21-SK-RECORD-TYPE = '00' AND
+009340            MXAW21-SK-RECORD-TYPE-SEQ = 01
+009350             MOVE MXAW21-SK-DLR-NBR TO CUR-DLR-NBR
+009360                                       PRV-DLR-NBR
+009370             MOVE MXAW21-SK-CREDIT-MEMO-NBR TO CUR-CREDIT-MEMO-NBR
+009380                                               PRV-CREDIT-MEMO-NBR
+009390             MOVE MXAW21-SK-DIST-NAME TO CUR-DIST-NAME
+009400                                         PRV-DIST-NAME
+009410             MOVE MXAW21-SK-LANG-IND TO CUR-LANG-IND
+009420                                        PRV-LANG-IND
+009430             MOVE MXAW21-0001-DLR-CNTL-ENT TO CUR-BRANCH
+009440                                              PRV-BRANCH
+009450             ADD 1 TO REC-CNT
+009460         ELSE
+009470             MOVE 'Y' TO CRITICAL-ERROR-SW
+009480             DISPLAY 'INPUT FILE IS NOT SORTED'
+009490         END-IF
+009500     END-IF.
+009510 1000-EXIT.
+009520     EXIT.
+009530
+009540****************************************************************
+009550*  READ APPLIED CREDIT STATEMENT INPUT FILE.                   *
+009560****************************************************************
+009570
+009580 1100-READ-INPUT.
+009590     IF READ-TYPE-3-SW = 'Y'
+009600         MOVE 'N' TO READ-TYPE-3-SW
+009610     ELSE
+009620         READ CREDIT-INFILE INTO MXAW21-CREDIT-GENERAL-RECORD
+009630             AT END MOVE 'Y' TO INPUT-EOF-SW
+009640     END-IF.
+009650
+009660     IF INPUT-AT-END
+009670         CONTINUE
+009680     ELSE
+009690         IF FIRST-CREDIT-MEMO
+009700             MOVE MXAW21-SK-DLR-NBR TO CUR-DLR-NBR
+009710                                       PRV-DLR-NBR
+009720             MOVE MXAW21-SK-LANG-IND TO CUR-LANG-IND
+009730                                        PRV-LANG-IND
+009740             MOVE MXAW21-SK-CREDIT-MEMO-NBR TO CUR-CREDIT-MEMO-NBR
+009750                                               PRV-CREDIT-MEMO-NBR
+009760             MOVE MXAW21-SK-DIST-NAME TO CUR-DIST-NAME
+009770                                         PRV-DIST-NAME
+009780         ELSE
+009790             MOVE MXAW21-SK-DLR-NBR TO CUR-DLR-NBR
+009800             MOVE MXAW21-SK-LANG-IND TO CUR-LANG-IND
+009810             MOVE MXAW21-SK-CREDIT-MEMO-NBR TO CUR-CREDIT-MEMO-NBR
+009820             MOVE MXAW21-SK-DIST-NAME TO CUR-DIST-NAME
+009830         END-IF
+009840         ADD 1 TO REC-CNT
+009850         EVALUATE MXAW21-SK-RECORD-TYPE ALSO
+009860                  MXAW21-SK-RECORD-TYPE-SEQ
+009870             WHEN '00' ALSO 01
+009880                 MOVE MXAW21-0001-DLR-CNTL-ENT TO CUR-BRANCH
+009890                 GO TO 1100-READ-INPUT
+009900
+009910             WHEN '00' ALSO 02
+009920* TRACKER 9188 S
+009925          MOVE 1 TO WS-ADDL-CUST-IX
+009930          PERFORM 1105-COPY-ADDL-CUST THRU 1105-EXIT
+009940              UNTIL WS-ADDL-CUST-IX > 3
+010000* TRACKER 9188 E
+010010                 GO TO 1100-READ-INPUT
+010020
+010030             WHEN '00' ALSO 03
+010040                 MOVE MXAW21-0003-DLR-REP-NAME  TO CUR-REP-NAME
+010050                 MOVE MXAW21-0003-DLR-REP-PHONE TO CUR-REP-PHONE
+010060                 GO TO 1100-READ-INPUT
+010070
+010080             WHEN '00' ALSO 04
+010090                 MOVE MXAW21-0004-DLR-NAME-ADDR
+010100                   TO CUR-DLR-NAME
+010110                 GO TO 1100-READ-INPUT
+010120
+010130             WHEN '00' ALSO 05
+010140                 MOVE MXAW21-0004-DLR-NAME-ADDR
+010150                   TO CUR-DLR-ADDRESS1
+010160                 GO TO 1100-READ-INPUT
+010170
+010180             WHEN '00' ALSO 06
+010190                 MOVE MXAW21-0004-DLR-NAME-ADDR
+010200                   TO CUR-DLR-ADDRESS2
+010210                 GO TO 1100-READ-INPUT
+010220
+010230             WHEN '00' ALSO 07
+010240                 MOVE MXAW21-0004-DLR-NAME-ADDR
+010250                   TO CUR-DLR-ADDRESS3
+010260                 GO TO 1100-READ-INPUT
+010270
+010280             WHEN '00' ALSO 08
+010290                 MOVE MXAW21-0004-DLR-NAME-ADDR
+010300                   TO CUR-DLR-ADDRESS4
+010310                 GO TO 1100-READ-INPUT
+010320
+010330             WHEN '00' ALSO 09
+010340                 MOVE MXAW21-0004-DLR-NAME-ADDR
+010350                   TO CUR-DLR-ADDRESS5
+010360                 GO TO 1100-READ-INPUT
 010370
-010380     ADD TOT-CREDIT-MEMO TO TOT-CREDIT-DLR.
-010390     INITIALIZE TOT-CREDIT-MEMO
-010400                WS-CASH-AMT
-010410                WS-TRANSFER-AMT
-010420                WS-MISC-AMT
-010430                WS-CHARGE-AMT.
-010440
-010450     WRITE REPORT-REC FROM HEAD-COMM-2
-010460         AFTER ADVANCING 2 LINES.
-010470
-010480     ADD 1 TO LINE-CNT.
-010490 2100-EXIT.
-010500     EXIT.
-010510
-010520****************************************************************
-010530*  THIS ROUTINE PERFORMS CONTROL BREAK OPERATIONS EVERY TIME   *
-010540*  WHEN DEALER NUMBER IS CHANGED.                              *
+010380             WHEN '01' ALSO 01
+010390                 MOVE MXAW21-0101-DIST-NAME TO CUR-DIST-NAME
+010400
+010410             WHEN '01' ALSO 03
+010420                 MOVE MXAW21-0103-APPLIED-DATE TO CUR-APPLIED-DATE
+010430                 MOVE MXAW21-0103-CREDIT-NBR TO
+010440                      CUR-CREDIT-MEMO-NBR
+010450                 IF FIRST-CREDIT-MEMO
+010460                     MOVE SPACES TO FIRST-CREDIT-MEMO-SW
+010470                                    PRV-AREA-1
+010480                 END-IF
+010490       END-EVALUATE.
+010500 1100-EXIT.
+010510     EXIT.
+010511* TRACKER 9188 S
+010512****************************************************************
+010513*  1105-COPY-ADDL-CUST - COPY ONE ADDITIONAL-CUSTOMER SLOT      *
+010514*  FROM THE EXTRACT RECORD INTO THE CURRENT-AREA WORK FIELDS.   *
+010515****************************************************************
+010516 1105-COPY-ADDL-CUST.
+010517     MOVE MXAW21-0002-ADDL-CUST-LIT (WS-ADDL-CUST-IX) TO
+010518         CUR-ADDL-CUST-LIT (WS-ADDL-CUST-IX)
+010519     MOVE MXAW21-0002-ADDL-CUST-NO (WS-ADDL-CUST-IX) TO
+010520         CUR-ADDL-CUST-NO (WS-ADDL-CUST-IX)
+010521     ADD 1 TO WS-ADDL-CUST-IX.
+010522 1105-EXIT.
+010523     EXIT.
+010524* TRACKER 9188 E
+010525
+010530****************************************************************
+010540*  PRINT HEADER AT TOP OF PAGE.                                *
 010550****************************************************************
 010560
-010570 2200-DEALER-BREAK.
-010580     IF PRV-LANG-IND = 'USAENG' OR 'CANENG'
-010590         MOVE TOT-CREDIT-DLR TO TOT-1-AMOUNT
-010600         MOVE TOT-1-AMOUNT TO TOT-1-AMOUNT-ED
-010610         MOVE DET-ENGL-6 TO TOT-1-TEXT
-010620         WRITE REPORT-REC FROM TOTAL-LINE
-010630     ELSE
-010650         MOVE TOT-CREDIT-DLR TO TOT-1-AMOUNT
-010660         MOVE TOT-1-AMOUNT TO TOT-1-AMOUNT-ED
-010670         MOVE DET-FRAN-6 TO TOT-1-TEXT
-010680         WRITE REPORT-REC FROM TOTAL-LINE
-010700     END-IF.
-010710
-010720     MOVE 60 TO LINE-CNT.
-010730     MOVE 0 TO TOT-CREDIT-DLR.
-010740 2200-EXIT.
-010750     EXIT.
-010760
-010770****************************************************************
-010780*  FORMATS DETAIL LINE AND CALLS PRINT ROUTINE.                *
-010790****************************************************************
+010570 1110-PAGE-BREAK.
+010580     IF NOT FIRST-CREDIT-MEMO
+010590         MOVE 'Y' TO FIRST-MEMO-DONE-SW
+010600         IF LINE-CNT > 50
+010610             IF CUR-LANG-IND = 'USAENG' OR 'CANENG'
+010620                 PERFORM 1200-PRINT-ENGL-HEADER THRU 1200-EXIT
+010630       ELSE
+010640* TRACKER 8423 S
+010650           IF CUR-LANG-IND = 'MEXESP'
+010660               PERFORM 1400-PRINT-SPAN-HEADER THRU 1400-EXIT
+010670           ELSE
+010680               PERFORM 1300-PRINT-FRAN-HEADER THRU 1300-EXIT
+010690           END-IF
+010700* TRACKER 8423 E
+010710       END-IF
+010720             SET HEADINGS-WERE-PRINTED TO TRUE
+010730         ELSE
+010740             PERFORM 1210-FORMAT-HEADER THRU 1210-EXIT
+010750         END-IF
+010760     END-IF.
+010770
+010780     IF CUR-AREA-1 NOT = PRV-AREA-1 OR
+010790        HEADINGS-WERE-PRINTED
 010800
-010810 2300-FORMAT-DETAIL.
-010820     PERFORM 1110-PAGE-BREAK THRU 1110-EXIT.
-010830     EVALUATE MXAW21-SK-RECORD-TYPE ALSO
-010840              MXAW21-SK-RECORD-TYPE-SEQ
-010850         WHEN '02' ALSO ANY
-010860             MOVE SPACES TO FIRST-CREDIT-MEMO-SW
-010870             INITIALIZE DETAIL-LINE-1
-010880             ADD MXAW21-0200-APPLIED-AMT TO TOT-CREDIT-MEMO
-010890             MOVE MXAW21-0200-INVOICE-NBR TO DET-1-INVOICE
-010900             MOVE MXAW21-0200-LINE-NBR TO WS-DET-LINE-NO
-010910             MOVE WS-DET-LINE-NO TO DET-1-LINE-NO
-010920             MOVE MXAW21-0200-MODEL-NBR TO DET-1-MODE-NO
-010930             MOVE MXAW21-0200-SERIAL-NBR TO DET-1-SER-NO
-010940             MOVE MXAW21-0200-APPLIED-AMT TO DET-1-AMOUNT
-010950             MOVE DET-1-AMOUNT TO DET-1-AMOUNT-ED
-010960             WRITE REPORT-REC FROM DETAIL-LINE-1
-010970                 AFTER ADVANCING 1 LINE
-010980             ADD 1 TO LINE-CNT
-010990
-011000         WHEN '03' ALSO ANY
-011010             MOVE SPACES TO FIRST-CREDIT-MEMO-SW
-011020             INITIALIZE DETAIL-LINE-1
-011030             ADD MXAW21-0300-APPLIED-AMT TO TOT-CREDIT-MEMO
-011040             MOVE MXAW21-0300-BILL-DATE TO WS-SAVE-DATE
-011050             MOVE MXAW21-0300-CHARGE-TYPE TO DET-1-TYPE
-011060             MOVE MXAW21-0300-BILL-DATE(3:2) TO DET-1-INVOICE(7:2)
-011070             MOVE '/' TO DET-1-INVOICE(6:1)
-011080             MOVE MXAW21-0300-BILL-DATE(6:2) TO DET-1-INVOICE(1:2)
-011090             MOVE '/' TO DET-1-INVOICE(3:1)
-011100             MOVE MXAW21-0300-BILL-DATE(9:2) TO DET-1-INVOICE(4:2)
-011110             MOVE MXAW21-0300-APPLIED-AMT TO DET-1-AMOUNT
-011120             PERFORM 2301-ACCUMULATE-CHARGES THRU 2301-EXIT
-011130             MOVE DET-1-AMOUNT TO DET-1-AMOUNT-ED
-011140             WRITE REPORT-REC FROM DETAIL-LINE-1
-011150             ADD 1 TO LINE-CNT
-011160
-011170         WHEN '04' ALSO 01
-011180             ADD MXAW21-0400-APPLIED-AMT TO TOT-CREDIT-MEMO
-011190                                            WS-CASH-AMT
-011200             INITIALIZE DETAIL-LINE-2
-011210             IF WS-CASH-AMT NOT = 0
-011220                 MOVE WS-CASH-AMT TO DET-2-AMOUNT
-011230                 MOVE DET-2-AMOUNT TO DET-2-AMOUNT-ED
-011240                 IF PRV-LANG-IND = 'USAENG' OR 'CANENG'
-011250                     MOVE DET-ENGL-1 TO DET-2-TEXT
-011260                 ELSE
-011280                     MOVE DET-FRAN-1 TO DET-2-TEXT
-011300                 END-IF
-011310                 WRITE REPORT-REC FROM DETAIL-LINE-2
-011320                 ADD 1 TO LINE-CNT
-011330             END-IF
-011340
-011350         WHEN '04' ALSO 02
-011360             ADD MXAW21-0400-APPLIED-AMT TO TOT-CREDIT-MEMO
-011370                                            WS-TRANSFER-AMT
-011380             INITIALIZE DETAIL-LINE-2
-011390             IF WS-TRANSFER-AMT NOT = 0
-011400                 MOVE WS-TRANSFER-AMT TO DET-2-AMOUNT
-011410                 MOVE DET-2-AMOUNT TO DET-2-AMOUNT-ED
-011420                 IF PRV-LANG-IND = 'USAENG' OR 'CANENG'
-011430                     MOVE DET-ENGL-2 TO DET-2-TEXT
-011440                 ELSE
-011460                     MOVE DET-FRAN-2 TO DET-2-TEXT
-011480                 END-IF
-011490                 WRITE REPORT-REC FROM DETAIL-LINE-2
-011500                 ADD 1 TO LINE-CNT
-011510             END-IF
-011520
-011530         WHEN '04' ALSO 03
-011540             ADD MXAW21-0400-APPLIED-AMT TO TOT-CREDIT-MEMO
-011550                                            WS-MISC-AMT
-011560             INITIALIZE DETAIL-LINE-2
-011570             IF WS-MISC-AMT NOT = 0
-011580                 MOVE WS-MISC-AMT TO DET-2-AMOUNT
-011590                 MOVE DET-2-AMOUNT TO DET-2-AMOUNT-ED
-011600                 IF PRV-LANG-IND = 'USAENG' OR 'CANENG'
-011610                     MOVE DET-ENGL-3 TO DET-2-TEXT
-011620                 ELSE
-011640                     MOVE DET-FRAN-3 TO DET-2-TEXT
-011660                 END-IF
-011670                 WRITE REPORT-REC FROM DETAIL-LINE-2
-011680                 ADD 1 TO LINE-CNT
-011690             END-IF
-011700
-011710         WHEN '04' ALSO 04
-011720             ADD MXAW21-0400-APPLIED-AMT TO TOT-CREDIT-MEMO
-011730                                            WS-CHARGE-AMT
-011740             INITIALIZE DETAIL-LINE-2
-011750             IF WS-CHARGE-AMT NOT = 0
-011760                 MOVE WS-CHARGE-AMT TO DET-2-AMOUNT
-011770                 MOVE DET-2-AMOUNT TO DET-2-AMOUNT-ED
-011780                 IF PRV-LANG-IND = 'USAENG' OR 'CANENG'
-011790                     MOVE DET-ENGL-4 TO DET-2-TEXT
-011800                 ELSE
-011820                     MOVE DET-FRAN-4 TO DET-2-TEXT
-011840                 END-IF
-011850                 WRITE REPORT-REC FROM DETAIL-LINE-2
-011860                 ADD 1 TO LINE-CNT
-011870             END-IF
-011880     END-EVALUATE.
-011890 2300-EXIT.
-011900     EXIT.
-011910
-011920****************************************************************
-011930*  ACCUMULATE CHARGES BY BILL DATE AND CHARGE TYPE.            *
-011940****************************************************************
-011950
-011960 2301-ACCUMULATE-CHARGES.
-011970     MOVE 'Y' TO READ-TYPE-3-SW.
-011980     READ CREDIT-INFILE INTO MXAW21-CREDIT-GENERAL-RECORD
-011990         AT END MOVE 'Y' TO INPUT-EOF-SW.
-012000
-012010     IF INPUT-AT-END
-012020         GO TO 2301-EXIT
-012030     END-IF.
-012040
-012050     IF MXAW21-SK-RECORD-TYPE = '03'
-012060         NEXT SENTENCE
-012070     ELSE
-012080         GO TO 2301-EXIT
-012090     END-IF.
-012100
+010810         IF CUR-LANG-IND = 'USAENG' OR 'CANENG'
+010820             WRITE REPORT-REC FROM HEAD-ENGL-9
+010830                 AFTER ADVANCING 2 LINES
+010840             WRITE REPORT-REC FROM HEAD-ENGL-10
+010850                 AFTER ADVANCING 2 LINES
+010860             WRITE REPORT-REC FROM HEAD-ENGL-11
+010870             WRITE REPORT-REC FROM HEAD-COMM-1
+010880   ELSE
+010890* TRACKER 8423 S
+010900       IF CUR-LANG-IND = 'MEXESP'
+010910           WRITE REPORT-REC FROM HEAD-SPAN-9
+010920               AFTER ADVANCING 2 LINES
+010930           WRITE REPORT-REC FROM HEAD-SPAN-10
+010940               AFTER ADVANCING 2 LINES
+010950           WRITE REPORT-REC FROM HEAD-SPAN-11
+010960           WRITE REPORT-REC FROM HEAD-COMM-1
+010970       ELSE
+010980* TRACKER 8423 E
+010990             WRITE REPORT-REC FROM HEAD-FRAN-9
+011000                 AFTER ADVANCING 2 LINES
+011010             WRITE REPORT-REC FROM HEAD-FRAN-10
+011020                 AFTER ADVANCING 2 LINES
+011030             WRITE REPORT-REC FROM HEAD-FRAN-11
+011040             WRITE REPORT-REC FROM HEAD-COMM-1
+011050* TRACKER 8423 S
+011060       END-IF
+011070* TRACKER 8423 E
+011080         END-IF
+011090         ADD 6 TO LINE-CNT
+011100         MOVE SPACES TO PAGE-BREAK-SW
+011110     END-IF.
+011120 1110-EXIT.
+011130     EXIT.
+011140
+011150****************************************************************
+011160*  PRINT HEADER AT TOP OF PAGE.                                *
+011170****************************************************************
+011180
+011190 1200-PRINT-ENGL-HEADER.
+011200     PERFORM 1210-FORMAT-HEADER THRU 1210-EXIT.
+011210     IF LINE-CNT > 55
+011220         ADD 1 TO PAGE-CNT
+011230         WRITE REPORT-REC FROM HEAD-ENGL-1
+011240             AFTER ADVANCING PAGE
+011250         WRITE REPORT-REC FROM HEAD-ENGL-2
+011260         WRITE REPORT-REC FROM HEAD-ENGL-3
+011270             AFTER ADVANCING 2 LINES
+011280         WRITE REPORT-REC FROM HEAD-ENGL-3A
+011290* TRACKER 9188 S
+011300          WRITE REPORT-REC FROM HEAD-ENGL-3B
+011310          WRITE REPORT-REC FROM HEAD-ENGL-3C
+011320* TRACKER 9188 E
+011330         WRITE REPORT-REC FROM HEAD-ENGL-4
+011340             AFTER ADVANCING 2 LINES
+011350         WRITE REPORT-REC FROM HEAD-ENGL-5
+011360         WRITE REPORT-REC FROM HEAD-ENGL-6
+011370         WRITE REPORT-REC FROM HEAD-ENGL-7A
+011380         WRITE REPORT-REC FROM HEAD-ENGL-7B
+011390         WRITE REPORT-REC FROM HEAD-ENGL-7C
+011400         WRITE REPORT-REC FROM HEAD-ENGL-8
+011410             AFTER ADVANCING 2 LINES
+011420         MOVE 18 TO LINE-CNT
+011430     END-IF.
+011440 1200-EXIT.
+011450     EXIT.
+011460
+011470****************************************************************
+011480*  FORMAT PAGE HEADER.                                         *
+011490****************************************************************
+011500
+011510 1210-FORMAT-HEADER.
+011520     MOVE PAGE-CNT TO HEAD-ENGL-2-PAGE
+011530                      HEAD-FRAN-2-PAGE.
+011540
+011550     MOVE CUR-BRANCH TO HEAD-ENGL-2-BRANCH
+011560                        HEAD-FRAN-2-BRANCH.
+011570
+011580     MOVE CUR-DLR-NBR TO HEAD-ENGL-3-CUST
+011590                         HEAD-FRAN-3-CUST.
+011600
+011610     MOVE CUR-ADDL-CUST-LIT(1) TO HE-3A-ADDL-CUST-LIT.
+011620     MOVE CUR-ADDL-CUST-NO(1) TO HE-3A-ADDL-CUST-NO.
+011630
+011640* TRACKER 9188 S
+011650     MOVE CUR-ADDL-CUST-LIT(2) TO HE-3B-ADDL-CUST-LIT.
+011660     MOVE CUR-ADDL-CUST-NO(2) TO HE-3B-ADDL-CUST-NO.
+011670     MOVE CUR-ADDL-CUST-LIT(3) TO HE-3C-ADDL-CUST-LIT.
+011680     MOVE CUR-ADDL-CUST-NO(3) TO HE-3C-ADDL-CUST-NO.
+011681     MOVE CUR-ADDL-CUST-LIT(1) TO HF-3A-ADDL-CUST-LIT.
+011682     MOVE CUR-ADDL-CUST-NO(1) TO HF-3A-ADDL-CUST-NO.
+011683     MOVE CUR-ADDL-CUST-LIT(2) TO HF-3B-ADDL-CUST-LIT.
+011684     MOVE CUR-ADDL-CUST-NO(2) TO HF-3B-ADDL-CUST-NO.
+011685     MOVE CUR-ADDL-CUST-LIT(3) TO HF-3C-ADDL-CUST-LIT.
+011686     MOVE CUR-ADDL-CUST-NO(3) TO HF-3C-ADDL-CUST-NO.
+011690* TRACKER 9188 E
+011700     MOVE CUR-REP-NAME TO HEAD-ENGL-8-CUST
+011710                          HEAD-FRAN-8-CUST.
+011720
+011730     MOVE CUR-REP-PHONE TO HEAD-ENGL-8-PHONE
+011740                           HEAD-FRAN-8-PHONE.
+011750
+011760     MOVE CUR-DLR-NAME TO HEAD-ENGL-4-DEAL-NAME
+011770                          HEAD-FRAN-4-DEAL-NAME.
+011780
+011790     MOVE CUR-DLR-ADDRESS1 TO HEAD-ENGL-5-DEAL-ADDR1
+011800                              HEAD-FRAN-5-DEAL-ADDR1.
+011810
+011820     MOVE CUR-DLR-ADDRESS2 TO HEAD-ENGL-6-DEAL-ADDR2
+011830                              HEAD-FRAN-6-DEAL-ADDR2.
+011840
+011850     MOVE CUR-DLR-ADDRESS3 TO HEAD-ENGL-7-DEAL-ADDR3
+011860                              HEAD-FRAN-7-DEAL-ADDR3.
+011870
+011880     MOVE CUR-DLR-ADDRESS4 TO HEAD-ENGL-7-DEAL-ADDR4
+011890                              HEAD-FRAN-7-DEAL-ADDR4.
+011900
+011910     MOVE CUR-DLR-ADDRESS5 TO HEAD-ENGL-7-DEAL-ADDR5
+011920                              HEAD-FRAN-7-DEAL-ADDR5.
+011930
+011940     MOVE CUR-DIST-NAME TO HEAD-ENGL-9-DISNAME
+011950                           HEAD-FRAN-9-DISNAME.
+011960
+011970     MOVE CUR-CREDIT-MEMO-NBR TO HEAD-ENGL-9-CREDNO
+011980                                 HEAD-FRAN-9-CREDNO.
+011990
+012000     MOVE CUR-APPLIED-DATE(3:2) TO HEAD-ENGL-9-APDATE(7:2)
+012010                                   HEAD-FRAN-9-APDATE(7:2).
+012020
+012030     MOVE '/' TO HEAD-ENGL-9-APDATE(6:1)
+012040                 HEAD-FRAN-9-APDATE(6:1).
+012050
+012060     MOVE CUR-APPLIED-DATE(6:2) TO HEAD-ENGL-9-APDATE(1:2)
+012070                                   HEAD-FRAN-9-APDATE(1:2).
+012080
+012090     MOVE '/' TO HEAD-ENGL-9-APDATE(3:1)
+012100                 HEAD-FRAN-9-APDATE(3:1).
 012110
-012120     IF MXAW21-0300-BILL-DATE   = WS-SAVE-DATE AND
-012130        MXAW21-0300-CHARGE-TYPE = DET-1-TYPE
-012140        ADD MXAW21-0300-APPLIED-AMT TO TOT-CREDIT-MEMO
-012150                                       DET-1-AMOUNT
-012160        GO TO 2301-ACCUMULATE-CHARGES
-012170     END-IF.
-012180 2301-EXIT.
-012190     EXIT.
-012200
-012210****************************************************************
-012220*  WRITE OUT TOTALS FOR LAST CREDIT MEMO AND DEALER AND CLOSE  *
-012230*  FILES.                                                      *
-012240****************************************************************
-012250
-012260 3000-FINALIZATION.
-012270     IF CRITICAL-ERROR
-012280         CONTINUE
-012290     ELSE
-012300         PERFORM 2100-MEMO-BREAK THRU 2100-EXIT
-012310         PERFORM 2200-DEALER-BREAK THRU 2200-EXIT
-012320     END-IF.
-012330
-012340     CLOSE CREDIT-INFILE
-012350           REPORT-OUTFILE.
-012360 3000-EXIT.
-012370     EXIT.
-012380
-012390     EXEC SQL
-012400          INCLUDE MXWP02
-012410     END-EXEC.
\ No newline at end of file
+012120     MOVE CUR-APPLIED-DATE(9:2) TO HEAD-ENGL-9-APDATE(4:2)
+012130                                   HEAD-FRAN-9-APDATE(4:2).
+012140      
+012150* TRACKER 8423 S
+012160     MOVE PAGE-CNT TO HEAD-SPAN-2-PAGE.
+012170     MOVE CUR-BRANCH TO HEAD-SPAN-2-BRANCH.
+012180     MOVE CUR-DLR-NBR TO HEAD-SPAN-3-CUST.
+012190     MOVE CUR-ADDL-CUST-LIT(1) TO HS-3A-ADDL-CUST-LIT.
+012200     MOVE CUR-ADDL-CUST-NO(1) TO HS-3A-ADDL-CUST-NO.
+012210* TRACKER 9188 S
+012220     MOVE CUR-ADDL-CUST-LIT(2) TO HS-3B-ADDL-CUST-LIT.
+012230     MOVE CUR-ADDL-CUST-NO(2) TO HS-3B-ADDL-CUST-NO.
+012240     MOVE CUR-ADDL-CUST-LIT(3) TO HS-3C-ADDL-CUST-LIT.
+012250     MOVE CUR-ADDL-CUST-NO(3) TO HS-3C-ADDL-CUST-NO.
+012260* TRACKER 9188 E
+012270     MOVE CUR-REP-NAME TO HEAD-SPAN-8-CUST.
+012280     MOVE CUR-REP-PHONE TO HEAD-SPAN-8-PHONE.
+012290     MOVE CUR-DLR-NAME TO HEAD-SPAN-4-DEAL-NAME.
+012300     MOVE CUR-DLR-ADDRESS1 TO HEAD-SPAN-5-DEAL-ADDR1.
+012310     MOVE CUR-DLR-ADDRESS2 TO HEAD-SPAN-6-DEAL-ADDR2.
+012320     MOVE CUR-DLR-ADDRESS3 TO HEAD-SPAN-7-DEAL-ADDR3.
+012330     MOVE CUR-DLR-ADDRESS4 TO HEAD-SPAN-7-DEAL-ADDR4.
+012340     MOVE CUR-DLR-ADDRESS5 TO HEAD-SPAN-7-DEAL-ADDR5.
+012350     MOVE CUR-DIST-NAME TO HEAD-SPAN-9-DISNAME.
+012360     MOVE CUR-CREDIT-MEMO-NBR TO HEAD-SPAN-9-CREDNO.
+012370     MOVE CUR-APPLIED-DATE(3:2) TO HEAD-SPAN-9-APDATE(7:2).
+012380     MOVE '/' TO HEAD-SPAN-9-APDATE(6:1).
+012390     MOVE CUR-APPLIED-DATE(6:2) TO HEAD-SPAN-9-APDATE(1:2).
+012400     MOVE '/' TO HEAD-SPAN-9-APDATE(3:1).
+012410     MOVE CUR-APPLIED-DATE(9:2) TO HEAD-SPAN-9-APDATE(4:2).
+012420* TRACKER 8423 E
+012430 1210-EXIT.
+012440     EXIT.
+012450
+012460****************************************************************
+012470*  PRINT HEADER AT TOP OF PAGE.                                *
+012480****************************************************************
+012490
+012500 1300-PRINT-FRAN-HEADER.
+012510     PERFORM 1210-FORMAT-HEADER THRU 1210-EXIT.
+012520     IF LINE-CNT > 55
+012530         ADD 1 TO PAGE-CNT
+012540         WRITE REPORT-REC FROM HEAD-FRAN-1
+012550             AFTER ADVANCING PAGE
+012560         WRITE REPORT-REC FROM HEAD-FRAN-2
+012570         WRITE REPORT-REC FROM HEAD-FRAN-3
+012580             AFTER ADVANCING 2 LINES
+012581* TRACKER 9188 S
+012582         WRITE REPORT-REC FROM HEAD-FRAN-3A
+012583         WRITE REPORT-REC FROM HEAD-FRAN-3B
+012584         WRITE REPORT-REC FROM HEAD-FRAN-3C
+012585* TRACKER 9188 E
+012590         WRITE REPORT-REC FROM HEAD-FRAN-4
+012600             AFTER ADVANCING 2 LINES
+012610         WRITE REPORT-REC FROM HEAD-FRAN-5
+012620         WRITE REPORT-REC FROM HEAD-FRAN-6
+012630         WRITE REPORT-REC FROM HEAD-FRAN-7A
+012640         WRITE REPORT-REC FROM HEAD-FRAN-7B
+012650         WRITE REPORT-REC FROM HEAD-FRAN-7C
+012660         WRITE REPORT-REC FROM HEAD-FRAN-8
+012670             AFTER ADVANCING 2 LINES
+012680         MOVE 18 TO LINE-CNT
+012690     END-IF.
+012700 1300-EXIT.
+012710     EXIT.
+012720      
+012730* TRACKER 8423 S
+012740*****************************************************************
+012750*  PRINT HEADER AT TOP OF PAGE - SPANISH.                       *
+012760*****************************************************************
+012770      
+012780 1400-PRINT-SPAN-HEADER.
+012790     PERFORM 1210-FORMAT-HEADER THRU 1210-EXIT.
+012800     IF LINE-CNT > 55
+012810         ADD 1 TO PAGE-CNT
+012820         WRITE REPORT-REC FROM HEAD-SPAN-1
+012830             AFTER ADVANCING PAGE
+012840         WRITE REPORT-REC FROM HEAD-SPAN-2
+012850         WRITE REPORT-REC FROM HEAD-SPAN-3
+012860             AFTER ADVANCING 2 LINES
+012870         WRITE REPORT-REC FROM HEAD-SPAN-3A
+012880* TRACKER 9188 S
+012890         WRITE REPORT-REC FROM HEAD-SPAN-3B
+012900         WRITE REPORT-REC FROM HEAD-SPAN-3C
+012910* TRACKER 9188 E
+012920         WRITE REPORT-REC FROM HEAD-SPAN-4
+012930             AFTER ADVANCING 2 LINES
+012940         WRITE REPORT-REC FROM HEAD-SPAN-5
+012950         WRITE REPORT-REC FROM HEAD-SPAN-6
+012960         WRITE REPORT-REC FROM HEAD-SPAN-7A
+012970         WRITE REPORT-REC FROM HEAD-SPAN-7B
+012980         WRITE REPORT-REC FROM HEAD-SPAN-7C
+012990         WRITE REPORT-REC FROM HEAD-SPAN-8
+013000             AFTER ADVANCING 2 LINES
+013010         MOVE 18 TO LINE-CNT
+013020     END-IF.
+013030 1400-EXIT.
+013040     EXIT.
+013050* TRACKER 8423 E
+013060
+013070*****************************************************************
+013080* PERFORMED FROM 1000-INITIALIZATION, THIS PARAGRAPH IS EXECUTED*
+013090* TWICE.  ONCE TO RETRIEVE THE CURRENT PROCESSING DATE AND A    *
+013100* SECOND TIME TO RETRIEVE THE DATE RANGE THAT THIS PROGRAM WILL *
+013110* USE FOR SELECTION CRITERIA.                                   *
+013120*****************************************************************
+013130
+013140 1500-SELECT-VWMCTUPD.
+013150     MOVE SPACES TO SUBSYSTEM-ID-IND
+013160                     SUBFUNCTION-CODE.
+013170
+013180     EXEC SQL
+013190       SELECT PROC_DATE
+013200         INTO :DCLVWMCTUPD.PROC-DATE
+013210         FROM VWMCTUPD
+013220         WHERE SUBSYSTEM_ID_IND = :SUBSYSTEM-ID-IND
+013230           AND SUBFUNCTION_CODE = :SUBFUNCTION-CODE
+013240     END-EXEC.
+013250
+013260     PERFORM Z-970-SET-DA-STATUS-DB2 THRU
+013270             Z-970-SET-DA-STATUS-DB2-EXIT.
+013280
+013290     IF DA-OK
+013300         MOVE PROC-DATE (3:2) TO HEAD-ENGL-1-DATE(7:2)
+013310                                 HEAD-FRAN-1-DATE(7:2)
+013320         MOVE '/'             TO HEAD-ENGL-1-DATE(6:1)
+013330                                 HEAD-FRAN-1-DATE(6:1)
+013340         MOVE PROC-DATE (6:2) TO HEAD-ENGL-1-DATE(1:2)
+013350                                 HEAD-FRAN-1-DATE(1:2)
+013360         MOVE '/'             TO HEAD-ENGL-1-DATE(3:1)
+013370                                 HEAD-FRAN-1-DATE(3:1)
+013380         MOVE PROC-DATE (9:2) TO HEAD-ENGL-1-DATE(4:2)
+013390                                 HEAD-FRAN-1-DATE(4:2)
+013400* TRACKER 8423 S
+013410         MOVE PROC-DATE (3:2) TO HEAD-SPAN-1-DATE(7:2)
+013420         MOVE '/'             TO HEAD-SPAN-1-DATE(6:1)
+013430         MOVE PROC-DATE (6:2) TO HEAD-SPAN-1-DATE(1:2)
+013440         MOVE '/'             TO HEAD-SPAN-1-DATE(3:1)
+013450         MOVE PROC-DATE (9:2) TO HEAD-SPAN-1-DATE(4:2)
+013460* TRACKER 8423 E
+013470     ELSE
+013480         SET ABT-DO-ABEND     TO TRUE
+013490         SET ABT-ERROR-IS-DB2 TO TRUE
+013500         MOVE 'SELECT  '      TO ABT-DA-FUNCTION
+013510         MOVE '1500-SELE'     TO ABT-ERROR-SECTION
+013520         MOVE 3600            TO ABT-ERROR-ABEND-CODE
+013530         MOVE 'VWMCTUPD'      TO ABT-DA-ACCESS-NAME
+013540         PERFORM Z-980-ABNORMAL-TERM THRU
+013550                 Z-980-ABNORMAL-TERM-RETURN
+013560     END-IF.
+013570 1500-EXIT.
+013580     EXIT.
+013590
+013600****************************************************************
+013610*  ROUTINE PROCESSES THE DATA RECORDS FROM THE EXTRACT PROGRAM *
+013620*  TO CREATE THE REPORT DATA RECORDS.                          *
+013630****************************************************************
+013640
+013650 2000-PROCESS.
+013660* TRACKER 8677 S
+013670     EVALUATE TRUE
+013680         WHEN CUR-DLR-NBR NOT = PRV-DLR-NBR
+013690             IF WS-REPRINT-DLR-NBR = 0 OR
+013700                PRV-DLR-NBR = WS-REPRINT-DLR-NBR
+013710                 PERFORM 2100-MEMO-BREAK THRU 2100-EXIT
+013720                 PERFORM 2200-DEALER-BREAK THRU 2200-EXIT
+013730             END-IF
+013740
+013750         WHEN CUR-AREA-1 NOT = PRV-AREA-1
+013760             IF FIRST-MEMO-DONE
+013770                 IF WS-REPRINT-DLR-NBR = 0 OR
+013780                    PRV-DLR-NBR = WS-REPRINT-DLR-NBR
+013790                     PERFORM 2100-MEMO-BREAK THRU 2100-EXIT
+013800                 END-IF
+013810             END-IF
+013820     END-EVALUATE.
+013830
+013840     IF WS-REPRINT-DLR-NBR = 0 OR CUR-DLR-NBR = WS-REPRINT-DLR-NBR
+013850         PERFORM 2300-FORMAT-DETAIL THRU 2300-EXIT
+013860     END-IF.
+013870* TRACKER 8677 E
+013880     MOVE CUR-AREA TO PRV-AREA.
+013890     PERFORM 1100-READ-INPUT THRU 1100-EXIT.
+013900 2000-EXIT.
+013910     EXIT.
+013920
+013930****************************************************************
+013940*  THIS ROUTINE PERFORMS CONTROL BREAK OPERATIONS EVERY TIME   *
+013950*  WHEN DISTRIBUTOR NAME OR MEMO NUMBER IS CHANGED.            *
+013960****************************************************************
+013970
+013980 2100-MEMO-BREAK.
+013990     WRITE REPORT-REC FROM TOTAL-LINE-UND
+014000         AFTER ADVANCING 2 LINES.
+014010
+014020     ADD 1 TO LINE-CNT.
+014030* TRACKER 9814 S
+014040     MOVE CUR-CURRENCY-CODE TO TOT-1-CURR.
+014050* TRACKER 9814 E
+014060     MOVE TOT-CREDIT-MEMO TO TOT-1-AMOUNT.
+014070     MOVE TOT-1-AMOUNT TO TOT-1-AMOUNT-ED.
+014080
+014090     IF PRV-LANG-IND = 'USAENG' OR 'CANENG'
+014100         MOVE DET-ENGL-5 TO TOT-1-TEXT
+014110         WRITE REPORT-REC FROM TOTAL-LINE
+014120         ADD 1 TO LINE-CNT
+014130     ELSE
+014140* TRACKER 8423 S
+014150       IF PRV-LANG-IND = 'MEXESP'
+014160           MOVE TOT-CREDIT-MEMO TO TOT-1-AMOUNT
+014170           MOVE TOT-1-AMOUNT TO TOT-1-AMOUNT-ED
+014180           MOVE DET-SPAN-5 TO TOT-1-TEXT
+014190           WRITE REPORT-REC FROM TOTAL-LINE
+014200           ADD 1 TO LINE-CNT
+014210       ELSE
+014220* TRACKER 8423 E
+014230         MOVE TOT-CREDIT-MEMO TO TOT-1-AMOUNT
+014240         MOVE TOT-1-AMOUNT TO TOT-1-AMOUNT-ED
+014250         MOVE DET-FRAN-5 TO TOT-1-TEXT
+014260         WRITE REPORT-REC FROM TOTAL-LINE
+014270         ADD 1 TO LINE-CNT
+014280* TRACKER 8423 S
+014290       END-IF
+014300* TRACKER 8423 E
+014310     END-IF.
+014320
+014330     ADD TOT-CREDIT-MEMO TO TOT-CREDIT-DLR.
+014340     INITIALIZE TOT-CREDIT-MEMO
+014350                WS-CASH-AMT
+014360                WS-TRANSFER-AMT
+014370                WS-MISC-AMT
+014380                WS-CHARGE-AMT.
+014390
+014400     WRITE REPORT-REC FROM HEAD-COMM-2
+014410         AFTER ADVANCING 2 LINES.
+014420
+014430     ADD 1 TO LINE-CNT.
+014440 2100-EXIT.
+014450     EXIT.
+014460
+014470****************************************************************
+014480*  THIS ROUTINE PERFORMS CONTROL BREAK OPERATIONS EVERY TIME   *
+014490*  WHEN DEALER NUMBER IS CHANGED.                              *
+014500****************************************************************
+014510
+014520 2200-DEALER-BREAK.
+014530* TRACKER 9814 S
+014540     MOVE CUR-CURRENCY-CODE TO TOT-1-CURR.
+014550* TRACKER 9814 E
+014560* TRACKER 9345 S
+014565     MOVE 1 TO WS-CT-SUBTOTAL-IX
+014570     PERFORM 2210-WRITE-CT-SUBTOTAL THRU 2210-EXIT
+014580         UNTIL WS-CT-SUBTOTAL-IX > WS-CT-SUBTOTAL-CNT.
+014680     MOVE 0 TO WS-CT-SUBTOTAL-CNT.
+014690     INITIALIZE WS-CT-SUBTOTAL-ENTRY (1)
+014700                WS-CT-SUBTOTAL-ENTRY (2)
+014710                WS-CT-SUBTOTAL-ENTRY (3)
+014720                WS-CT-SUBTOTAL-ENTRY (4)
+014730                WS-CT-SUBTOTAL-ENTRY (5)
+014740                WS-CT-SUBTOTAL-ENTRY (6)
+014750                WS-CT-SUBTOTAL-ENTRY (7)
+014760                WS-CT-SUBTOTAL-ENTRY (8).
+014770* TRACKER 9345 E
+014780     IF PRV-LANG-IND = 'USAENG' OR 'CANENG'
+014790         MOVE TOT-CREDIT-DLR TO TOT-1-AMOUNT
+014800         MOVE TOT-1-AMOUNT TO TOT-1-AMOUNT-ED
+014810         MOVE DET-ENGL-6 TO TOT-1-TEXT
+014820         WRITE REPORT-REC FROM TOTAL-LINE
+014830     ELSE
+014840* TRACKER 8423 S
+014850       IF PRV-LANG-IND = 'MEXESP'
+014860           MOVE TOT-CREDIT-DLR TO TOT-1-AMOUNT
+014870           MOVE TOT-1-AMOUNT TO TOT-1-AMOUNT-ED
+014880           MOVE DET-SPAN-6 TO TOT-1-TEXT
+014890           WRITE REPORT-REC FROM TOTAL-LINE
+014900       ELSE
+014910* TRACKER 8423 E
+014920         MOVE TOT-CREDIT-DLR TO TOT-1-AMOUNT
+014930         MOVE TOT-1-AMOUNT TO TOT-1-AMOUNT-ED
+014940         MOVE DET-FRAN-6 TO TOT-1-TEXT
+014950         WRITE REPORT-REC FROM TOTAL-LINE
+014960* TRACKER 8423 S
+014970       END-IF
+014980* TRACKER 8423 E
+014990     END-IF.
+015000
+015010     MOVE 60 TO LINE-CNT.
+015020     MOVE 0 TO TOT-CREDIT-DLR.
+015030 2200-EXIT.
+015040     EXIT.
+015041* TRACKER 9345 S
+015042****************************************************************
+015043*  2210-WRITE-CT-SUBTOTAL - WRITE ONE CREDIT-TYPE SUBTOTAL LINE. *
+015044****************************************************************
+015045 2210-WRITE-CT-SUBTOTAL.
+015046     MOVE SPACES TO TOT-1-TEXT
+015047     MOVE WS-CT-SUBTOTAL-TYPE (WS-CT-SUBTOTAL-IX) TO
+015048         TOT-1-TEXT(1:5)
+015049     MOVE ' SUBTOTAL' TO TOT-1-TEXT(6:9)
+015050     MOVE WS-CT-SUBTOTAL-AMT (WS-CT-SUBTOTAL-IX) TO
+015051         TOT-1-AMOUNT
+015052     MOVE TOT-1-AMOUNT TO TOT-1-AMOUNT-ED
+015053     WRITE REPORT-REC FROM TOTAL-LINE
+015054     ADD 1 TO LINE-CNT
+015055     ADD 1 TO WS-CT-SUBTOTAL-IX.
+015056 2210-EXIT.
+015057     EXIT.
+015058* TRACKER 9345 E
+015059
+015060****************************************************************
+015070*  FORMATS DETAIL LINE AND CALLS PRINT ROUTINE.                *
+015080****************************************************************
+015090
+015100 2300-FORMAT-DETAIL.
+015110     PERFORM 1110-PAGE-BREAK THRU 1110-EXIT.
+015120     EVALUATE MXAW21-SK-RECORD-TYPE ALSO
+015130              MXAW21-SK-RECORD-TYPE-SEQ
+015140         WHEN '02' ALSO ANY
+015150             MOVE SPACES TO FIRST-CREDIT-MEMO-SW
+015160             INITIALIZE DETAIL-LINE-1
+015170             ADD MXAW21-0200-APPLIED-AMT TO TOT-CREDIT-MEMO
+015180             MOVE MXAW21-0200-INVOICE-NBR TO DET-1-INVOICE
+015190             MOVE MXAW21-0200-LINE-NBR TO WS-DET-LINE-NO
+015200             MOVE WS-DET-LINE-NO TO DET-1-LINE-NO
+015210             MOVE MXAW21-0200-MODEL-NBR TO DET-1-MODE-NO
+015220             MOVE MXAW21-0200-SERIAL-NBR TO DET-1-SER-NO
+015230             MOVE MXAW21-0200-APPLIED-AMT TO DET-1-AMOUNT
+015240             MOVE DET-1-AMOUNT TO DET-1-AMOUNT-ED
+015250* TRACKER 9814 S
+015260       MOVE MXAW21-0200-CURRENCY-CODE TO DET-1-CURR
+015270                                          CUR-CURRENCY-CODE
+015280* TRACKER 9814 E
+015290             WRITE REPORT-REC FROM DETAIL-LINE-1
+015300                 AFTER ADVANCING 1 LINE
+015310             ADD 1 TO LINE-CNT
+015320* TRACKER 9667 S
+015330       MOVE MXAW21-0200-INVOICE-NBR TO WS-CSV-INVOICE-NBR
+015340       MOVE DET-1-AMOUNT            TO WS-CSV-ED-AMOUNT
+015350       MOVE 'CREDIT MEMO  '         TO WS-CSV-TYPE-LIT
+015360       PERFORM 2304-WRITE-CSV-DETAIL THRU 2304-EXIT
+015370* TRACKER 9667 E
+015380
+015390         WHEN '03' ALSO ANY
+015400             MOVE SPACES TO FIRST-CREDIT-MEMO-SW
+015410             INITIALIZE DETAIL-LINE-1
+015420             ADD MXAW21-0300-APPLIED-AMT TO TOT-CREDIT-MEMO
+015430             MOVE MXAW21-0300-BILL-DATE TO WS-SAVE-DATE
+015440             MOVE MXAW21-0300-CHARGE-TYPE TO DET-1-TYPE
+015450             MOVE MXAW21-0300-BILL-DATE(3:2) TO DET-1-INVOICE(7:2)
+015460             MOVE '/' TO DET-1-INVOICE(6:1)
+015470             MOVE MXAW21-0300-BILL-DATE(6:2) TO DET-1-INVOICE(1:2)
+015480             MOVE '/' TO DET-1-INVOICE(3:1)
+015490             MOVE MXAW21-0300-BILL-DATE(9:2) TO DET-1-INVOICE(4:2)
+015500             MOVE MXAW21-0300-APPLIED-AMT TO DET-1-AMOUNT
+015510* TRACKER 7901 S
+015520      MOVE MXAW21-SK-COUNTRY-CODE TO WS-DET-1-COUNTRY-CODE
+015530      MOVE MXAW21-0300-GST-AMT    TO WS-GST-AMT
+015540      MOVE MXAW21-0300-HST-AMT    TO WS-HST-AMT
+015550      MOVE MXAW21-0300-PST-AMT    TO WS-PST-AMT
+015560* TRACKER 7901 E
+015570* TRACKER 9345 S
+015580       PERFORM 2303-ACCUMULATE-CT-SUBTOTAL THRU 2303-EXIT
+015590* TRACKER 9345 E
+015600             PERFORM 2301-ACCUMULATE-CHARGES THRU 2301-EXIT
+015610             MOVE DET-1-AMOUNT TO DET-1-AMOUNT-ED
+015620* TRACKER 9814 S
+015630       MOVE MXAW21-0300-CURRENCY-CODE TO DET-1-CURR
+015640                                          CUR-CURRENCY-CODE
+015650* TRACKER 9814 E
+015660             WRITE REPORT-REC FROM DETAIL-LINE-1
+015670             ADD 1 TO LINE-CNT
+015680* TRACKER 9667 S
+015690       MOVE SPACES                  TO WS-CSV-INVOICE-NBR
+015700       MOVE DET-1-AMOUNT            TO WS-CSV-ED-AMOUNT
+015710       MOVE 'CHARGE       '         TO WS-CSV-TYPE-LIT
+015720       PERFORM 2304-WRITE-CSV-DETAIL THRU 2304-EXIT
+015730* TRACKER 9667 E
+015740* TRACKER 7901 S
+015750      IF WS-DET-1-COUNTRY-CODE = 'CAN' AND
+015760         (WS-GST-AMT NOT = 0 OR WS-HST-AMT NOT = 0 OR
+015770          WS-PST-AMT NOT = 0)
+015780          PERFORM 2302-FORMAT-TAX-BREAKOUT THRU 2302-EXIT
+015790      END-IF
+015800* TRACKER 7901 E
+015810
+015820         WHEN '04' ALSO 01
+015830             ADD MXAW21-0400-APPLIED-AMT TO TOT-CREDIT-MEMO
+015840                                            WS-CASH-AMT
+015850             INITIALIZE DETAIL-LINE-2
+015860             IF WS-CASH-AMT NOT = 0
+015870                 MOVE WS-CASH-AMT TO DET-2-AMOUNT
+015880                 MOVE DET-2-AMOUNT TO DET-2-AMOUNT-ED
+015890* TRACKER 9814 S
+015900          MOVE MXAW21-0400-CURRENCY-CODE TO DET-2-CURR
+015910                                             CUR-CURRENCY-CODE
+015920* TRACKER 9814 E
+015930                 IF PRV-LANG-IND = 'USAENG' OR 'CANENG'
+015940                     MOVE DET-ENGL-1 TO DET-2-TEXT
+015950                 ELSE
+015960* TRACKER 8423 S
+015970               IF PRV-LANG-IND = 'MEXESP'
+015980                   MOVE DET-SPAN-1 TO DET-2-TEXT
+015990               ELSE
+016000* TRACKER 8423 E
+016010                     MOVE DET-FRAN-1 TO DET-2-TEXT
+016020* TRACKER 8423 S
+016030               END-IF
+016040* TRACKER 8423 E
+016050                 END-IF
+016060                 WRITE REPORT-REC FROM DETAIL-LINE-2
+016070                 ADD 1 TO LINE-CNT
+016080             END-IF
+016090* TRACKER 9667 S
+016100       MOVE SPACES                    TO WS-CSV-INVOICE-NBR
+016110       MOVE MXAW21-0400-APPLIED-AMT   TO WS-CSV-ED-AMOUNT
+016120       MOVE 'CASH         '           TO WS-CSV-TYPE-LIT
+016130       PERFORM 2304-WRITE-CSV-DETAIL THRU 2304-EXIT
+016140* TRACKER 9667 E
+016150
+016160         WHEN '04' ALSO 02
+016170             ADD MXAW21-0400-APPLIED-AMT TO TOT-CREDIT-MEMO
+016180                                            WS-TRANSFER-AMT
+016190             INITIALIZE DETAIL-LINE-2
+016200             IF WS-TRANSFER-AMT NOT = 0
+016210                 MOVE WS-TRANSFER-AMT TO DET-2-AMOUNT
+016220                 MOVE DET-2-AMOUNT TO DET-2-AMOUNT-ED
+016230* TRACKER 9814 S
+016240          MOVE MXAW21-0400-CURRENCY-CODE TO DET-2-CURR
+016250                                             CUR-CURRENCY-CODE
+016260* TRACKER 9814 E
+016270                 IF PRV-LANG-IND = 'USAENG' OR 'CANENG'
+016280                     MOVE DET-ENGL-2 TO DET-2-TEXT
+016290                 ELSE
+016300* TRACKER 8423 S
+016310               IF PRV-LANG-IND = 'MEXESP'
+016320                   MOVE DET-SPAN-2 TO DET-2-TEXT
+016330               ELSE
+016340* TRACKER 8423 E
+016350                     MOVE DET-FRAN-2 TO DET-2-TEXT
+016360* TRACKER 8423 S
+016370               END-IF
+016380* TRACKER 8423 E
+016390                 END-IF
+016400                 WRITE REPORT-REC FROM DETAIL-LINE-2
+016410                 ADD 1 TO LINE-CNT
+016420             END-IF
+016430* TRACKER 9667 S
+016440       MOVE SPACES                    TO WS-CSV-INVOICE-NBR
+016450       MOVE MXAW21-0400-APPLIED-AMT   TO WS-CSV-ED-AMOUNT
+016460       MOVE 'TRANSFER     '           TO WS-CSV-TYPE-LIT
+016470       PERFORM 2304-WRITE-CSV-DETAIL THRU 2304-EXIT
+016480* TRACKER 9667 E
+016490
+016500         WHEN '04' ALSO 03
+016510             ADD MXAW21-0400-APPLIED-AMT TO TOT-CREDIT-MEMO
+016520                                            WS-MISC-AMT
+016530             INITIALIZE DETAIL-LINE-2
+016540             IF WS-MISC-AMT NOT = 0
+016550                 MOVE WS-MISC-AMT TO DET-2-AMOUNT
+016560                 MOVE DET-2-AMOUNT TO DET-2-AMOUNT-ED
+016570* TRACKER 9814 S
+016580          MOVE MXAW21-0400-CURRENCY-CODE TO DET-2-CURR
+016590                                             CUR-CURRENCY-CODE
+016600* TRACKER 9814 E
+016610                 IF PRV-LANG-IND = 'USAENG' OR 'CANENG'
+016620                     MOVE DET-ENGL-3 TO DET-2-TEXT
+016630                 ELSE
+016640* TRACKER 8423 S
+016650               IF PRV-LANG-IND = 'MEXESP'
+016660                   MOVE DET-SPAN-3 TO DET-2-TEXT
+016670               ELSE
+016680* TRACKER 8423 E
+016690                     MOVE DET-FRAN-3 TO DET-2-TEXT
+016700* TRACKER 8423 S
+016710               END-IF
+016720* TRACKER 8423 E
+016730                 END-IF
+016740                 WRITE REPORT-REC FROM DETAIL-LINE-2
+016750                 ADD 1 TO LINE-CNT
+016760             END-IF
+016770* TRACKER 9667 S
+016780       MOVE SPACES                    TO WS-CSV-INVOICE-NBR
+016790       MOVE MXAW21-0400-APPLIED-AMT   TO WS-CSV-ED-AMOUNT
+016800       MOVE 'MISC         '           TO WS-CSV-TYPE-LIT
+016810       PERFORM 2304-WRITE-CSV-DETAIL THRU 2304-EXIT
+016820* TRACKER 9667 E
+016830
+016840         WHEN '04' ALSO 04
+016850             ADD MXAW21-0400-APPLIED-AMT TO TOT-CREDIT-MEMO
+016860                                            WS-CHARGE-AMT
+016870             INITIALIZE DETAIL-LINE-2
+016880             IF WS-CHARGE-AMT NOT = 0
+016890                 MOVE WS-CHARGE-AMT TO DET-2-AMOUNT
+016900                 MOVE DET-2-AMOUNT TO DET-2-AMOUNT-ED
+016910* TRACKER 9814 S
+016920          MOVE MXAW21-0400-CURRENCY-CODE TO DET-2-CURR
+016930                                             CUR-CURRENCY-CODE
+016940* TRACKER 9814 E
+016950                 IF PRV-LANG-IND = 'USAENG' OR 'CANENG'
+016960                     MOVE DET-ENGL-4 TO DET-2-TEXT
+016970                 ELSE
+016980* TRACKER 8423 S
+016990               IF PRV-LANG-IND = 'MEXESP'
+017000                   MOVE DET-SPAN-4 TO DET-2-TEXT
+017010               ELSE
+017020* TRACKER 8423 E
+017030                     MOVE DET-FRAN-4 TO DET-2-TEXT
+017040* TRACKER 8423 S
+017050               END-IF
+017060* TRACKER 8423 E
+017070                 END-IF
+017080                 WRITE REPORT-REC FROM DETAIL-LINE-2
+017090                 ADD 1 TO LINE-CNT
+017100             END-IF
+017110* TRACKER 9667 S
+017120       MOVE SPACES                    TO WS-CSV-INVOICE-NBR
+017130       MOVE MXAW21-0400-APPLIED-AMT   TO WS-CSV-ED-AMOUNT
+017140       MOVE 'FINANCE CHG  '           TO WS-CSV-TYPE-LIT
+017150       PERFORM 2304-WRITE-CSV-DETAIL THRU 2304-EXIT
+017160* TRACKER 9667 E
+017170     END-EVALUATE.
+017180 2300-EXIT.
+017190     EXIT.
+017200
+017210****************************************************************
+017220*  ACCUMULATE CHARGES BY BILL DATE AND CHARGE TYPE.            *
+017230****************************************************************
+017240
+017250 2301-ACCUMULATE-CHARGES.
+017260     MOVE 'Y' TO READ-TYPE-3-SW.
+017270     READ CREDIT-INFILE INTO MXAW21-CREDIT-GENERAL-RECORD
+017280         AT END MOVE 'Y' TO INPUT-EOF-SW.
+017290
+017300     IF INPUT-AT-END
+017310         GO TO 2301-EXIT
+017320     END-IF.
+017330
+017340     IF MXAW21-SK-RECORD-TYPE = '03'
+017350         NEXT SENTENCE
+017360     ELSE
+017370         GO TO 2301-EXIT
+017380     END-IF.
+017390
+017400
+017410     IF MXAW21-0300-BILL-DATE   = WS-SAVE-DATE AND
+017420        MXAW21-0300-CHARGE-TYPE = DET-1-TYPE
+017430        ADD MXAW21-0300-APPLIED-AMT TO TOT-CREDIT-MEMO
+017440                                       DET-1-AMOUNT
+017450* TRACKER 7901 S
+017460        ADD MXAW21-0300-GST-AMT TO WS-GST-AMT
+017470        ADD MXAW21-0300-HST-AMT TO WS-HST-AMT
+017480        ADD MXAW21-0300-PST-AMT TO WS-PST-AMT
+017490* TRACKER 7901 E
+017500* TRACKER 9345 S
+017510        PERFORM 2303-ACCUMULATE-CT-SUBTOTAL THRU 2303-EXIT
+017520* TRACKER 9345 E
+017530        GO TO 2301-ACCUMULATE-CHARGES
+017540     END-IF.
+017550 2301-EXIT.
+017560     EXIT.
+017570      
+017580* TRACKER 7901 S
+017590*****************************************************************
+017600*  PRINTS THE GST/HST/PST BREAKOUT LINES UNDERNEATH A CANADIAN  *
+017610*  CHARGE-TYPE DETAIL LINE. ONLY CALLED WHEN WS-DET-1-COUNTRY-  *
+017620*  CODE = 'CAN' AND AT LEAST ONE TAX COMPONENT IS NON-ZERO -    *
+017630*  US DEALERS AND ZERO-TAX CHARGES NEVER GET THESE LINES.       *
+017640*****************************************************************
+017650      
+017660 2302-FORMAT-TAX-BREAKOUT.
+017670     IF WS-GST-AMT NOT = 0
+017680         INITIALIZE DETAIL-LINE-2
+017690         MOVE WS-GST-AMT TO DET-2-AMOUNT
+017700         MOVE DET-2-AMOUNT TO DET-2-AMOUNT-ED
+017710* TRACKER 9814 S
+017720         MOVE CUR-CURRENCY-CODE TO DET-2-CURR
+017730* TRACKER 9814 E
+017740         IF PRV-LANG-IND = 'USAENG' OR 'CANENG'
+017750             MOVE DET-ENGL-7 TO DET-2-TEXT
+017760         ELSE
+017770* TRACKER 8423 S
+017780             IF PRV-LANG-IND = 'MEXESP'
+017790                 MOVE DET-SPAN-7 TO DET-2-TEXT
+017800             ELSE
+017810* TRACKER 8423 E
+017820             MOVE DET-FRAN-7 TO DET-2-TEXT
+017830* TRACKER 8423 S
+017840             END-IF
+017850* TRACKER 8423 E
+017860         END-IF
+017870         WRITE REPORT-REC FROM DETAIL-LINE-2
+017880         ADD 1 TO LINE-CNT
+017890     END-IF.
+017900     IF WS-HST-AMT NOT = 0
+017910         INITIALIZE DETAIL-LINE-2
+017920         MOVE WS-HST-AMT TO DET-2-AMOUNT
+017930         MOVE DET-2-AMOUNT TO DET-2-AMOUNT-ED
+017940* TRACKER 9814 S
+017950         MOVE CUR-CURRENCY-CODE TO DET-2-CURR
+017960* TRACKER 9814 E
+017970         IF PRV-LANG-IND = 'USAENG' OR 'CANENG'
+017980             MOVE DET-ENGL-8 TO DET-2-TEXT
+017990         ELSE
+018000* TRACKER 8423 S
+018010             IF PRV-LANG-IND = 'MEXESP'
+018020                 MOVE DET-SPAN-8 TO DET-2-TEXT
+018030             ELSE
+018040* TRACKER 8423 E
+018050             MOVE DET-FRAN-8 TO DET-2-TEXT
+018060* TRACKER 8423 S
+018070             END-IF
+018080* TRACKER 8423 E
+018090         END-IF
+018100         WRITE REPORT-REC FROM DETAIL-LINE-2
+018110         ADD 1 TO LINE-CNT
+018120     END-IF.
+018130     IF WS-PST-AMT NOT = 0
+018140         INITIALIZE DETAIL-LINE-2
+018150         MOVE WS-PST-AMT TO DET-2-AMOUNT
+018160         MOVE DET-2-AMOUNT TO DET-2-AMOUNT-ED
+018170* TRACKER 9814 S
+018180         MOVE CUR-CURRENCY-CODE TO DET-2-CURR
+018190* TRACKER 9814 E
+018200         IF PRV-LANG-IND = 'USAENG' OR 'CANENG'
+018210             MOVE DET-ENGL-9 TO DET-2-TEXT
+018220         ELSE
+018230* TRACKER 8423 S
+018240             IF PRV-LANG-IND = 'MEXESP'
+018250                 MOVE DET-SPAN-9 TO DET-2-TEXT
+018260             ELSE
+018270* TRACKER 8423 E
+018280             MOVE DET-FRAN-9 TO DET-2-TEXT
+018290* TRACKER 8423 S
+018300             END-IF
+018310* TRACKER 8423 E
+018320         END-IF
+018330         WRITE REPORT-REC FROM DETAIL-LINE-2
+018340         ADD 1 TO LINE-CNT
+018350     END-IF.
+018360 2302-EXIT.
+018370     EXIT.
+018380* TRACKER 7901 E
+018390      
+018400* TRACKER 9345 S
+018410*****************************************************************
+018420*  ACCUMULATES THE CHARGE AMOUNT INTO THE DEALER-LEVEL CHARGE-  *
+018430*  TYPE SUBTOTAL TABLE. IF THE CHARGE TYPE IS ALREADY IN THE    *
+018440*  TABLE, ITS AMOUNT IS ADDED TO; OTHERWISE A NEW ENTRY IS      *
+018450*  ADDED, UP TO THE 7 NAMED CHARGE TYPES PLUS ONE BUCKET FOR    *
+018460*  THE BLANK "OTHER" TYPE MXBPA045 EMITS WHEN NONE MATCH.       *
+018470*****************************************************************
+018480 2303-ACCUMULATE-CT-SUBTOTAL.
+018490     MOVE ZERO TO WS-CT-SUBTOTAL-IX.
+018500     MOVE 'N' TO WS-CT-SUBTOTAL-FOUND-SW.
+018505     MOVE 1 TO WS-CT-SUBTOTAL-IX
+018510     PERFORM 2306-FIND-CT-SUBTOTAL THRU 2306-EXIT
+018520         UNTIL WS-CT-SUBTOTAL-IX > WS-CT-SUBTOTAL-CNT.
+018610     IF WS-CT-SUBTOTAL-FOUND-SW = 'N' AND WS-CT-SUBTOTAL-CNT < 8
+018620         ADD 1 TO WS-CT-SUBTOTAL-CNT
+018630         MOVE MXAW21-0300-CHARGE-TYPE TO
+018640             WS-CT-SUBTOTAL-TYPE (WS-CT-SUBTOTAL-CNT)
+018650         MOVE MXAW21-0300-APPLIED-AMT TO
+018660             WS-CT-SUBTOTAL-AMT (WS-CT-SUBTOTAL-CNT)
+018670     END-IF.
+018680 2303-EXIT.
+018690     EXIT.
+018700* TRACKER 9345 E
+018701* TRACKER 9345 S
+018702*****************************************************************
+018703*  2306-FIND-CT-SUBTOTAL - CHECKS ONE TABLE SLOT FOR A MATCHING  *
+018704*  CHARGE TYPE, ACCUMULATES INTO IT IF FOUND.                    *
+018705*****************************************************************
+018706 2306-FIND-CT-SUBTOTAL.
+018707     IF WS-CT-SUBTOTAL-TYPE (WS-CT-SUBTOTAL-IX) =
+018708             MXAW21-0300-CHARGE-TYPE
+018709         ADD MXAW21-0300-APPLIED-AMT TO
+018710             WS-CT-SUBTOTAL-AMT (WS-CT-SUBTOTAL-IX)
+018711         MOVE 'Y' TO WS-CT-SUBTOTAL-FOUND-SW
+018712         MOVE WS-CT-SUBTOTAL-CNT TO WS-CT-SUBTOTAL-IX
+018713     END-IF
+018714     ADD 1 TO WS-CT-SUBTOTAL-IX.
+018715 2306-EXIT.
+018716     EXIT.
+018717* TRACKER 9345 E
+018718      
+018720* TRACKER 9667 S
+018730*****************************************************************
+018740*  WRITES ONE ROW TO THE ELECTRONIC (CSV) STATEMENT OUTPUT FILE *
+018750*  FOR THE CURRENT CREDIT/CHARGE/CASH-TRANSFER DETAIL LINE, SO  *
+018760*  DEALERS WHO OPT IN CAN RECEIVE THE STATEMENT ELECTRONICALLY  *
+018770*  IN ADDITION TO THE PRINTED REPORT. WS-CSV-INVOICE-NBR,       *
+018780*  WS-CSV-ED-AMOUNT AND WS-CSV-TYPE-LIT ARE SET BY THE CALLER   *
+018790*  BEFORE THIS PARAGRAPH IS PERFORMED.                          *
+018800*****************************************************************
+018810 2304-WRITE-CSV-DETAIL.
+018820     MOVE CUR-DLR-NBR TO WS-CSV-ED-DLR-NBR.
+018830     MOVE SPACES TO WS-CSV-LINE.
+018840     STRING WS-CSV-ED-DLR-NBR      DELIMITED BY SIZE
+018850            ','                    DELIMITED BY SIZE
+018860            CUR-CREDIT-MEMO-NBR    DELIMITED BY SIZE
+018870            ','                    DELIMITED BY SIZE
+018880            WS-CSV-INVOICE-NBR     DELIMITED BY SIZE
+018890            ','                    DELIMITED BY SIZE
+018900            WS-CSV-ED-AMOUNT       DELIMITED BY SIZE
+018910            ','                    DELIMITED BY SIZE
+018920            WS-CSV-TYPE-LIT        DELIMITED BY SIZE
+018930       INTO WS-CSV-LINE.
+018940     WRITE CSV-STATEMENT-OUTFILE-REC FROM WS-CSV-LINE.
+018950 2304-EXIT.
+018960     EXIT.
+018970* TRACKER 9667 E
+018980
+018990****************************************************************
+019000*  WRITE OUT TOTALS FOR LAST CREDIT MEMO AND DEALER AND CLOSE  *
+019010*  FILES.                                                      *
+019020****************************************************************
+019030
+019040 3000-FINALIZATION.
+019050     IF CRITICAL-ERROR
+019060         CONTINUE
+019070     ELSE
+019080* TRACKER 8677 S
+019090     IF WS-REPRINT-DLR-NBR = 0 OR CUR-DLR-NBR = WS-REPRINT-DLR-NBR
+019100* TRACKER 8677 E
+019110             PERFORM 2100-MEMO-BREAK THRU 2100-EXIT
+019120             PERFORM 2200-DEALER-BREAK THRU 2200-EXIT
+019130* TRACKER 8677 S
+019140         END-IF
+019150* TRACKER 8677 E
+019160     END-IF.
+019170
+019180     CLOSE CREDIT-INFILE
+019190           REPORT-OUTFILE.
+019200* TRACKER 9667 S
+019210     CLOSE CSV-STATEMENT-OUTFILE.
+019220* TRACKER 9667 E
+019230 3000-EXIT.
+019240     EXIT.
+019250
+019260     EXEC SQL
+019270          INCLUDE MXWP02
+019280     END-EXEC.
\ No newline at end of file
