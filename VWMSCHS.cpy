@@ -0,0 +1,24 @@
+      ******************************************************************
+      *
+      * VWMSCHS - STATEMENT-OF-CREDIT HISTORY TABLE.
+      * ONE ROW PER CREDIT-DETAIL RECORD WRITTEN TO THE
+      * STATEMENT-OF-CREDIT-EXTRACT (MXAW21 RECORD TYPES 02/00,
+      * 03/00 AND 04/01-03), KEYED BY DLR_NBR/CREDIT_MEMO_NBR/
+      * APPLIED_DATE SO THE ONLINE DEALER-INQUIRY SCREENS CAN QUERY
+      * STATEMENT-OF-CREDIT HISTORY WITHOUT GOING BACK TO PRINT
+      * OUTPUT. APPLIED_DATE COMES FROM THE 01/03 CREDIT-MEMO-NUMBER/
+      * APPLIED-DATE RECORD THAT PRECEDES A GIVEN CREDIT MEMO'S
+      * DETAIL RECORDS AND IS CARRIED FORWARD BY THE WRITER.
+      *
+      ******************************************************************
+
+       01  DCLVWMSCHS.
+           10  DLR-NBR                 PIC S9(09)     COMP.
+           10  CREDIT-MEMO-NBR         PIC X(11).
+           10  APPLIED-DATE            PIC X(10).
+           10  RECORD-TYPE             PIC X(02).
+           10  RECORD-TYPE-SEQ         PIC 9(02).
+           10  SCHS-CHARGE-TYPE        PIC X(05).
+           10  INVOICE-NBR             PIC X(11).
+           10  APPLIED-AMT             PIC S9(09)V99  COMP-3.
+           10  CURRENCY-CODE           PIC X(03).
