@@ -0,0 +1,15 @@
+      ******************************************************************
+      *
+      * VWMCKPT - MXBPA045 EXTRACT RESTART/CHECKPOINT CONTROL TABLE.
+      * ONE ROW PER SUBSYSTEM_ID_IND/SUBFUNCTION_CODE (SAME KEYS AS
+      * VWMCTUPD) HOLDING THE LAST CUST_NO FULLY WRITTEN TO THE
+      * EXTRACT SO AN ABENDED RUN CAN RESTART WITHOUT REPROCESSING
+      * DEALERS ALREADY COMPLETE. LAST_CUST_NO IS RESET TO ZERO BY
+      * 9900-TERMINATION ONCE A RUN COMPLETES NORMALLY.
+      *
+      ******************************************************************
+
+       01  DCLVWMCKPT.
+           10  CKPT-SUBSYSTEM-ID-IND   PIC X(01).
+           10  CKPT-SUBFUNCTION-CODE   PIC X(08).
+           10  LAST-CUST-NO            PIC S9(09)   COMP.
