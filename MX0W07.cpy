@@ -17,7 +17,11 @@
            05  MX0W07-CPU-ID            PIC  X(04).
            05  MX0W07-ALLIANCE-FLAG     PIC  X(01).
            05  MX0W07-ADDL-CUST-FLAG    PIC  X(01).
-           05  MX0W07-CPU-DLR-NO        PIC  X(13).
+      * TRACKER 9188 S
+           05  MX0W07-ADDL-CUST-COUNT   PIC S9(04)    COMP.
+           05  MX0W07-ADDL-CUST-ENTRY   OCCURS 3 TIMES.
+               10  MX0W07-CPU-DLR-NO    PIC  X(13).
+      * TRACKER 9188 E
            05  MX0W07-LANGUAGE-IND      PIC  X(01).
            05  MX0W07-BILL-FORM-NO      PIC S9(04)    COMP.
            05  MX0W07-PRT-CRED-LN-FLAG  PIC  X(01).
