@@ -0,0 +1,117 @@
+      ******************************************************************
+      *
+      * MXAW21 - STATEMENT OF CREDIT EXTRACT RECORD LAYOUT.
+      * SHARED BY MXBPA045 (WRITER) AND MXBPA046 (READER).
+      *
+      * RECORD IS KEYED/SORTED BY MXAW21-CGR-SORT-KEY AND CARRIES ONE
+      * OF SEVERAL "RECORD TYPE" OVERLAYS IN MXAW21-CGR-DATA, SELECTED
+      * BY MXAW21-SK-RECORD-TYPE / MXAW21-SK-RECORD-TYPE-SEQ:
+      *
+      *   00/01  DEALER NUMBER + CONTROL ENTITY
+      *   00/02  ADDITIONAL/AFFILIATED CUSTOMER NUMBER(S)
+      *   00/03  DEALER REP NAME + PHONE
+      *   00/04-09  DEALER NAME + ADDRESS LINES
+      *   01/01  CREDIT MEMO SUMMARY (DIST NAME + DETAIL COUNT)
+      *   01/03  CREDIT MEMO NUMBER + APPLIED DATE
+      *   02/00  TRUST-RELATED APPLIED AMOUNT DETAIL
+      *   03/00  CHARGE-TYPE APPLIED AMOUNT DETAIL
+      *   04/01-03  UNIDENTIFIED CASH / PAYABLE TRANSFER / MISC
+      *
+      ******************************************************************
+
+       01  MXAW21-CREDIT-GENERAL-RECORD.
+           05  MXAW21-CGR-SORT-KEY.
+               10  MXAW21-SK-DLR-NBR          PIC S9(09)     COMP.
+               10  MXAW21-SK-COUNTRY-CODE     PIC X(03).
+               10  MXAW21-SK-LANG-IND         PIC X(06).
+               10  MXAW21-SK-DIST-NAME        PIC X(35).
+               10  MXAW21-SK-CREDIT-MEMO-NBR  PIC X(11).
+               10  MXAW21-SK-INVOICE-NBR      PIC X(11).
+               10  MXAW21-SK-CHARGE-TYPE      PIC X(05).
+               10  MXAW21-SK-BILL-DATE        PIC X(10).
+               10  MXAW21-SK-RECORD-TYPE      PIC X(02).
+               10  MXAW21-SK-RECORD-TYPE-SEQ  PIC 9(02).
+           05  MXAW21-CGR-DATA                PIC X(90).
+
+      *---------------------------------------------------------------*
+      *  00/01 - DEALER NUMBER / CONTROL ENTITY                       *
+      *---------------------------------------------------------------*
+           05  MXAW21-CGR-DATA-0001 REDEFINES MXAW21-CGR-DATA.
+               10  MXAW21-0001-DLR-NBR        PIC S9(09)     COMP.
+               10  MXAW21-0001-DLR-CNTL-ENT   PIC S9(04)     COMP.
+               10  FILLER                     PIC X(84).
+
+      *---------------------------------------------------------------*
+      *  00/02 - ADDITIONAL/AFFILIATED CUSTOMER NUMBER(S)             *
+      *---------------------------------------------------------------*
+           05  MXAW21-CGR-DATA-0002 REDEFINES MXAW21-CGR-DATA.
+               10  MXAW21-0002-ADDL-CUST-ENTRY OCCURS 3 TIMES.
+                   15  MXAW21-0002-ADDL-CUST-LIT  PIC X(15).
+                   15  MXAW21-0002-ADDL-CUST-NO   PIC X(13).
+               10  FILLER                         PIC X(06).
+
+      *---------------------------------------------------------------*
+      *  00/03 - DEALER REP NAME / PHONE                              *
+      *---------------------------------------------------------------*
+           05  MXAW21-CGR-DATA-0003 REDEFINES MXAW21-CGR-DATA.
+               10  MXAW21-0003-DLR-REP-NAME   PIC X(20).
+               10  MXAW21-0003-DLR-REP-PHONE  PIC X(20).
+               10  FILLER                     PIC X(50).
+
+      *---------------------------------------------------------------*
+      *  00/04-09 - DEALER NAME / ADDRESS LINES                       *
+      *---------------------------------------------------------------*
+           05  MXAW21-CGR-DATA-0004 REDEFINES MXAW21-CGR-DATA.
+               10  MXAW21-0004-DLR-NAME-ADDR  PIC X(50).
+               10  FILLER                     PIC X(40).
+
+      *---------------------------------------------------------------*
+      *  01/01 - CREDIT MEMO SUMMARY                                  *
+      *---------------------------------------------------------------*
+           05  MXAW21-CGR-DATA-0101 REDEFINES MXAW21-CGR-DATA.
+               10  MXAW21-0101-DIST-NAME           PIC X(35).
+               10  MXAW21-0101-NBR-CREDIT-DETAIL   PIC S9(04) COMP.
+               10  FILLER                          PIC X(53).
+
+      *---------------------------------------------------------------*
+      *  01/03 - CREDIT MEMO NUMBER / APPLIED DATE                    *
+      *---------------------------------------------------------------*
+           05  MXAW21-CGR-DATA-0103 REDEFINES MXAW21-CGR-DATA.
+               10  MXAW21-0103-CREDIT-NBR      PIC X(11).
+               10  MXAW21-0103-APPLIED-DATE    PIC X(10).
+               10  MXAW21-0103-ORG-CREDIT-MEMO PIC X(11).
+               10  FILLER                      PIC X(58).
+
+      *---------------------------------------------------------------*
+      *  02/00 - TRUST-RELATED APPLIED AMOUNT DETAIL                  *
+      *---------------------------------------------------------------*
+           05  MXAW21-CGR-DATA-0200 REDEFINES MXAW21-CGR-DATA.
+               10  MXAW21-0200-INVOICE-NBR     PIC X(11).
+               10  MXAW21-0200-LINE-NBR        PIC 9(04).
+               10  MXAW21-0200-MODEL-NBR       PIC X(12).
+               10  MXAW21-0200-SERIAL-NBR      PIC X(17).
+               10  MXAW21-0200-APPLIED-AMT     PIC S9(09)V99 COMP-3.
+               10  MXAW21-0200-ORG-INV-NO      PIC X(11).
+               10  MXAW21-0200-CURRENCY-CODE   PIC X(03).
+               10  FILLER                      PIC X(26).
+
+      *---------------------------------------------------------------*
+      *  03/00 - CHARGE-TYPE APPLIED AMOUNT DETAIL                    *
+      *---------------------------------------------------------------*
+           05  MXAW21-CGR-DATA-0300 REDEFINES MXAW21-CGR-DATA.
+               10  MXAW21-0300-CHARGE-TYPE     PIC X(05).
+               10  MXAW21-0300-APPLIED-AMT     PIC S9(09)V99 COMP-3.
+               10  MXAW21-0300-BILL-DATE       PIC X(10).
+               10  MXAW21-0300-GST-AMT         PIC S9(07)V99 COMP-3.
+               10  MXAW21-0300-HST-AMT         PIC S9(07)V99 COMP-3.
+               10  MXAW21-0300-PST-AMT         PIC S9(07)V99 COMP-3.
+               10  MXAW21-0300-CURRENCY-CODE   PIC X(03).
+               10  FILLER                      PIC X(51).
+
+      *---------------------------------------------------------------*
+      *  04/01-03 - UNIDENTIFIED CASH / PAYABLE TRANSFER / MISC       *
+      *---------------------------------------------------------------*
+           05  MXAW21-CGR-DATA-0400 REDEFINES MXAW21-CGR-DATA.
+               10  MXAW21-0400-APPLIED-AMT     PIC S9(09)V99 COMP-3.
+               10  MXAW21-0400-CURRENCY-CODE   PIC X(03).
+               10  FILLER                      PIC X(81).
