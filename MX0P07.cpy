@@ -0,0 +1,60 @@
+      ******************************************************************
+      *
+      * MX0P07 - RETRIEVE AFFILIATED/ADDITIONAL CUSTOMER NUMBER(S) FOR
+      * A DEALER, USING THE MX0W07 COMMON WORK AREA.
+      *
+      * FETCHES UP TO MX0W07-ADDL-CUST-ENTRY'S 3 OCCURRENCES SO A
+      * DEALER GROUP WITH MORE THAN ONE AFFILIATED/CROSS-REFERENCE
+      * CUSTOMER NUMBER ON FILE GETS ALL OF THEM BACK, NOT JUST ONE.
+      *
+      ******************************************************************
+
+       MX0P07-RETRIEVE-ADDL-CUST.
+           MOVE ' ' TO MX0W07-STAT-CODE.
+           MOVE 'N' TO MX0W07-ADDL-CUST-FLAG.
+           MOVE 0   TO MX0W07-ADDL-CUST-COUNT.
+
+           EXEC SQL
+               DECLARE MX0P07C1 CURSOR FOR
+                   SELECT CPU_DLR_NO
+                     FROM VWMACXR
+                    WHERE DLR_NO      = :MX0W07-DLR-NO
+                      AND CNTL_ENT_NO = :MX0W07-CNTL-ENT-NO
+           END-EXEC.
+
+           EXEC SQL
+               OPEN MX0P07C1
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               MOVE 'D' TO MX0W07-STAT-CODE
+           ELSE
+               PERFORM MX0P07-FETCH-ADDL-CUST THRU MX0P07-FETCH-EXIT
+                   UNTIL SQLCODE NOT = 0 OR
+                         MX0W07-ADDL-CUST-COUNT >= 3
+
+               EXEC SQL
+                   CLOSE MX0P07C1
+               END-EXEC
+
+               IF MX0W07-ADDL-CUST-COUNT > 0
+                   MOVE 'Y' TO MX0W07-ADDL-CUST-FLAG
+               END-IF
+           END-IF.
+       MX0P07-EXIT.
+           EXIT.
+
+       MX0P07-FETCH-ADDL-CUST.
+           ADD 1 TO MX0W07-ADDL-CUST-COUNT.
+           EXEC SQL
+               FETCH MX0P07C1
+                INTO :MX0W07-CPU-DLR-NO (MX0W07-ADDL-CUST-COUNT)
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               SUBTRACT 1 FROM MX0W07-ADDL-CUST-COUNT
+               IF SQLCODE NOT = 100
+                   MOVE 'D' TO MX0W07-STAT-CODE
+               END-IF
+           END-IF.
+       MX0P07-FETCH-EXIT.
+           EXIT.
